@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULATE-PAYROLL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BRACKET-FILE
+               ASSIGN TO DYNAMIC WS-BRACKET-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BRACKET-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BRACKET-FILE.
+       01  BRACKET-LINE                   PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BRACKET-TABLE.
+           05 WS-BRACKET-ENTRY OCCURS 20 TIMES.
+               10 WS-BRK-CEILING          PIC 9(7)V99 VALUE 0.
+               10 WS-BRK-RATE             PIC 9V999 VALUE 0.
+
+       77  WS-BRACKET-PATH                PIC X(256)
+                                           VALUE "data/tax_brackets.dat".
+       77  WS-BRACKET-STATUS              PIC XX VALUE SPACES.
+       77  WS-BRACKETS-LOADED             PIC X VALUE "N".
+       77  WS-BRACKET-COUNT               PIC 99 VALUE 0.
+       77  WS-BRACKET-IDX                 PIC 99 VALUE 0.
+       77  WS-EOF                         PIC X VALUE "N".
+       77  WS-FIELD-COUNT                 PIC 9 VALUE 0.
+
+       77  WS-CEILING-TEXT                PIC X(20).
+       77  WS-RATE-TEXT                   PIC X(20).
+
+       77  WS-STD-DEDUCTION                PIC 9(5)V99 VALUE 50.00.
+       77  WS-TAXABLE-PAY                  PIC 9(7)V99 VALUE 0.
+       77  WS-OT-THRESHOLD                 PIC 9(3)V99 VALUE 40.00.
+       77  WS-OT-MULTIPLIER                PIC 9V99   VALUE 1.50.
+
+      *> fallback brackets used only if data/tax_brackets.dat is
+      *> missing or unreadable -- keeps payroll runnable on a bare box
+       77  WS-DEFAULT-CEILING-1             PIC 9(7)V99 VALUE 500.00.
+       77  WS-DEFAULT-RATE-1                PIC 9V999   VALUE 0.100.
+       77  WS-DEFAULT-CEILING-2             PIC 9(7)V99 VALUE 1500.00.
+       77  WS-DEFAULT-RATE-2                PIC 9V999   VALUE 0.150.
+       77  WS-DEFAULT-CEILING-3             PIC 9(7)V99 VALUE 3000.00.
+       77  WS-DEFAULT-RATE-3                PIC 9V999   VALUE 0.220.
+       77  WS-DEFAULT-RATE-TOP              PIC 9V999   VALUE 0.280.
+
+       LINKAGE SECTION.
+       01  LK-EMPLOYEE-RECORD.
+           COPY "employee_record.cpy".
+       01  LK-PAYROLL-CALC.
+           COPY "payroll_calc.cpy".
+       01  LK-BRACKET-RATE                 PIC 9V999.
+
+       PROCEDURE DIVISION USING LK-EMPLOYEE-RECORD
+                                LK-PAYROLL-CALC
+                                LK-BRACKET-RATE.
+       MAIN-PROCEDURE.
+           IF WS-BRACKETS-LOADED NOT = "Y"
+               PERFORM LOAD-BRACKET-TABLE
+           END-IF
+
+           PERFORM COMPUTE-GROSS-PAY
+           PERFORM APPLY-TAX-BRACKET
+           PERFORM COMPUTE-NET-AND-EFFECTIVE-RATE
+
+           GOBACK.
+
+       COMPUTE-GROSS-PAY.
+           IF EMP-HOURS-PERIOD OF LK-EMPLOYEE-RECORD > WS-OT-THRESHOLD
+               MOVE WS-OT-THRESHOLD
+                 TO WS-REGULAR-HOURS OF LK-PAYROLL-CALC
+               COMPUTE WS-OVERTIME-HOURS OF LK-PAYROLL-CALC =
+                   EMP-HOURS-PERIOD OF LK-EMPLOYEE-RECORD - WS-OT-THRESHOLD
+           ELSE
+               MOVE EMP-HOURS-PERIOD OF LK-EMPLOYEE-RECORD
+                 TO WS-REGULAR-HOURS OF LK-PAYROLL-CALC
+               MOVE 0 TO WS-OVERTIME-HOURS OF LK-PAYROLL-CALC
+           END-IF
+
+           COMPUTE WS-OVERTIME-PAY OF LK-PAYROLL-CALC ROUNDED =
+               EMP-HOURLY-RATE OF LK-EMPLOYEE-RECORD * WS-OT-MULTIPLIER *
+               WS-OVERTIME-HOURS OF LK-PAYROLL-CALC
+
+           COMPUTE WS-SHIFT-DIFF-PAY OF LK-PAYROLL-CALC ROUNDED =
+               EMP-SHIFT-DIFF-RATE OF LK-EMPLOYEE-RECORD *
+               EMP-HOURS-PERIOD OF LK-EMPLOYEE-RECORD
+
+           COMPUTE WS-GROSS-PAY OF LK-PAYROLL-CALC ROUNDED =
+               (EMP-HOURLY-RATE OF LK-EMPLOYEE-RECORD *
+                WS-REGULAR-HOURS OF LK-PAYROLL-CALC) +
+               WS-OVERTIME-PAY OF LK-PAYROLL-CALC +
+               WS-SHIFT-DIFF-PAY OF LK-PAYROLL-CALC.
+
+       APPLY-TAX-BRACKET.
+           COMPUTE WS-TAXABLE-PAY =
+               WS-GROSS-PAY OF LK-PAYROLL-CALC - WS-STD-DEDUCTION
+           IF WS-TAXABLE-PAY < 0
+               MOVE 0 TO WS-TAXABLE-PAY
+           END-IF
+
+           MOVE 0 TO LK-BRACKET-RATE
+           PERFORM VARYING WS-BRACKET-IDX FROM 1 BY 1
+                   UNTIL WS-BRACKET-IDX > WS-BRACKET-COUNT
+                      OR LK-BRACKET-RATE NOT = 0
+               IF WS-TAXABLE-PAY <= WS-BRK-CEILING(WS-BRACKET-IDX)
+                   MOVE WS-BRK-RATE(WS-BRACKET-IDX) TO LK-BRACKET-RATE
+               END-IF
+           END-PERFORM
+
+           IF LK-BRACKET-RATE = 0
+               MOVE WS-BRK-RATE(WS-BRACKET-COUNT) TO LK-BRACKET-RATE
+           END-IF
+
+           COMPUTE WS-TAX-AMOUNT OF LK-PAYROLL-CALC ROUNDED =
+               WS-TAXABLE-PAY * LK-BRACKET-RATE.
+
+       COMPUTE-NET-AND-EFFECTIVE-RATE.
+           COMPUTE WS-NET-PAY OF LK-PAYROLL-CALC =
+               WS-GROSS-PAY OF LK-PAYROLL-CALC -
+               WS-TAX-AMOUNT OF LK-PAYROLL-CALC
+
+           IF WS-GROSS-PAY OF LK-PAYROLL-CALC > 0
+               COMPUTE WS-EFFECTIVE-TAX-RATE OF LK-PAYROLL-CALC ROUNDED =
+                   (WS-TAX-AMOUNT OF LK-PAYROLL-CALC /
+                    WS-GROSS-PAY OF LK-PAYROLL-CALC) * 100
+           ELSE
+               MOVE 0 TO WS-EFFECTIVE-TAX-RATE OF LK-PAYROLL-CALC
+           END-IF.
+
+       LOAD-BRACKET-TABLE.
+           MOVE 0 TO WS-BRACKET-COUNT
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT BRACKET-FILE
+           IF WS-BRACKET-STATUS NOT = "00"
+               PERFORM LOAD-DEFAULT-BRACKETS
+               MOVE "Y" TO WS-BRACKETS-LOADED
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ BRACKET-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF WS-BRACKET-COUNT < 20
+                           PERFORM PARSE-BRACKET-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE BRACKET-FILE
+
+           IF WS-BRACKET-COUNT = 0
+               PERFORM LOAD-DEFAULT-BRACKETS
+           END-IF
+
+           MOVE "Y" TO WS-BRACKETS-LOADED.
+
+       PARSE-BRACKET-LINE.
+           MOVE 0 TO WS-FIELD-COUNT
+           MOVE SPACES TO WS-CEILING-TEXT WS-RATE-TEXT
+
+           UNSTRING BRACKET-LINE DELIMITED BY "|"
+               INTO WS-CEILING-TEXT
+                    WS-RATE-TEXT
+               TALLYING IN WS-FIELD-COUNT
+           END-UNSTRING
+
+           IF WS-FIELD-COUNT NOT = 2
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-CEILING-TEXT)) NOT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-RATE-TEXT)) NOT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-BRACKET-COUNT
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CEILING-TEXT))
+             TO WS-BRK-CEILING(WS-BRACKET-COUNT)
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-RATE-TEXT))
+             TO WS-BRK-RATE(WS-BRACKET-COUNT).
+
+       LOAD-DEFAULT-BRACKETS.
+           MOVE WS-DEFAULT-CEILING-1 TO WS-BRK-CEILING(1)
+           MOVE WS-DEFAULT-RATE-1    TO WS-BRK-RATE(1)
+           MOVE WS-DEFAULT-CEILING-2 TO WS-BRK-CEILING(2)
+           MOVE WS-DEFAULT-RATE-2    TO WS-BRK-RATE(2)
+           MOVE WS-DEFAULT-CEILING-3 TO WS-BRK-CEILING(3)
+           MOVE WS-DEFAULT-RATE-3    TO WS-BRK-RATE(3)
+           MOVE 99999.99             TO WS-BRK-CEILING(4)
+           MOVE WS-DEFAULT-RATE-TOP  TO WS-BRK-RATE(4)
+           MOVE 4 TO WS-BRACKET-COUNT.
