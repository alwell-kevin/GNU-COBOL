@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YTD-RECONCILE-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO DYNAMIC WS-EMPLOYEE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID OF EMPLOYEE-RECORD
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+
+           SELECT LEDGER-FILE
+               ASSIGN TO DYNAMIC WS-LEDGER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD.
+           COPY "employee_record.cpy".
+
+       FD  LEDGER-FILE.
+       01  LEDGER-LINE                    PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPLOYEE-TABLE.
+           05 WS-EMP-TBL-ENTRY OCCURS 200 TIMES.
+               10 WS-EMP-TBL-ID            PIC 9(4) VALUE 0.
+               10 WS-EMP-TBL-NAME           PIC X(40) VALUE SPACES.
+               10 WS-EMP-TBL-YTD            PIC 9(7)V99 VALUE 0.
+               10 WS-EMP-TBL-LEDGER-TOTAL   PIC 9(7)V99 VALUE 0.
+
+       77  WS-EMPLOYEE-PATH               PIC X(256)
+                                           VALUE "data/employees.dat".
+       77  WS-LEDGER-PATH                 PIC X(256)
+                                           VALUE "data/ledger.dat".
+
+       77  WS-EMPLOYEE-STATUS             PIC XX VALUE SPACES.
+       77  WS-LEDGER-STATUS               PIC XX VALUE SPACES.
+
+       77  WS-EOF                         PIC X VALUE "N".
+       77  WS-FIELD-COUNT                 PIC 9 VALUE 0.
+       77  WS-EMPLOYEE-COUNT              PIC 9(4) VALUE 0.
+       77  WS-ROW-IDX                     PIC 9(4) VALUE 0.
+       77  WS-FOUND-IDX                   PIC 9(4) VALUE 0.
+       77  WS-MISMATCH-COUNT              PIC 9(4) VALUE 0.
+
+       77  WS-LINE-TX-ID-TEXT             PIC X(20).
+       77  WS-LINE-TS-TEXT                PIC X(30).
+       77  WS-LINE-EMP-ID-TEXT            PIC X(20).
+       77  WS-LINE-ENTRY-TYPE             PIC X(20).
+       77  WS-LINE-ACCOUNT                PIC X(30).
+       77  WS-LINE-AMOUNT-TEXT            PIC X(20).
+       77  WS-LINE-MEMO                   PIC X(80).
+       77  WS-PARSE-OK                    PIC X VALUE "Y".
+       77  WS-PARSED-EMP-ID               PIC 9(4) VALUE 0.
+       77  WS-PARSED-AMOUNT               PIC 9(7)V99 VALUE 0.
+
+       77  WS-EMP-ID-TEXT                 PIC 9(4).
+       77  WS-NAME-DISPLAY                PIC X(40).
+       77  WS-YTD-DISPLAY                 PIC Z,ZZZ,ZZ9.99.
+       77  WS-LEDGER-DISPLAY              PIC Z,ZZZ,ZZ9.99.
+       77  WS-DIFF-DISPLAY                PIC -Z,ZZZ,ZZ9.99.
+       77  WS-DIFF-AMOUNT                 PIC S9(7)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY " "
+           DISPLAY "===== Helical Pay Systems - YTD Wage Reconciliation ====="
+           DISPLAY " "
+
+           PERFORM LOAD-EMPLOYEE-TABLE
+           IF WS-EMPLOYEE-COUNT = 0
+               DISPLAY "ERROR: No employee rows loaded -- nothing to "
+                   "reconcile."
+               GOBACK
+           END-IF
+
+           PERFORM SUM-LEDGER-CREDITS
+
+           DISPLAY "ID    NAME                      "
+               "EMP-YTD-WAGES  LEDGER TOTAL   DIFFERENCE"
+           DISPLAY "----  ------------------------  "
+               "-------------  -------------  -------------"
+
+           PERFORM VARYING WS-ROW-IDX FROM 1 BY 1
+                   UNTIL WS-ROW-IDX > WS-EMPLOYEE-COUNT
+               PERFORM DISPLAY-RECONCILE-LINE
+           END-PERFORM
+
+           DISPLAY " "
+           IF WS-MISMATCH-COUNT = 0
+               DISPLAY "All employee YTD wages reconcile against the "
+                   "full PAYROLL posting history in the ledger."
+           ELSE
+               DISPLAY WS-MISMATCH-COUNT
+                   " employee(s) flagged with a YTD/ledger mismatch."
+           END-IF
+
+           GOBACK.
+
+       LOAD-EMPLOYEE-TABLE.
+           MOVE 0 TO WS-EMPLOYEE-COUNT
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMPLOYEE-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open employee data file."
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ EMPLOYEE-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF WS-EMPLOYEE-COUNT < 200
+                           ADD 1 TO WS-EMPLOYEE-COUNT
+                           MOVE EMP-ID TO WS-EMP-TBL-ID(WS-EMPLOYEE-COUNT)
+                           MOVE EMP-FULL-NAME
+                             TO WS-EMP-TBL-NAME(WS-EMPLOYEE-COUNT)
+                           MOVE EMP-YTD-WAGES
+                             TO WS-EMP-TBL-YTD(WS-EMPLOYEE-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-FILE.
+
+       SUM-LEDGER-CREDITS.
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT LEDGER-FILE
+           IF WS-LEDGER-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ LEDGER-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM APPLY-LEDGER-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE LEDGER-FILE.
+
+       APPLY-LEDGER-LINE.
+           PERFORM PARSE-LEDGER-LINE
+           IF WS-PARSE-OK NOT = "Y"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TRIM(WS-LINE-ENTRY-TYPE) NOT = "CREDIT"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TRIM(WS-LINE-ACCOUNT) NOT = "CHECKING"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TRIM(WS-LINE-MEMO) NOT = "PAYROLL"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-ROW-IDX FROM 1 BY 1
+                   UNTIL WS-ROW-IDX > WS-EMPLOYEE-COUNT
+                   OR WS-FOUND-IDX > 0
+               IF WS-EMP-TBL-ID(WS-ROW-IDX) = WS-PARSED-EMP-ID
+                   MOVE WS-ROW-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND-IDX > 0
+               ADD WS-PARSED-AMOUNT
+                 TO WS-EMP-TBL-LEDGER-TOTAL(WS-FOUND-IDX)
+           END-IF.
+
+       PARSE-LEDGER-LINE.
+           MOVE "Y" TO WS-PARSE-OK
+           MOVE 0 TO WS-FIELD-COUNT
+           MOVE SPACES TO WS-LINE-TX-ID-TEXT
+                          WS-LINE-TS-TEXT
+                          WS-LINE-EMP-ID-TEXT
+                          WS-LINE-ENTRY-TYPE
+                          WS-LINE-ACCOUNT
+                          WS-LINE-AMOUNT-TEXT
+                          WS-LINE-MEMO
+
+           UNSTRING LEDGER-LINE DELIMITED BY "|"
+               INTO WS-LINE-TX-ID-TEXT
+                    WS-LINE-TS-TEXT
+                    WS-LINE-EMP-ID-TEXT
+                    WS-LINE-ENTRY-TYPE
+                    WS-LINE-ACCOUNT
+                    WS-LINE-AMOUNT-TEXT
+                    WS-LINE-MEMO
+               TALLYING IN WS-FIELD-COUNT
+           END-UNSTRING
+
+           IF WS-FIELD-COUNT NOT = 7
+               MOVE "N" TO WS-PARSE-OK
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TEST-NUMVAL(
+              FUNCTION TRIM(WS-LINE-EMP-ID-TEXT)) NOT = 0
+               MOVE "N" TO WS-PARSE-OK
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TEST-NUMVAL(
+              FUNCTION TRIM(WS-LINE-AMOUNT-TEXT)) NOT = 0
+               MOVE "N" TO WS-PARSE-OK
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-LINE-EMP-ID-TEXT))
+             TO WS-PARSED-EMP-ID
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-LINE-AMOUNT-TEXT))
+             TO WS-PARSED-AMOUNT.
+
+       DISPLAY-RECONCILE-LINE.
+           MOVE WS-EMP-TBL-ID(WS-ROW-IDX) TO WS-EMP-ID-TEXT
+           MOVE WS-EMP-TBL-NAME(WS-ROW-IDX) TO WS-NAME-DISPLAY
+           MOVE WS-EMP-TBL-YTD(WS-ROW-IDX) TO WS-YTD-DISPLAY
+           MOVE WS-EMP-TBL-LEDGER-TOTAL(WS-ROW-IDX) TO WS-LEDGER-DISPLAY
+
+           COMPUTE WS-DIFF-AMOUNT =
+               WS-EMP-TBL-LEDGER-TOTAL(WS-ROW-IDX)
+               - WS-EMP-TBL-YTD(WS-ROW-IDX)
+           MOVE WS-DIFF-AMOUNT TO WS-DIFF-DISPLAY
+
+           DISPLAY WS-EMP-ID-TEXT "  " WS-NAME-DISPLAY(1:26)
+               WS-YTD-DISPLAY "  " WS-LEDGER-DISPLAY "  "
+               WS-DIFF-DISPLAY WITH NO ADVANCING
+
+           IF WS-DIFF-AMOUNT NOT = 0
+               DISPLAY "  *** MISMATCH ***"
+               ADD 1 TO WS-MISMATCH-COUNT
+           ELSE
+               DISPLAY " "
+           END-IF.
