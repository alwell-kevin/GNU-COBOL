@@ -0,0 +1,294 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO DYNAMIC WS-EMPLOYEE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID OF EMPLOYEE-RECORD
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+
+           SELECT ACCOUNT-FILE
+               ASSIGN TO DYNAMIC WS-ACCOUNT-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-EMP-ID
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD.
+           COPY "employee_record.cpy".
+
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-RECORD.
+           COPY "account_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  WS-EMPLOYEE-PATH               PIC X(256)
+                                           VALUE "data/employees.dat".
+       77  WS-ACCOUNT-PATH                PIC X(256)
+                                           VALUE "data/accounts.dat".
+
+       77  WS-EMPLOYEE-STATUS             PIC XX VALUE SPACES.
+       77  WS-ACCOUNT-STATUS              PIC XX VALUE SPACES.
+
+       77  WS-MENU-OPTION                 PIC X VALUE SPACE.
+       77  WS-EXIT-APP                    PIC X VALUE "N".
+
+       77  WS-ID-IN                       PIC X(10) VALUE SPACES.
+       77  WS-RATE-IN                     PIC X(10) VALUE SPACES.
+       77  WS-HOURS-IN                    PIC X(10) VALUE SPACES.
+       77  WS-SHIFT-DIFF-IN               PIC X(10) VALUE SPACES.
+
+       77  WS-CURRENT-DATE                PIC X(21) VALUE SPACES.
+       77  WS-TODAY                       PIC 9(8) VALUE 0.
+
+       77  ANSI-RESET                     PIC X(4) VALUE X"1B5B306D".
+       77  ANSI-BASE                      PIC X(8) VALUE X"1B5B34303B39376D".
+       77  ANSI-KEYWORD                   PIC X(7) VALUE X"1B5B39363B316D".
+       77  ANSI-COMMENT                   PIC X(5) VALUE X"1B5B33326D".
+       77  ANSI-LITERAL                   PIC X(5) VALUE X"1B5B39336D".
+       77  ANSI-INPUT                     PIC X(5) VALUE X"1B5B39326D".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY " "
+           DISPLAY "===== Helical Pay Systems - Employee Maintenance ====="
+           DISPLAY " "
+
+           PERFORM UNTIL WS-EXIT-APP = "Y"
+               PERFORM DISPLAY-MENU-PROMPT
+               ACCEPT WS-MENU-OPTION
+               PERFORM HANDLE-MENU-OPTION
+           END-PERFORM
+
+           DISPLAY ANSI-COMMENT WITH NO ADVANCING
+           DISPLAY "Employee maintenance session ended."
+           DISPLAY ANSI-BASE WITH NO ADVANCING
+
+           GOBACK.
+
+       DISPLAY-MENU-PROMPT.
+           DISPLAY " "
+           DISPLAY ANSI-KEYWORD WITH NO ADVANCING
+           DISPLAY " 1. Add new-hire (employee + account rows)"
+           DISPLAY " 2. Mark an employee terminated (inactive)"
+           DISPLAY " 3. Exit"
+           DISPLAY ANSI-BASE WITH NO ADVANCING
+           DISPLAY ANSI-KEYWORD WITH NO ADVANCING
+           DISPLAY "Select an option : " WITH NO ADVANCING
+           DISPLAY ANSI-INPUT WITH NO ADVANCING
+           DISPLAY "_ " WITH NO ADVANCING
+           DISPLAY ANSI-BASE WITH NO ADVANCING.
+
+       HANDLE-MENU-OPTION.
+           EVALUATE WS-MENU-OPTION
+               WHEN "1"
+                   PERFORM ADD-NEW-HIRE
+               WHEN "2"
+                   PERFORM MARK-EMPLOYEE-TERMINATED
+               WHEN "3"
+                   MOVE "Y" TO WS-EXIT-APP
+               WHEN OTHER
+                   DISPLAY ANSI-LITERAL WITH NO ADVANCING
+                   DISPLAY "Invalid option. Choose 1-3."
+                   DISPLAY ANSI-BASE WITH NO ADVANCING
+           END-EVALUATE.
+
+       ADD-NEW-HIRE.
+           DISPLAY ANSI-KEYWORD WITH NO ADVANCING
+           DISPLAY "New-hire employee ID : " WITH NO ADVANCING
+           DISPLAY ANSI-INPUT WITH NO ADVANCING
+           DISPLAY "____ " WITH NO ADVANCING
+           DISPLAY ANSI-BASE WITH NO ADVANCING
+           ACCEPT WS-ID-IN
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-ID-IN))
+             TO EMP-ID OF EMPLOYEE-RECORD
+           MOVE EMP-ID OF EMPLOYEE-RECORD TO ACCT-EMP-ID
+
+           OPEN I-O EMPLOYEE-FILE
+           IF WS-EMPLOYEE-STATUS NOT = "00"
+               DISPLAY ANSI-LITERAL WITH NO ADVANCING
+               DISPLAY "ERROR: Cannot open employee data file."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+               EXIT PARAGRAPH
+           END-IF
+
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   CLOSE EMPLOYEE-FILE
+                   DISPLAY ANSI-LITERAL WITH NO ADVANCING
+                   DISPLAY "Employee ID already exists. New-hire not added."
+                   DISPLAY ANSI-BASE WITH NO ADVANCING
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM PROMPT-NEW-HIRE-DETAILS
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE(1:8) TO WS-TODAY
+           MOVE 0 TO EMP-PASSWORD-CHANGED-DATE OF EMPLOYEE-RECORD
+           MOVE "Y" TO EMP-ACTIVE OF EMPLOYEE-RECORD
+
+           WRITE EMPLOYEE-RECORD
+           IF WS-EMPLOYEE-STATUS NOT = "00"
+               CLOSE EMPLOYEE-FILE
+               DISPLAY ANSI-LITERAL WITH NO ADVANCING
+               DISPLAY "ERROR: Unable to write new employee row."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+               EXIT PARAGRAPH
+           END-IF
+           CLOSE EMPLOYEE-FILE
+
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = "00"
+               DISPLAY ANSI-LITERAL WITH NO ADVANCING
+               DISPLAY "ERROR: Cannot open account data file."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO ACCT-CHECKING-BAL
+           MOVE 0 TO ACCT-SAVINGS-BAL
+           MOVE 0 TO ACCT-LOAN-BAL
+           MOVE 0 TO ACCT-OVERDRAFT-COUNT
+           MOVE 0 TO ACCT-NEG-BAL-DAYS
+
+           WRITE ACCOUNT-RECORD
+           IF WS-ACCOUNT-STATUS NOT = "00"
+               CLOSE ACCOUNT-FILE
+               PERFORM REMOVE-ORPHANED-EMPLOYEE-ROW
+               DISPLAY ANSI-LITERAL WITH NO ADVANCING
+               DISPLAY "ERROR: Unable to write new account row -- new-hire "
+                   "rolled back, no row was added."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY ANSI-COMMENT WITH NO ADVANCING
+           DISPLAY "New-hire added: employee and zero-balance account "
+               "rows created."
+           DISPLAY ANSI-BASE WITH NO ADVANCING
+
+           CLOSE ACCOUNT-FILE.
+
+       REMOVE-ORPHANED-EMPLOYEE-ROW.
+      *> the employee row was already written and closed out before
+      *> the matching account row failed to write -- delete it so a
+      *> failed new-hire never leaves a half-onboarded employee with
+      *> no account behind it.
+           OPEN I-O EMPLOYEE-FILE
+           IF WS-EMPLOYEE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DELETE EMPLOYEE-FILE
+           END-READ
+
+           CLOSE EMPLOYEE-FILE.
+
+       PROMPT-NEW-HIRE-DETAILS.
+           DISPLAY ANSI-KEYWORD WITH NO ADVANCING
+           DISPLAY "Username             : " WITH NO ADVANCING
+           DISPLAY ANSI-INPUT WITH NO ADVANCING
+           DISPLAY "____________________ " WITH NO ADVANCING
+           DISPLAY ANSI-BASE WITH NO ADVANCING
+           ACCEPT EMP-USERNAME OF EMPLOYEE-RECORD
+
+           DISPLAY ANSI-KEYWORD WITH NO ADVANCING
+           DISPLAY "Temporary password   : " WITH NO ADVANCING
+           DISPLAY ANSI-INPUT WITH NO ADVANCING
+           DISPLAY "____________________ " WITH NO ADVANCING
+           DISPLAY ANSI-BASE WITH NO ADVANCING
+           ACCEPT EMP-PASSWORD OF EMPLOYEE-RECORD
+
+           DISPLAY ANSI-KEYWORD WITH NO ADVANCING
+           DISPLAY "Full name            : " WITH NO ADVANCING
+           DISPLAY ANSI-INPUT WITH NO ADVANCING
+           DISPLAY "____________________ " WITH NO ADVANCING
+           DISPLAY ANSI-BASE WITH NO ADVANCING
+           ACCEPT EMP-FULL-NAME OF EMPLOYEE-RECORD
+
+           DISPLAY ANSI-KEYWORD WITH NO ADVANCING
+           DISPLAY "Hourly rate          : " WITH NO ADVANCING
+           DISPLAY ANSI-INPUT WITH NO ADVANCING
+           DISPLAY "____________________ " WITH NO ADVANCING
+           DISPLAY ANSI-BASE WITH NO ADVANCING
+           ACCEPT WS-RATE-IN
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-RATE-IN))
+             TO EMP-HOURLY-RATE OF EMPLOYEE-RECORD
+
+           DISPLAY ANSI-KEYWORD WITH NO ADVANCING
+           DISPLAY "Hours per period     : " WITH NO ADVANCING
+           DISPLAY ANSI-INPUT WITH NO ADVANCING
+           DISPLAY "____________________ " WITH NO ADVANCING
+           DISPLAY ANSI-BASE WITH NO ADVANCING
+           ACCEPT WS-HOURS-IN
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-HOURS-IN))
+             TO EMP-HOURS-PERIOD OF EMPLOYEE-RECORD
+
+           DISPLAY ANSI-KEYWORD WITH NO ADVANCING
+           DISPLAY "Shift differential   : " WITH NO ADVANCING
+           DISPLAY ANSI-INPUT WITH NO ADVANCING
+           DISPLAY "____________________ " WITH NO ADVANCING
+           DISPLAY ANSI-BASE WITH NO ADVANCING
+           ACCEPT WS-SHIFT-DIFF-IN
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-SHIFT-DIFF-IN))
+             TO EMP-SHIFT-DIFF-RATE OF EMPLOYEE-RECORD
+
+           MOVE 0 TO EMP-YTD-WAGES OF EMPLOYEE-RECORD.
+
+       MARK-EMPLOYEE-TERMINATED.
+           DISPLAY ANSI-KEYWORD WITH NO ADVANCING
+           DISPLAY "Employee ID to terminate : " WITH NO ADVANCING
+           DISPLAY ANSI-INPUT WITH NO ADVANCING
+           DISPLAY "____ " WITH NO ADVANCING
+           DISPLAY ANSI-BASE WITH NO ADVANCING
+           ACCEPT WS-ID-IN
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-ID-IN))
+             TO EMP-ID OF EMPLOYEE-RECORD
+
+           OPEN I-O EMPLOYEE-FILE
+           IF WS-EMPLOYEE-STATUS NOT = "00"
+               DISPLAY ANSI-LITERAL WITH NO ADVANCING
+               DISPLAY "ERROR: Cannot open employee data file."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+               EXIT PARAGRAPH
+           END-IF
+
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   CLOSE EMPLOYEE-FILE
+                   DISPLAY ANSI-LITERAL WITH NO ADVANCING
+                   DISPLAY "No employee found with that ID."
+                   DISPLAY ANSI-BASE WITH NO ADVANCING
+                   EXIT PARAGRAPH
+               NOT INVALID KEY
+                   MOVE "N" TO EMP-ACTIVE OF EMPLOYEE-RECORD
+                   REWRITE EMPLOYEE-RECORD
+           END-READ
+
+           IF WS-EMPLOYEE-STATUS = "00"
+               DISPLAY ANSI-COMMENT WITH NO ADVANCING
+               DISPLAY "Employee "
+                   FUNCTION TRIM(WS-ID-IN)
+                   " marked inactive. History is retained."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+           ELSE
+               DISPLAY ANSI-LITERAL WITH NO ADVANCING
+               DISPLAY "ERROR: Unable to update employee record."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+           END-IF
+
+           CLOSE EMPLOYEE-FILE.
