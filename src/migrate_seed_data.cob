@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIGRATE-SEED-DATA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEGACY-EMPLOYEE-FILE
+               ASSIGN TO DYNAMIC WS-LEGACY-EMPLOYEE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEGACY-EMPLOYEE-STATUS.
+
+           SELECT LEGACY-ACCOUNT-FILE
+               ASSIGN TO DYNAMIC WS-LEGACY-ACCOUNT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEGACY-ACCOUNT-STATUS.
+
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO DYNAMIC WS-EMPLOYEE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID OF EMPLOYEE-RECORD
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+
+           SELECT ACCOUNT-FILE
+               ASSIGN TO DYNAMIC WS-ACCOUNT-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-EMP-ID
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEGACY-EMPLOYEE-FILE.
+       01  LEGACY-EMPLOYEE-LINE           PIC X(256).
+
+       FD  LEGACY-ACCOUNT-FILE.
+       01  LEGACY-ACCOUNT-LINE            PIC X(256).
+
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD.
+           COPY "employee_record.cpy".
+
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-RECORD.
+           COPY "account_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  WS-LEGACY-EMPLOYEE-PATH        PIC X(256)
+                                   VALUE "data/employees_legacy.dat".
+       77  WS-LEGACY-ACCOUNT-PATH         PIC X(256)
+                                   VALUE "data/accounts_legacy.dat".
+       77  WS-EMPLOYEE-PATH               PIC X(256)
+                                           VALUE "data/employees.dat".
+       77  WS-ACCOUNT-PATH                PIC X(256)
+                                           VALUE "data/accounts.dat".
+
+       77  WS-LEGACY-EMPLOYEE-STATUS      PIC XX VALUE SPACES.
+       77  WS-LEGACY-ACCOUNT-STATUS       PIC XX VALUE SPACES.
+       77  WS-EMPLOYEE-STATUS             PIC XX VALUE SPACES.
+       77  WS-ACCOUNT-STATUS              PIC XX VALUE SPACES.
+
+       77  WS-EOF                         PIC X VALUE "N".
+       77  WS-FIELD-COUNT                 PIC 9 VALUE 0.
+       77  WS-EMPLOYEE-IN-COUNT           PIC 9(4) VALUE 0.
+       77  WS-EMPLOYEE-OUT-COUNT          PIC 9(4) VALUE 0.
+       77  WS-ACCOUNT-IN-COUNT            PIC 9(4) VALUE 0.
+       77  WS-ACCOUNT-OUT-COUNT           PIC 9(4) VALUE 0.
+       77  WS-SKIPPED-COUNT               PIC 9(4) VALUE 0.
+
+       77  WS-ID-TEXT                     PIC X(20).
+       77  WS-USERNAME-TEXT               PIC X(20).
+       77  WS-PASSWORD-TEXT                PIC X(20).
+       77  WS-NAME-TEXT                    PIC X(40).
+       77  WS-RATE-TEXT                    PIC X(20).
+       77  WS-HOURS-TEXT                   PIC X(20).
+       77  WS-YTD-TEXT                     PIC X(20).
+
+       77  WS-CHECKING-TEXT                PIC X(20).
+       77  WS-SAVINGS-TEXT                 PIC X(20).
+       77  WS-LOAN-TEXT                     PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY " "
+           DISPLAY "===== Helical Pay Systems - Seed Data Migration ====="
+           DISPLAY " "
+
+           PERFORM MIGRATE-EMPLOYEES
+           PERFORM MIGRATE-ACCOUNTS
+
+           DISPLAY " "
+           DISPLAY "Employees: " WS-EMPLOYEE-IN-COUNT " read, "
+               WS-EMPLOYEE-OUT-COUNT " written."
+           DISPLAY "Accounts : " WS-ACCOUNT-IN-COUNT " read, "
+               WS-ACCOUNT-OUT-COUNT " written."
+           IF WS-SKIPPED-COUNT > 0
+               DISPLAY WS-SKIPPED-COUNT
+                   " row(s) skipped -- malformed or duplicate key."
+           END-IF
+
+           GOBACK.
+
+      *> ----------------------------------------------------------
+      *> Reads the old 7-field pipe-delimited employee seed file and
+      *> writes an indexed EMPLOYEE-FILE row for each, filling in the
+      *> columns added by later requests (password-changed-date,
+      *> active flag, shift-differential rate) with the same
+      *> never-touched-yet defaults EMPLOYEE-MAINTENANCE uses for a
+      *> brand new hire.
+      *> ----------------------------------------------------------
+       MIGRATE-EMPLOYEES.
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT LEGACY-EMPLOYEE-FILE
+           IF WS-LEGACY-EMPLOYEE-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open legacy employee file ("
+                   WS-LEGACY-EMPLOYEE-STATUS ")."
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT EMPLOYEE-FILE
+           IF WS-EMPLOYEE-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open target employee file ("
+                   WS-EMPLOYEE-STATUS ")."
+               CLOSE LEGACY-EMPLOYEE-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ LEGACY-EMPLOYEE-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-EMPLOYEE-IN-COUNT
+                       PERFORM CONVERT-EMPLOYEE-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE LEGACY-EMPLOYEE-FILE
+           CLOSE EMPLOYEE-FILE.
+
+       CONVERT-EMPLOYEE-LINE.
+           MOVE 0 TO WS-FIELD-COUNT
+           MOVE SPACES TO WS-ID-TEXT WS-USERNAME-TEXT WS-PASSWORD-TEXT
+                          WS-NAME-TEXT WS-RATE-TEXT WS-HOURS-TEXT
+                          WS-YTD-TEXT
+
+           UNSTRING LEGACY-EMPLOYEE-LINE DELIMITED BY "|"
+               INTO WS-ID-TEXT
+                    WS-USERNAME-TEXT
+                    WS-PASSWORD-TEXT
+                    WS-NAME-TEXT
+                    WS-RATE-TEXT
+                    WS-HOURS-TEXT
+                    WS-YTD-TEXT
+               TALLYING IN WS-FIELD-COUNT
+           END-UNSTRING
+
+           IF WS-FIELD-COUNT NOT = 7
+               ADD 1 TO WS-SKIPPED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-ID-TEXT)) NOT = 0
+               ADD 1 TO WS-SKIPPED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-ID-TEXT)) TO EMP-ID
+           MOVE FUNCTION TRIM(WS-USERNAME-TEXT) TO EMP-USERNAME
+           MOVE FUNCTION TRIM(WS-PASSWORD-TEXT) TO EMP-PASSWORD
+           MOVE FUNCTION TRIM(WS-NAME-TEXT) TO EMP-FULL-NAME
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-RATE-TEXT))
+             TO EMP-HOURLY-RATE
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-HOURS-TEXT))
+             TO EMP-HOURS-PERIOD
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-YTD-TEXT))
+             TO EMP-YTD-WAGES
+           MOVE 0 TO EMP-PASSWORD-CHANGED-DATE
+           MOVE "Y" TO EMP-ACTIVE
+           MOVE 0 TO EMP-SHIFT-DIFF-RATE
+
+           WRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-SKIPPED-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-EMPLOYEE-OUT-COUNT
+           END-WRITE.
+
+      *> ----------------------------------------------------------
+      *> Reads the old 4-field pipe-delimited account seed file and
+      *> writes an indexed ACCOUNT-FILE row for each, filling in the
+      *> overdraft-count and negative-balance-streak counters with
+      *> zero -- the same starting point account_record.cpy already
+      *> documents for any row written before those columns existed.
+      *> ----------------------------------------------------------
+       MIGRATE-ACCOUNTS.
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT LEGACY-ACCOUNT-FILE
+           IF WS-LEGACY-ACCOUNT-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open legacy account file ("
+                   WS-LEGACY-ACCOUNT-STATUS ")."
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open target account file ("
+                   WS-ACCOUNT-STATUS ")."
+               CLOSE LEGACY-ACCOUNT-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ LEGACY-ACCOUNT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-ACCOUNT-IN-COUNT
+                       PERFORM CONVERT-ACCOUNT-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE LEGACY-ACCOUNT-FILE
+           CLOSE ACCOUNT-FILE.
+
+       CONVERT-ACCOUNT-LINE.
+           MOVE 0 TO WS-FIELD-COUNT
+           MOVE SPACES TO WS-ID-TEXT WS-CHECKING-TEXT WS-SAVINGS-TEXT
+                          WS-LOAN-TEXT
+
+           UNSTRING LEGACY-ACCOUNT-LINE DELIMITED BY "|"
+               INTO WS-ID-TEXT
+                    WS-CHECKING-TEXT
+                    WS-SAVINGS-TEXT
+                    WS-LOAN-TEXT
+               TALLYING IN WS-FIELD-COUNT
+           END-UNSTRING
+
+           IF WS-FIELD-COUNT NOT = 4
+               ADD 1 TO WS-SKIPPED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-ID-TEXT)) NOT = 0
+               ADD 1 TO WS-SKIPPED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-ID-TEXT)) TO ACCT-EMP-ID
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CHECKING-TEXT))
+             TO ACCT-CHECKING-BAL
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-SAVINGS-TEXT))
+             TO ACCT-SAVINGS-BAL
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-LOAN-TEXT))
+             TO ACCT-LOAN-BAL
+           MOVE 0 TO ACCT-OVERDRAFT-COUNT
+           MOVE 0 TO ACCT-NEG-BAL-DAYS
+
+           WRITE ACCOUNT-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-SKIPPED-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-ACCOUNT-OUT-COUNT
+           END-WRITE.
