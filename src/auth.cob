@@ -6,39 +6,83 @@
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE
                ASSIGN TO DYNAMIC WS-DATA-PATH
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID OF EMPLOYEE-RECORD
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT LOCKOUT-FILE
+               ASSIGN TO DYNAMIC WS-LOCKOUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCKOUT-STATUS.
+
+           SELECT OVERRIDE-FILE
+               ASSIGN TO DYNAMIC WS-OVERRIDE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVERRIDE-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE.
-       01  EMPLOYEE-LINE                 PIC X(256).
+       01  EMPLOYEE-RECORD.
+           COPY "employee_record.cpy".
+
+       FD  LOCKOUT-FILE.
+       01  LOCKOUT-LINE                  PIC X(256).
+
+       FD  OVERRIDE-FILE.
+       01  OVERRIDE-LINE                 PIC X(256).
 
        WORKING-STORAGE SECTION.
        01  WS-PARSED-EMPLOYEE.
            COPY "employee_record.cpy".
+       01  WS-FOUND-EMPLOYEE.
+           COPY "employee_record.cpy".
+
+       01  WS-LOCKOUT-TABLE.
+           05 WS-LOCK-ENTRY OCCURS 200 TIMES.
+               10 WS-LOCK-EMP-ID         PIC 9(4) VALUE 0.
+               10 WS-LOCK-FAILED-COUNT   PIC 9(2) VALUE 0.
+               10 WS-LOCK-LOCKED-FLAG    PIC X VALUE "N".
+               10 WS-LOCK-LAST-ATTEMPT   PIC X(19) VALUE SPACES.
+               10 WS-LOCK-LOCKED-AT      PIC X(19) VALUE SPACES.
 
        77  WS-DATA-PATH                  PIC X(256).
        77  WS-FILE-STATUS                PIC XX VALUE SPACES.
        77  WS-ATTEMPT                    PIC 9 VALUE 0.
-       77  WS-MAX-ATTEMPTS               PIC 9 VALUE 3.
+       77  WS-MAX-ATTEMPTS                PIC 9 VALUE 3.
        77  WS-EOF                        PIC X VALUE "N".
        77  WS-MATCHED                    PIC X VALUE "N".
-       77  WS-ROW-NUMBER                 PIC 9(5) VALUE 0.
+       77  WS-USERNAME-FOUND             PIC X VALUE "N".
+       77  WS-FOUND-EMP-ID                PIC 9(4) VALUE 0.
        77  WS-FIELD-COUNT                PIC 9 VALUE 0.
 
+       77  WS-LOCKOUT-PATH                PIC X(256)
+                                           VALUE "data/lockouts.dat".
+       77  WS-LOCKOUT-STATUS              PIC XX VALUE SPACES.
+       77  WS-LOCKOUT-COUNT               PIC 9(4) VALUE 0.
+       77  WS-LOCK-IDX                    PIC 9(4) VALUE 0.
+       77  WS-LOCK-FOUND-IDX              PIC 9(4) VALUE 0.
+       77  WS-ACCOUNT-LOCKED              PIC X VALUE "N".
+       77  WS-OVERRIDE-OK                 PIC X VALUE "N".
+       77  WS-OVERRIDE-CODE-IN            PIC X(20) VALUE SPACES.
+       77  WS-OVERRIDE-PATH               PIC X(256)
+                                   VALUE "data/supervisor_override.dat".
+       77  WS-OVERRIDE-FILE-STATUS        PIC XX VALUE SPACES.
+      *> left blank (never matches) when the override file is
+      *> missing or empty, so a supervisor code is an opt-in
+      *> per-installation secret and not a compiled-in backdoor.
+       77  WS-SUPERVISOR-CODE             PIC X(20) VALUE SPACES.
+       77  WS-LOCK-ID-TEXT                PIC X(12).
+       77  WS-LOCK-COUNT-TEXT             PIC X(4).
+       77  WS-CURRENT-TIMESTAMP           PIC X(19) VALUE SPACES.
+
        77  WS-USERNAME-IN                PIC X(20).
        77  WS-PASSWORD-IN                PIC X(20).
        77  WS-INPUT-USERNAME-NORM        PIC X(20).
        77  WS-ROW-USERNAME-NORM          PIC X(20).
 
-       77  WS-ID-TEXT                    PIC X(20).
-       77  WS-USER-TEXT                  PIC X(20).
-       77  WS-PASS-TEXT                  PIC X(20).
-       77  WS-NAME-TEXT                  PIC X(40).
-       77  WS-RATE-TEXT                  PIC X(20).
-       77  WS-HOURS-TEXT                 PIC X(20).
-       77  WS-YTD-TEXT                   PIC X(20).
+       77  WS-AUDIT-EVENT-TYPE           PIC X(20) VALUE SPACES.
 
        77  ANSI-RESET                    PIC X(4) VALUE X"1B5B306D".
        77  ANSI-BASE                     PIC X(8) VALUE X"1B5B34303B39376D".
@@ -79,6 +123,8 @@
            MOVE "N" TO LK-AUTH-RESULT
            MOVE SPACES TO LK-EMPLOYEE-RECORD
 
+           PERFORM LOAD-LOCKOUT-TABLE
+
            PERFORM VARYING WS-ATTEMPT FROM 1 BY 1
                UNTIL WS-ATTEMPT > WS-MAX-ATTEMPTS
                   OR LK-AUTH-RESULT NOT = "N"
@@ -110,14 +156,24 @@
 
                EVALUATE LK-AUTH-RESULT
                    WHEN "Y"
-                       CONTINUE
+                       MOVE "LOGIN_SUCCESS" TO WS-AUDIT-EVENT-TYPE
                    WHEN "E"
-                       CONTINUE
+                       MOVE "LOGIN_ERROR" TO WS-AUDIT-EVENT-TYPE
+                   WHEN "L"
+                       MOVE "LOGIN_LOCKED" TO WS-AUDIT-EVENT-TYPE
                    WHEN OTHER
+                       MOVE "LOGIN_FAILURE" TO WS-AUDIT-EVENT-TYPE
                        PERFORM DISPLAY-LEFT-PADDING
                        DISPLAY ANSI-LITERAL WITH NO ADVANCING
                        DISPLAY "Invalid username or password."
                END-EVALUATE
+
+               CALL "RECORD-AUDIT-EVENT"
+                   USING WS-FOUND-EMP-ID
+                         "AUTHENTICATE-EMPLOYEE"
+                         WS-AUDIT-EVENT-TYPE
+                         FUNCTION TRIM(WS-USERNAME-IN)
+               END-CALL
            END-PERFORM
 
            GOBACK.
@@ -213,7 +269,8 @@
        FIND-EMPLOYEE-ROW.
            MOVE "N" TO WS-EOF
            MOVE "N" TO WS-MATCHED
-           MOVE 0 TO WS-ROW-NUMBER
+           MOVE "N" TO WS-USERNAME-FOUND
+           MOVE 0 TO WS-FOUND-EMP-ID
            MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-USERNAME-IN))
              TO WS-INPUT-USERNAME-NORM
 
@@ -227,105 +284,286 @@
            END-IF
 
            PERFORM UNTIL WS-EOF = "Y"
-                    OR WS-MATCHED = "Y"
+                    OR WS-USERNAME-FOUND = "Y"
                     OR LK-AUTH-RESULT = "E"
-               READ EMPLOYEE-FILE
+               READ EMPLOYEE-FILE NEXT RECORD
                    AT END
                        MOVE "Y" TO WS-EOF
                    NOT AT END
-                       ADD 1 TO WS-ROW-NUMBER
-                       PERFORM PARSE-ROW
-                       IF LK-AUTH-RESULT NOT = "E"
-                           PERFORM CHECK-CREDENTIALS
-                       END-IF
+                       MOVE EMPLOYEE-RECORD TO WS-PARSED-EMPLOYEE
+                       PERFORM CHECK-CREDENTIALS
                END-READ
            END-PERFORM
 
            CLOSE EMPLOYEE-FILE
 
+           IF LK-AUTH-RESULT = "E"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-USERNAME-FOUND = "N"
+               MOVE "N" TO LK-AUTH-RESULT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM CHECK-LOCK-STATUS
+
+           IF WS-ACCOUNT-LOCKED = "Y"
+               PERFORM HANDLE-LOCKED-ACCOUNT
+               IF WS-OVERRIDE-OK = "Y"
+                   PERFORM RESET-LOCKOUT-RECORD
+                   IF WS-MATCHED = "Y"
+                       MOVE WS-FOUND-EMPLOYEE TO LK-EMPLOYEE-RECORD
+                       MOVE "Y" TO LK-AUTH-RESULT
+                   ELSE
+                       MOVE "N" TO LK-AUTH-RESULT
+                   END-IF
+               ELSE
+                   MOVE "L" TO LK-AUTH-RESULT
+               END-IF
+               EXIT PARAGRAPH
+           END-IF
+
            IF WS-MATCHED = "Y"
+               MOVE WS-FOUND-EMPLOYEE TO LK-EMPLOYEE-RECORD
                MOVE "Y" TO LK-AUTH-RESULT
+               PERFORM RESET-LOCKOUT-RECORD
            ELSE
-               IF LK-AUTH-RESULT NOT = "E"
-                   MOVE "N" TO LK-AUTH-RESULT
+               PERFORM RECORD-FAILED-ATTEMPT
+               MOVE "N" TO LK-AUTH-RESULT
+           END-IF.
+
+       CHECK-CREDENTIALS.
+           MOVE FUNCTION UPPER-CASE(
+                FUNCTION TRIM(EMP-USERNAME OF WS-PARSED-EMPLOYEE))
+             TO WS-ROW-USERNAME-NORM
+
+           IF WS-INPUT-USERNAME-NORM = WS-ROW-USERNAME-NORM
+              AND EMP-ACTIVE OF WS-PARSED-EMPLOYEE NOT = "N"
+               MOVE "Y" TO WS-USERNAME-FOUND
+               MOVE EMP-ID OF WS-PARSED-EMPLOYEE TO WS-FOUND-EMP-ID
+               MOVE WS-PARSED-EMPLOYEE TO WS-FOUND-EMPLOYEE
+
+               IF FUNCTION TRIM(WS-PASSWORD-IN) =
+                  FUNCTION TRIM(EMP-PASSWORD OF WS-PARSED-EMPLOYEE)
+                   MOVE "Y" TO WS-MATCHED
                END-IF
            END-IF.
 
-       PARSE-ROW.
-           MOVE SPACES TO WS-PARSED-EMPLOYEE
-           MOVE SPACES TO WS-ID-TEXT WS-USER-TEXT WS-PASS-TEXT
-                          WS-NAME-TEXT WS-RATE-TEXT WS-HOURS-TEXT
-                          WS-YTD-TEXT
+       LOAD-LOCKOUT-TABLE.
+           MOVE 0 TO WS-LOCKOUT-COUNT
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT LOCKOUT-FILE
+           IF WS-LOCKOUT-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ LOCKOUT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM PARSE-LOCKOUT-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE LOCKOUT-FILE.
+
+       PARSE-LOCKOUT-LINE.
+           IF WS-LOCKOUT-COUNT >= 200
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-LOCK-ID-TEXT WS-LOCK-COUNT-TEXT
            MOVE 0 TO WS-FIELD-COUNT
 
-           UNSTRING EMPLOYEE-LINE DELIMITED BY "|"
-               INTO WS-ID-TEXT
-                    WS-USER-TEXT
-                    WS-PASS-TEXT
-                    WS-NAME-TEXT
-                    WS-RATE-TEXT
-                    WS-HOURS-TEXT
-                    WS-YTD-TEXT
+           UNSTRING LOCKOUT-LINE DELIMITED BY "|"
+               INTO WS-LOCK-ID-TEXT
+                    WS-LOCK-COUNT-TEXT
+                    WS-LOCK-LOCKED-FLAG(WS-LOCKOUT-COUNT + 1)
+                    WS-LOCK-LAST-ATTEMPT(WS-LOCKOUT-COUNT + 1)
+                    WS-LOCK-LOCKED-AT(WS-LOCKOUT-COUNT + 1)
                TALLYING IN WS-FIELD-COUNT
            END-UNSTRING
 
-           IF WS-FIELD-COUNT NOT = 7
-               PERFORM REPORT-MALFORMED-ROW
+           IF WS-FIELD-COUNT NOT = 5
                EXIT PARAGRAPH
            END-IF
 
-           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-ID-TEXT)) NOT = 0
-               PERFORM REPORT-MALFORMED-ROW
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-LOCK-ID-TEXT)) NOT = 0
                EXIT PARAGRAPH
            END-IF
 
-           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-RATE-TEXT)) NOT = 0
-               PERFORM REPORT-MALFORMED-ROW
+           ADD 1 TO WS-LOCKOUT-COUNT
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-LOCK-ID-TEXT))
+             TO WS-LOCK-EMP-ID(WS-LOCKOUT-COUNT)
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-LOCK-COUNT-TEXT))
+             TO WS-LOCK-FAILED-COUNT(WS-LOCKOUT-COUNT).
+
+       CHECK-LOCK-STATUS.
+           MOVE 0 TO WS-LOCK-FOUND-IDX
+           MOVE "N" TO WS-ACCOUNT-LOCKED
+
+           PERFORM VARYING WS-LOCK-IDX FROM 1 BY 1
+                   UNTIL WS-LOCK-IDX > WS-LOCKOUT-COUNT
+                   OR WS-LOCK-FOUND-IDX > 0
+               IF WS-LOCK-EMP-ID(WS-LOCK-IDX) = WS-FOUND-EMP-ID
+                   MOVE WS-LOCK-IDX TO WS-LOCK-FOUND-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-LOCK-FOUND-IDX > 0
+               MOVE WS-LOCK-LOCKED-FLAG(WS-LOCK-FOUND-IDX)
+                 TO WS-ACCOUNT-LOCKED
+           END-IF.
+
+       RECORD-FAILED-ATTEMPT.
+           PERFORM BUILD-AUTH-TIMESTAMP
+
+           IF WS-LOCK-FOUND-IDX = 0
+               IF WS-LOCKOUT-COUNT < 200
+                   ADD 1 TO WS-LOCKOUT-COUNT
+                   MOVE WS-LOCKOUT-COUNT TO WS-LOCK-FOUND-IDX
+                   MOVE WS-FOUND-EMP-ID
+                     TO WS-LOCK-EMP-ID(WS-LOCK-FOUND-IDX)
+                   MOVE 0 TO WS-LOCK-FAILED-COUNT(WS-LOCK-FOUND-IDX)
+                   MOVE "N" TO WS-LOCK-LOCKED-FLAG(WS-LOCK-FOUND-IDX)
+               ELSE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-LOCK-FAILED-COUNT(WS-LOCK-FOUND-IDX)
+           MOVE WS-CURRENT-TIMESTAMP
+             TO WS-LOCK-LAST-ATTEMPT(WS-LOCK-FOUND-IDX)
+
+           IF WS-LOCK-FAILED-COUNT(WS-LOCK-FOUND-IDX) >= WS-MAX-ATTEMPTS
+               MOVE "Y" TO WS-LOCK-LOCKED-FLAG(WS-LOCK-FOUND-IDX)
+               MOVE WS-CURRENT-TIMESTAMP
+                 TO WS-LOCK-LOCKED-AT(WS-LOCK-FOUND-IDX)
+               PERFORM DISPLAY-LEFT-PADDING
+               DISPLAY ANSI-LITERAL WITH NO ADVANCING
+               DISPLAY "Account " WS-FOUND-EMP-ID
+                   " is now locked after "
+                   WS-LOCK-FAILED-COUNT(WS-LOCK-FOUND-IDX)
+                   " failed attempts."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+           END-IF
+
+           PERFORM SAVE-LOCKOUT-TABLE.
+
+       RESET-LOCKOUT-RECORD.
+           IF WS-LOCK-FOUND-IDX = 0
                EXIT PARAGRAPH
            END-IF
 
-           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-HOURS-TEXT)) NOT = 0
-               PERFORM REPORT-MALFORMED-ROW
+           IF WS-LOCK-FAILED-COUNT(WS-LOCK-FOUND-IDX) = 0
+              AND WS-LOCK-LOCKED-FLAG(WS-LOCK-FOUND-IDX) = "N"
                EXIT PARAGRAPH
            END-IF
 
-           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-YTD-TEXT)) NOT = 0
-               PERFORM REPORT-MALFORMED-ROW
+           MOVE 0 TO WS-LOCK-FAILED-COUNT(WS-LOCK-FOUND-IDX)
+           MOVE "N" TO WS-LOCK-LOCKED-FLAG(WS-LOCK-FOUND-IDX)
+           MOVE SPACES TO WS-LOCK-LOCKED-AT(WS-LOCK-FOUND-IDX)
+           PERFORM SAVE-LOCKOUT-TABLE.
+
+       SAVE-LOCKOUT-TABLE.
+           OPEN OUTPUT LOCKOUT-FILE
+           IF WS-LOCKOUT-STATUS NOT = "00"
                EXIT PARAGRAPH
            END-IF
 
-           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-ID-TEXT))
-             TO EMP-ID OF WS-PARSED-EMPLOYEE
-           MOVE FUNCTION TRIM(WS-USER-TEXT)
-             TO EMP-USERNAME OF WS-PARSED-EMPLOYEE
-           MOVE FUNCTION TRIM(WS-PASS-TEXT)
-             TO EMP-PASSWORD OF WS-PARSED-EMPLOYEE
-           MOVE FUNCTION TRIM(WS-NAME-TEXT)
-             TO EMP-FULL-NAME OF WS-PARSED-EMPLOYEE
-           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-RATE-TEXT))
-             TO EMP-HOURLY-RATE OF WS-PARSED-EMPLOYEE
-           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-HOURS-TEXT))
-             TO EMP-HOURS-PERIOD OF WS-PARSED-EMPLOYEE
-           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-YTD-TEXT))
-             TO EMP-YTD-WAGES OF WS-PARSED-EMPLOYEE.
+           PERFORM VARYING WS-LOCK-IDX FROM 1 BY 1
+                   UNTIL WS-LOCK-IDX > WS-LOCKOUT-COUNT
+               MOVE WS-LOCK-EMP-ID(WS-LOCK-IDX) TO WS-LOCK-ID-TEXT
+               MOVE WS-LOCK-FAILED-COUNT(WS-LOCK-IDX) TO WS-LOCK-COUNT-TEXT
+
+               MOVE SPACES TO LOCKOUT-LINE
+               STRING FUNCTION TRIM(WS-LOCK-ID-TEXT)
+                      "|"
+                      FUNCTION TRIM(WS-LOCK-COUNT-TEXT)
+                      "|"
+                      WS-LOCK-LOCKED-FLAG(WS-LOCK-IDX)
+                      "|"
+                      FUNCTION TRIM(WS-LOCK-LAST-ATTEMPT(WS-LOCK-IDX))
+                      "|"
+                      FUNCTION TRIM(WS-LOCK-LOCKED-AT(WS-LOCK-IDX))
+                 INTO LOCKOUT-LINE
+               END-STRING
+
+               WRITE LOCKOUT-LINE
+           END-PERFORM
 
-       CHECK-CREDENTIALS.
-           MOVE FUNCTION UPPER-CASE(
-                FUNCTION TRIM(EMP-USERNAME OF WS-PARSED-EMPLOYEE))
-             TO WS-ROW-USERNAME-NORM
+           CLOSE LOCKOUT-FILE.
 
-           IF WS-INPUT-USERNAME-NORM = WS-ROW-USERNAME-NORM
-              AND FUNCTION TRIM(WS-PASSWORD-IN) =
-                  FUNCTION TRIM(EMP-PASSWORD OF WS-PARSED-EMPLOYEE)
-               MOVE WS-PARSED-EMPLOYEE TO LK-EMPLOYEE-RECORD
-               MOVE "Y" TO WS-MATCHED
-           END-IF.
+       HANDLE-LOCKED-ACCOUNT.
+           MOVE "N" TO WS-OVERRIDE-OK
+           PERFORM LOAD-SUPERVISOR-CODE
 
-       REPORT-MALFORMED-ROW.
            PERFORM DISPLAY-LEFT-PADDING
            DISPLAY ANSI-LITERAL WITH NO ADVANCING
-           DISPLAY "ERROR: Malformed employee row at line " WS-ROW-NUMBER
+           DISPLAY "ACCOUNT LOCKED -- too many failed attempts."
+           DISPLAY ANSI-BASE WITH NO ADVANCING
+
            PERFORM DISPLAY-LEFT-PADDING
-           DISPLAY ANSI-COMMENT WITH NO ADVANCING
-           DISPLAY "Record: " FUNCTION TRIM(EMPLOYEE-LINE)
-           MOVE "E" TO LK-AUTH-RESULT.
+           DISPLAY ANSI-KEYWORD WITH NO ADVANCING
+           DISPLAY "Supervisor override code (blank to skip) : "
+               WITH NO ADVANCING
+           DISPLAY ANSI-INPUT WITH NO ADVANCING
+           DISPLAY "__ " WITH NO ADVANCING
+           DISPLAY ANSI-BASE WITH NO ADVANCING
+           ACCEPT WS-OVERRIDE-CODE-IN
+
+           IF FUNCTION TRIM(WS-OVERRIDE-CODE-IN) NOT = SPACES
+              AND FUNCTION TRIM(WS-OVERRIDE-CODE-IN) =
+                  FUNCTION TRIM(WS-SUPERVISOR-CODE)
+               MOVE "Y" TO WS-OVERRIDE-OK
+               PERFORM DISPLAY-LEFT-PADDING
+               DISPLAY ANSI-COMMENT WITH NO ADVANCING
+               DISPLAY "Supervisor override accepted -- account unlocked."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+           ELSE
+               PERFORM DISPLAY-LEFT-PADDING
+               DISPLAY ANSI-LITERAL WITH NO ADVANCING
+               DISPLAY "No valid override given -- account remains locked."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+           END-IF.
+
+       LOAD-SUPERVISOR-CODE.
+      *> the override code lives outside source control (see
+      *> data/supervisor_override.dat.example) -- if the file is
+      *> missing or empty on this installation, WS-SUPERVISOR-CODE
+      *> stays blank and the override can never succeed.
+           MOVE SPACES TO WS-SUPERVISOR-CODE
+
+           OPEN INPUT OVERRIDE-FILE
+           IF WS-OVERRIDE-FILE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           READ OVERRIDE-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE OVERRIDE-LINE(1:20) TO WS-SUPERVISOR-CODE
+           END-READ
+
+           CLOSE OVERRIDE-FILE.
+
+       BUILD-AUTH-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE(1:4)
+                  "-"
+                  WS-CURRENT-DATE(5:2)
+                  "-"
+                  WS-CURRENT-DATE(7:2)
+                  " "
+                  WS-CURRENT-DATE(9:2)
+                  ":"
+                  WS-CURRENT-DATE(11:2)
+                  ":"
+                  WS-CURRENT-DATE(13:2)
+             INTO WS-CURRENT-TIMESTAMP
+           END-STRING.
+
