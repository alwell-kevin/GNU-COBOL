@@ -0,0 +1,629 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EOD-BATCH-RUN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO DYNAMIC WS-ACCOUNT-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-EMP-ID
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT LEDGER-FILE
+               ASSIGN TO DYNAMIC WS-LEDGER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT ALERT-FILE
+               ASSIGN TO DYNAMIC WS-ALERT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALERT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-RECORD.
+           COPY "account_record.cpy".
+
+       FD  LEDGER-FILE.
+       01  LEDGER-LINE                    PIC X(256).
+
+       FD  ALERT-FILE.
+       01  ALERT-LINE                     PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNT-TABLE.
+           05 WS-ACCOUNT-ENTRY OCCURS 200 TIMES.
+               10 WS-TBL-EMP-ID            PIC 9(4) VALUE 0.
+               10 WS-TBL-CHECKING          PIC S9(7)V99 VALUE 0.
+               10 WS-TBL-SAVINGS           PIC S9(7)V99 VALUE 0.
+               10 WS-TBL-LOAN              PIC S9(7)V99 VALUE 0.
+               10 WS-TBL-OVERDRAFT-COUNT   PIC 9(3) VALUE 0.
+               10 WS-TBL-NEG-DAYS          PIC 9(3) VALUE 0.
+
+       01  WS-ALERT-BUFFER.
+           05 WS-ALERT-BUF-LINE OCCURS 300 TIMES PIC X(256).
+
+       77  WS-NEW-ALERT-LINE               PIC X(256).
+
+       77  WS-ACCOUNT-PATH                PIC X(256)
+                                           VALUE "data/accounts.dat".
+       77  WS-LEDGER-PATH                 PIC X(256)
+                                           VALUE "data/ledger.dat".
+       77  WS-ALERT-PATH                  PIC X(256)
+                                           VALUE "data/alerts.dat".
+
+       77  WS-ACCOUNT-STATUS              PIC XX VALUE SPACES.
+       77  WS-LEDGER-STATUS               PIC XX VALUE SPACES.
+       77  WS-ALERT-STATUS                PIC XX VALUE SPACES.
+       77  WS-ALERT-COUNT                 PIC 9(4) VALUE 0.
+       77  WS-ALERT-IDX                   PIC 9(4) VALUE 0.
+       77  WS-ALERT-WRITTEN               PIC X VALUE "N".
+       77  WS-ALERT-TYPE                  PIC X(24) VALUE SPACES.
+       77  WS-ALERT-SEVERITY              PIC X(8) VALUE SPACES.
+       77  WS-ALERT-DETAIL                PIC X(80) VALUE SPACES.
+       77  WS-ALERT-NUM-EDIT              PIC ZZ9.
+
+       77  WS-OVERDRAFT-ALERT-THRESHOLD   PIC 9(3) VALUE 3.
+       77  WS-NEG-DAYS-ALERT-THRESHOLD    PIC 9(3) VALUE 5.
+
+       77  WS-EOF                         PIC X VALUE "N".
+       77  WS-OP-OK                       PIC X VALUE "Y".
+       77  WS-POST-OK                     PIC X VALUE "Y".
+
+       77  WS-ACCOUNT-COUNT               PIC 9(4) VALUE 0.
+       77  WS-ROW-IDX                     PIC 9(4) VALUE 0.
+       77  WS-PROCESSED-COUNT             PIC 9(4) VALUE 0.
+       77  WS-ERROR-COUNT                 PIC 9(4) VALUE 0.
+
+       77  WS-POST-AMOUNT                 PIC 9(7)V99 VALUE 0.
+       77  WS-INTEREST-AMOUNT             PIC 9(7)V99 VALUE 0.
+       77  WS-FEE-AMOUNT                  PIC 9(7)V99 VALUE 0.
+       77  WS-LOAN-INTEREST-AMOUNT        PIC 9(7)V99 VALUE 0.
+       77  WS-LOAN-PAYMENT-DUE            PIC 9(7)V99 VALUE 0.
+
+       77  WS-OLD-CHECKING                PIC S9(7)V99 VALUE 0.
+       77  WS-OLD-SAVINGS                 PIC S9(7)V99 VALUE 0.
+       77  WS-OLD-LOAN                    PIC S9(7)V99 VALUE 0.
+
+       77  WS-OVERDRAFT-FEE               PIC 9(3)V99 VALUE 35.00.
+       77  WS-DAILY-INTEREST-RATE         PIC 9V9999 VALUE 0.0010.
+       77  WS-LOAN-DAILY-INTEREST-RATE    PIC 9V9999 VALUE 0.0015.
+       77  WS-LOAN-PAYMENT-AMOUNT         PIC 9(5)V99 VALUE 150.00.
+
+       77  WS-TX-ID                       PIC 9(9) VALUE 0.
+       77  WS-MAX-TX-ID                   PIC 9(9) VALUE 0.
+
+       77  WS-CURRENT-DATE                PIC X(21) VALUE SPACES.
+       77  WS-TIMESTAMP                   PIC X(19) VALUE SPACES.
+
+       77  WS-LINE-TX-ID-TEXT             PIC X(20).
+       77  WS-LINE-TS-TEXT                PIC X(30).
+       77  WS-LINE-EMP-ID-TEXT            PIC X(20).
+       77  WS-LINE-ENTRY-TYPE             PIC X(20).
+       77  WS-LINE-ACCOUNT                PIC X(30).
+       77  WS-LINE-AMOUNT-TEXT            PIC X(20).
+       77  WS-LINE-MEMO                   PIC X(80).
+       77  WS-PARSED-TX-ID                PIC 9(9) VALUE 0.
+       77  WS-PARSE-OK                    PIC X VALUE "Y".
+       77  WS-FIELD-COUNT                 PIC 9 VALUE 0.
+
+       77  WS-DEBIT-ACCOUNT               PIC X(20) VALUE SPACES.
+       77  WS-CREDIT-ACCOUNT              PIC X(20) VALUE SPACES.
+       77  WS-POST-MEMO                   PIC X(40) VALUE SPACES.
+       77  WS-ENTRY-TYPE                  PIC X(10) VALUE SPACES.
+       77  WS-ENTRY-ACCOUNT               PIC X(20) VALUE SPACES.
+       77  WS-ENTRY-MEMO                  PIC X(40) VALUE SPACES.
+
+       77  WS-TX-ID-TEXT                  PIC X(12).
+       77  WS-EMP-ID-TEXT                 PIC X(12).
+       77  WS-AMOUNT-EDIT                 PIC -9999999.99.
+       77  WS-AMOUNT-TEXT                 PIC X(20).
+
+       77  WS-TOTAL-INTEREST              PIC 9(9)V99 VALUE 0.
+       77  WS-TOTAL-FEES                  PIC 9(9)V99 VALUE 0.
+       77  WS-TOTAL-LOAN-INTEREST         PIC 9(9)V99 VALUE 0.
+       77  WS-TOTAL-LOAN-PAYMENTS         PIC 9(9)V99 VALUE 0.
+
+       77  WS-TOTAL-INTEREST-DISPLAY      PIC Z,ZZZ,ZZ9.99.
+       77  WS-TOTAL-FEES-DISPLAY          PIC Z,ZZZ,ZZ9.99.
+       77  WS-TOTAL-LOAN-INT-DISPLAY      PIC Z,ZZZ,ZZ9.99.
+       77  WS-TOTAL-LOAN-PAY-DISPLAY      PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY " "
+           DISPLAY "===== Helical Pay Systems - Unattended EOD Batch ====="
+           DISPLAY " "
+
+           PERFORM LOAD-ACCOUNT-TABLE
+           IF WS-OP-OK NOT = "Y"
+               DISPLAY "ERROR: Cannot open account data file."
+               GOBACK
+           END-IF
+
+           IF WS-ACCOUNT-COUNT = 0
+               DISPLAY "No account rows found -- nothing to process."
+               GOBACK
+           END-IF
+
+           PERFORM VARYING WS-ROW-IDX FROM 1 BY 1
+                   UNTIL WS-ROW-IDX > WS-ACCOUNT-COUNT
+               PERFORM PROCESS-ACCOUNT-EOD
+               PERFORM SAVE-ACCOUNT-TABLE
+               IF WS-OP-OK NOT = "Y"
+                   ADD 1 TO WS-ERROR-COUNT
+               END-IF
+           END-PERFORM
+
+           MOVE WS-TOTAL-INTEREST TO WS-TOTAL-INTEREST-DISPLAY
+           MOVE WS-TOTAL-FEES TO WS-TOTAL-FEES-DISPLAY
+           MOVE WS-TOTAL-LOAN-INTEREST TO WS-TOTAL-LOAN-INT-DISPLAY
+           MOVE WS-TOTAL-LOAN-PAYMENTS TO WS-TOTAL-LOAN-PAY-DISPLAY
+
+           DISPLAY " "
+           DISPLAY "Accounts processed      : " WS-PROCESSED-COUNT
+               " of " WS-ACCOUNT-COUNT
+           DISPLAY "Savings interest posted  : $" WS-TOTAL-INTEREST-DISPLAY
+           DISPLAY "Overdraft fees posted    : $" WS-TOTAL-FEES-DISPLAY
+           DISPLAY "Loan interest accrued    : $" WS-TOTAL-LOAN-INT-DISPLAY
+           DISPLAY "Loan payments posted     : $" WS-TOTAL-LOAN-PAY-DISPLAY
+
+           IF WS-ERROR-COUNT = 0
+               DISPLAY "EOD batch completed with no posting errors."
+           ELSE
+               DISPLAY WS-ERROR-COUNT
+                   " posting error(s) encountered -- see warnings above."
+           END-IF
+
+           GOBACK.
+
+       LOAD-ACCOUNT-TABLE.
+           MOVE "Y" TO WS-OP-OK
+           MOVE 0 TO WS-ACCOUNT-COUNT
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = "00"
+               MOVE "N" TO WS-OP-OK
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF WS-ACCOUNT-COUNT < 200
+                           ADD 1 TO WS-ACCOUNT-COUNT
+                           MOVE ACCT-EMP-ID
+                             TO WS-TBL-EMP-ID(WS-ACCOUNT-COUNT)
+                           MOVE ACCT-CHECKING-BAL
+                             TO WS-TBL-CHECKING(WS-ACCOUNT-COUNT)
+                           MOVE ACCT-SAVINGS-BAL
+                             TO WS-TBL-SAVINGS(WS-ACCOUNT-COUNT)
+                           MOVE ACCT-LOAN-BAL
+                             TO WS-TBL-LOAN(WS-ACCOUNT-COUNT)
+                           MOVE ACCT-OVERDRAFT-COUNT
+                             TO WS-TBL-OVERDRAFT-COUNT(WS-ACCOUNT-COUNT)
+                           MOVE ACCT-NEG-BAL-DAYS
+                             TO WS-TBL-NEG-DAYS(WS-ACCOUNT-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE.
+
+      *> Rewrites just the one account the loop is currently on, keyed
+      *> by ACCT-EMP-ID, right after that account's ledger entries are
+      *> posted -- the same per-row commit pattern BANKING-CONSOLE's
+      *> own SAVE-ACCOUNT-TABLE uses for a teller transaction. Saving
+      *> every account together only after the whole file has been
+      *> walked would leave ledger postings for already-processed
+      *> accounts with no matching balance change on disk if the job
+      *> were interrupted partway through.
+       SAVE-ACCOUNT-TABLE.
+           MOVE "Y" TO WS-OP-OK
+
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = "00"
+               MOVE "N" TO WS-OP-OK
+               DISPLAY "ERROR: Cannot rewrite account data file."
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-TBL-EMP-ID(WS-ROW-IDX) TO ACCT-EMP-ID
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-OP-OK
+               NOT INVALID KEY
+                   MOVE WS-TBL-CHECKING(WS-ROW-IDX) TO ACCT-CHECKING-BAL
+                   MOVE WS-TBL-SAVINGS(WS-ROW-IDX) TO ACCT-SAVINGS-BAL
+                   MOVE WS-TBL-LOAN(WS-ROW-IDX) TO ACCT-LOAN-BAL
+                   MOVE WS-TBL-OVERDRAFT-COUNT(WS-ROW-IDX)
+                     TO ACCT-OVERDRAFT-COUNT
+                   MOVE WS-TBL-NEG-DAYS(WS-ROW-IDX) TO ACCT-NEG-BAL-DAYS
+                   REWRITE ACCOUNT-RECORD
+                   IF WS-ACCOUNT-STATUS NOT = "00"
+                       MOVE "N" TO WS-OP-OK
+                   END-IF
+           END-READ
+
+           IF WS-OP-OK NOT = "Y"
+               DISPLAY "ERROR: Cannot rewrite account data file."
+           END-IF
+
+           CLOSE ACCOUNT-FILE.
+
+       PROCESS-ACCOUNT-EOD.
+           ADD 1 TO WS-PROCESSED-COUNT
+
+           IF WS-TBL-SAVINGS(WS-ROW-IDX) > 0
+               COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                   WS-TBL-SAVINGS(WS-ROW-IDX) * WS-DAILY-INTEREST-RATE
+
+               IF WS-INTEREST-AMOUNT > 0
+                   MOVE WS-TBL-SAVINGS(WS-ROW-IDX) TO WS-OLD-SAVINGS
+                   ADD WS-INTEREST-AMOUNT TO WS-TBL-SAVINGS(WS-ROW-IDX)
+
+                   MOVE "BANK_INT_EXPENSE" TO WS-DEBIT-ACCOUNT
+                   MOVE "SAVINGS" TO WS-CREDIT-ACCOUNT
+                   MOVE "EOD_INTEREST" TO WS-POST-MEMO
+                   MOVE WS-INTEREST-AMOUNT TO WS-POST-AMOUNT
+                   PERFORM POST-DOUBLE-ENTRY
+
+                   IF WS-POST-OK = "Y"
+                       ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST
+                   ELSE
+                       MOVE WS-OLD-SAVINGS TO WS-TBL-SAVINGS(WS-ROW-IDX)
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-TBL-CHECKING(WS-ROW-IDX) < 0
+               MOVE WS-OVERDRAFT-FEE TO WS-FEE-AMOUNT
+               MOVE WS-TBL-CHECKING(WS-ROW-IDX) TO WS-OLD-CHECKING
+               SUBTRACT WS-FEE-AMOUNT FROM WS-TBL-CHECKING(WS-ROW-IDX)
+
+               MOVE "CHECKING" TO WS-DEBIT-ACCOUNT
+               MOVE "BANK_FEE_INCOME" TO WS-CREDIT-ACCOUNT
+               MOVE "EOD_OVERDRAFT_FEE" TO WS-POST-MEMO
+               MOVE WS-FEE-AMOUNT TO WS-POST-AMOUNT
+               PERFORM POST-DOUBLE-ENTRY
+
+               IF WS-POST-OK = "Y"
+                   ADD WS-FEE-AMOUNT TO WS-TOTAL-FEES
+               ELSE
+                   MOVE WS-OLD-CHECKING TO WS-TBL-CHECKING(WS-ROW-IDX)
+               END-IF
+           END-IF
+
+           IF WS-TBL-CHECKING(WS-ROW-IDX) < 0
+               ADD 1 TO WS-TBL-OVERDRAFT-COUNT(WS-ROW-IDX)
+               ADD 1 TO WS-TBL-NEG-DAYS(WS-ROW-IDX)
+           ELSE
+               MOVE 0 TO WS-TBL-NEG-DAYS(WS-ROW-IDX)
+               MOVE 0 TO WS-TBL-OVERDRAFT-COUNT(WS-ROW-IDX)
+           END-IF
+           PERFORM CHECK-OVERDRAFT-ALERTS
+
+           IF WS-TBL-LOAN(WS-ROW-IDX) > 0
+               COMPUTE WS-LOAN-INTEREST-AMOUNT ROUNDED =
+                   WS-TBL-LOAN(WS-ROW-IDX) * WS-LOAN-DAILY-INTEREST-RATE
+
+               IF WS-LOAN-INTEREST-AMOUNT > 0
+                   MOVE WS-TBL-LOAN(WS-ROW-IDX) TO WS-OLD-LOAN
+                   ADD WS-LOAN-INTEREST-AMOUNT TO WS-TBL-LOAN(WS-ROW-IDX)
+
+                   MOVE "LOAN_INT_INCOME" TO WS-DEBIT-ACCOUNT
+                   MOVE "LOAN" TO WS-CREDIT-ACCOUNT
+                   MOVE "EOD_LOAN_INTEREST" TO WS-POST-MEMO
+                   MOVE WS-LOAN-INTEREST-AMOUNT TO WS-POST-AMOUNT
+                   PERFORM POST-DOUBLE-ENTRY
+
+                   IF WS-POST-OK = "Y"
+                       ADD WS-LOAN-INTEREST-AMOUNT TO WS-TOTAL-LOAN-INTEREST
+                   ELSE
+                       MOVE WS-OLD-LOAN TO WS-TBL-LOAN(WS-ROW-IDX)
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-TBL-LOAN(WS-ROW-IDX) > 0
+               MOVE WS-LOAN-PAYMENT-AMOUNT TO WS-LOAN-PAYMENT-DUE
+               IF WS-LOAN-PAYMENT-DUE > WS-TBL-LOAN(WS-ROW-IDX)
+                   MOVE WS-TBL-LOAN(WS-ROW-IDX) TO WS-LOAN-PAYMENT-DUE
+               END-IF
+
+               MOVE WS-TBL-CHECKING(WS-ROW-IDX) TO WS-OLD-CHECKING
+               MOVE WS-TBL-LOAN(WS-ROW-IDX) TO WS-OLD-LOAN
+
+               SUBTRACT WS-LOAN-PAYMENT-DUE FROM WS-TBL-CHECKING(WS-ROW-IDX)
+               SUBTRACT WS-LOAN-PAYMENT-DUE FROM WS-TBL-LOAN(WS-ROW-IDX)
+
+               MOVE "LOAN" TO WS-DEBIT-ACCOUNT
+               MOVE "LOAN_PAY_INCOME" TO WS-CREDIT-ACCOUNT
+               MOVE "EOD_LOAN_PAYMENT" TO WS-POST-MEMO
+               MOVE WS-LOAN-PAYMENT-DUE TO WS-POST-AMOUNT
+               PERFORM POST-DOUBLE-ENTRY
+
+               IF WS-POST-OK = "Y"
+                   ADD WS-LOAN-PAYMENT-DUE TO WS-TOTAL-LOAN-PAYMENTS
+
+                   MOVE "CHECKING" TO WS-DEBIT-ACCOUNT
+                   MOVE "LOAN_PAY_INCOME" TO WS-CREDIT-ACCOUNT
+                   MOVE "EOD_LOAN_PAYMENT_CASH" TO WS-POST-MEMO
+                   MOVE WS-LOAN-PAYMENT-DUE TO WS-POST-AMOUNT
+                   PERFORM POST-DOUBLE-ENTRY
+               ELSE
+                   MOVE WS-OLD-CHECKING TO WS-TBL-CHECKING(WS-ROW-IDX)
+                   MOVE WS-OLD-LOAN TO WS-TBL-LOAN(WS-ROW-IDX)
+               END-IF
+           END-IF.
+
+       CHECK-OVERDRAFT-ALERTS.
+           MOVE WS-TBL-EMP-ID(WS-ROW-IDX) TO WS-EMP-ID-TEXT
+
+           IF WS-TBL-OVERDRAFT-COUNT(WS-ROW-IDX)
+              >= WS-OVERDRAFT-ALERT-THRESHOLD
+               MOVE WS-TBL-OVERDRAFT-COUNT(WS-ROW-IDX) TO WS-ALERT-NUM-EDIT
+               MOVE WS-OVERDRAFT-FEE TO WS-AMOUNT-EDIT
+               MOVE WS-AMOUNT-EDIT TO WS-AMOUNT-TEXT
+               MOVE "REPEATED_OVERDRAFT_FEE" TO WS-ALERT-TYPE
+               MOVE "MEDIUM" TO WS-ALERT-SEVERITY
+               MOVE SPACES TO WS-ALERT-DETAIL
+               STRING "count=" FUNCTION TRIM(WS-ALERT-NUM-EDIT)
+                      " fee=" FUNCTION TRIM(WS-AMOUNT-TEXT)
+                 INTO WS-ALERT-DETAIL
+               END-STRING
+               PERFORM APPEND-ALERT-RECORD
+           END-IF
+
+           IF WS-TBL-NEG-DAYS(WS-ROW-IDX) >= WS-NEG-DAYS-ALERT-THRESHOLD
+               MOVE WS-TBL-NEG-DAYS(WS-ROW-IDX) TO WS-ALERT-NUM-EDIT
+               MOVE WS-TBL-CHECKING(WS-ROW-IDX) TO WS-AMOUNT-EDIT
+               MOVE WS-AMOUNT-EDIT TO WS-AMOUNT-TEXT
+               MOVE "NEGATIVE_BALANCE_STREAK" TO WS-ALERT-TYPE
+               MOVE "HIGH" TO WS-ALERT-SEVERITY
+               MOVE SPACES TO WS-ALERT-DETAIL
+               STRING "days=" FUNCTION TRIM(WS-ALERT-NUM-EDIT)
+                      " balance=" FUNCTION TRIM(WS-AMOUNT-TEXT)
+                 INTO WS-ALERT-DETAIL
+               END-STRING
+               PERFORM APPEND-ALERT-RECORD
+           END-IF.
+
+       APPEND-ALERT-RECORD.
+           MOVE "N" TO WS-ALERT-WRITTEN
+           PERFORM BUILD-TIMESTAMP
+
+           MOVE SPACES TO ALERT-LINE
+           STRING WS-TIMESTAMP
+                  "|"
+                  FUNCTION TRIM(WS-EMP-ID-TEXT)
+                  "|"
+                  FUNCTION TRIM(WS-ALERT-TYPE)
+                  "|"
+                  FUNCTION TRIM(WS-ALERT-SEVERITY)
+                  "|"
+                  FUNCTION TRIM(WS-ALERT-DETAIL)
+             INTO WS-NEW-ALERT-LINE
+           END-STRING
+
+           MOVE 0 TO WS-ALERT-COUNT
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT ALERT-FILE
+           IF WS-ALERT-STATUS = "00"
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ ALERT-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF WS-ALERT-COUNT < 300
+                               ADD 1 TO WS-ALERT-COUNT
+                               MOVE ALERT-LINE
+                                 TO WS-ALERT-BUF-LINE(WS-ALERT-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ALERT-FILE
+           ELSE
+               IF WS-ALERT-STATUS NOT = "35"
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           OPEN OUTPUT ALERT-FILE
+           IF WS-ALERT-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-ALERT-IDX FROM 1 BY 1
+                   UNTIL WS-ALERT-IDX > WS-ALERT-COUNT
+               MOVE WS-ALERT-BUF-LINE(WS-ALERT-IDX) TO ALERT-LINE
+               WRITE ALERT-LINE
+           END-PERFORM
+
+           MOVE WS-NEW-ALERT-LINE TO ALERT-LINE
+           WRITE ALERT-LINE
+           IF WS-ALERT-STATUS = "00"
+               MOVE "Y" TO WS-ALERT-WRITTEN
+           END-IF
+           CLOSE ALERT-FILE.
+
+       POST-DOUBLE-ENTRY.
+           MOVE "Y" TO WS-POST-OK
+
+           PERFORM GET-NEXT-TX-ID
+           IF WS-OP-OK NOT = "Y"
+               MOVE "N" TO WS-POST-OK
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY "  WARNING: could not assign ledger tx id for "
+                   "employee " WS-TBL-EMP-ID(WS-ROW-IDX)
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM BUILD-TIMESTAMP
+           PERFORM ENSURE-LEDGER-FILE
+           IF WS-OP-OK NOT = "Y"
+               MOVE "N" TO WS-POST-OK
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY "  WARNING: ledger file unavailable for employee "
+                   WS-TBL-EMP-ID(WS-ROW-IDX)
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN EXTEND LEDGER-FILE
+           IF WS-LEDGER-STATUS NOT = "00"
+               MOVE "N" TO WS-POST-OK
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY "  WARNING: cannot append to ledger for employee "
+                   WS-TBL-EMP-ID(WS-ROW-IDX)
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "DEBIT" TO WS-ENTRY-TYPE
+           MOVE WS-DEBIT-ACCOUNT TO WS-ENTRY-ACCOUNT
+           MOVE WS-POST-MEMO TO WS-ENTRY-MEMO
+           PERFORM WRITE-LEDGER-LINE
+
+           MOVE "CREDIT" TO WS-ENTRY-TYPE
+           MOVE WS-CREDIT-ACCOUNT TO WS-ENTRY-ACCOUNT
+           MOVE WS-POST-MEMO TO WS-ENTRY-MEMO
+           PERFORM WRITE-LEDGER-LINE
+
+           CLOSE LEDGER-FILE.
+
+       WRITE-LEDGER-LINE.
+           MOVE WS-TX-ID TO WS-TX-ID-TEXT
+           MOVE WS-TBL-EMP-ID(WS-ROW-IDX) TO WS-EMP-ID-TEXT
+           MOVE WS-POST-AMOUNT TO WS-AMOUNT-EDIT
+           MOVE WS-AMOUNT-EDIT TO WS-AMOUNT-TEXT
+
+           MOVE SPACES TO LEDGER-LINE
+           STRING FUNCTION TRIM(WS-TX-ID-TEXT)
+                  "|"
+                  WS-TIMESTAMP
+                  "|"
+                  FUNCTION TRIM(WS-EMP-ID-TEXT)
+                  "|"
+                  FUNCTION TRIM(WS-ENTRY-TYPE)
+                  "|"
+                  FUNCTION TRIM(WS-ENTRY-ACCOUNT)
+                  "|"
+                  FUNCTION TRIM(WS-AMOUNT-TEXT)
+                  "|"
+                  FUNCTION TRIM(WS-ENTRY-MEMO)
+             INTO LEDGER-LINE
+           END-STRING
+
+           WRITE LEDGER-LINE.
+
+       GET-NEXT-TX-ID.
+           MOVE "Y" TO WS-OP-OK
+           MOVE 0 TO WS-MAX-TX-ID
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT LEDGER-FILE
+           IF WS-LEDGER-STATUS = "35"
+               MOVE 1 TO WS-TX-ID
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-LEDGER-STATUS NOT = "00"
+               MOVE "N" TO WS-OP-OK
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ LEDGER-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM PARSE-LEDGER-LINE
+                       IF WS-PARSE-OK = "Y"
+                           IF WS-PARSED-TX-ID > WS-MAX-TX-ID
+                               MOVE WS-PARSED-TX-ID TO WS-MAX-TX-ID
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE LEDGER-FILE
+           COMPUTE WS-TX-ID = WS-MAX-TX-ID + 1.
+
+       ENSURE-LEDGER-FILE.
+           MOVE "Y" TO WS-OP-OK
+
+           OPEN I-O LEDGER-FILE
+           IF WS-LEDGER-STATUS = "00"
+               CLOSE LEDGER-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-LEDGER-STATUS = "35"
+               OPEN OUTPUT LEDGER-FILE
+               IF WS-LEDGER-STATUS = "00"
+                   CLOSE LEDGER-FILE
+               ELSE
+                   MOVE "N" TO WS-OP-OK
+               END-IF
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-OP-OK.
+
+       PARSE-LEDGER-LINE.
+           MOVE "Y" TO WS-PARSE-OK
+           MOVE 0 TO WS-FIELD-COUNT
+           MOVE SPACES TO WS-LINE-TX-ID-TEXT
+                          WS-LINE-TS-TEXT
+                          WS-LINE-EMP-ID-TEXT
+                          WS-LINE-ENTRY-TYPE
+                          WS-LINE-ACCOUNT
+                          WS-LINE-AMOUNT-TEXT
+                          WS-LINE-MEMO
+
+           UNSTRING LEDGER-LINE DELIMITED BY "|"
+               INTO WS-LINE-TX-ID-TEXT
+                    WS-LINE-TS-TEXT
+                    WS-LINE-EMP-ID-TEXT
+                    WS-LINE-ENTRY-TYPE
+                    WS-LINE-ACCOUNT
+                    WS-LINE-AMOUNT-TEXT
+                    WS-LINE-MEMO
+               TALLYING IN WS-FIELD-COUNT
+           END-UNSTRING
+
+           IF WS-FIELD-COUNT NOT = 7
+               MOVE "N" TO WS-PARSE-OK
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TEST-NUMVAL(
+              FUNCTION TRIM(WS-LINE-TX-ID-TEXT)) NOT = 0
+               MOVE "N" TO WS-PARSE-OK
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-LINE-TX-ID-TEXT))
+             TO WS-PARSED-TX-ID.
+
+       BUILD-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE(1:4)
+                  "-"
+                  WS-CURRENT-DATE(5:2)
+                  "-"
+                  WS-CURRENT-DATE(7:2)
+                  " "
+                  WS-CURRENT-DATE(9:2)
+                  ":"
+                  WS-CURRENT-DATE(11:2)
+                  ":"
+                  WS-CURRENT-DATE(13:2)
+             INTO WS-TIMESTAMP
+           END-STRING.
