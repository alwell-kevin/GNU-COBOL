@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECORD-AUDIT-EVENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE
+               ASSIGN TO DYNAMIC WS-AUDIT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                     PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       77  WS-AUDIT-PATH                  PIC X(256)
+                                           VALUE "data/audit_log.dat".
+       77  WS-AUDIT-STATUS                PIC XX VALUE SPACES.
+       77  WS-OP-OK                       PIC X VALUE "Y".
+
+       77  WS-CURRENT-DATE                PIC X(21) VALUE SPACES.
+       77  WS-TIMESTAMP                   PIC X(19) VALUE SPACES.
+       77  WS-EMP-ID-TEXT                 PIC X(20).
+
+       LINKAGE SECTION.
+       01  LK-EMP-ID                      PIC 9(4).
+       01  LK-PROGRAM                     PIC X(20).
+       01  LK-EVENT-TYPE                  PIC X(20).
+       01  LK-DETAIL                      PIC X(100).
+
+       PROCEDURE DIVISION USING LK-EMP-ID LK-PROGRAM
+                                LK-EVENT-TYPE LK-DETAIL.
+       MAIN-PROCEDURE.
+           PERFORM BUILD-TIMESTAMP
+           PERFORM ENSURE-AUDIT-FILE
+           IF WS-OP-OK NOT = "Y"
+               GOBACK
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               GOBACK
+           END-IF
+
+           PERFORM WRITE-AUDIT-LINE
+
+           CLOSE AUDIT-FILE
+
+           GOBACK.
+
+       ENSURE-AUDIT-FILE.
+           MOVE "Y" TO WS-OP-OK
+
+           OPEN I-O AUDIT-FILE
+           IF WS-AUDIT-STATUS = "00"
+               CLOSE AUDIT-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               IF WS-AUDIT-STATUS = "00"
+                   CLOSE AUDIT-FILE
+               ELSE
+                   MOVE "N" TO WS-OP-OK
+               END-IF
+           ELSE
+               MOVE "N" TO WS-OP-OK
+           END-IF.
+
+       WRITE-AUDIT-LINE.
+           MOVE LK-EMP-ID TO WS-EMP-ID-TEXT
+
+           MOVE SPACES TO AUDIT-LINE
+           STRING WS-TIMESTAMP
+                  "|"
+                  FUNCTION TRIM(LK-PROGRAM)
+                  "|"
+                  FUNCTION TRIM(WS-EMP-ID-TEXT)
+                  "|"
+                  FUNCTION TRIM(LK-EVENT-TYPE)
+                  "|"
+                  FUNCTION TRIM(LK-DETAIL)
+             INTO AUDIT-LINE
+           END-STRING
+
+           WRITE AUDIT-LINE.
+
+       BUILD-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE(1:4)
+                  "-"
+                  WS-CURRENT-DATE(5:2)
+                  "-"
+                  WS-CURRENT-DATE(7:2)
+                  " "
+                  WS-CURRENT-DATE(9:2)
+                  ":"
+                  WS-CURRENT-DATE(11:2)
+                  ":"
+                  WS-CURRENT-DATE(13:2)
+             INTO WS-TIMESTAMP
+           END-STRING.
