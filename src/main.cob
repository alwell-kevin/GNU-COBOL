@@ -6,13 +6,32 @@
        FILE-CONTROL.
            SELECT STARTUP-FILE
                ASSIGN TO DYNAMIC WS-DATA-PATH
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID OF STARTUP-EMPLOYEE-RECORD
                FILE STATUS IS WS-STARTUP-FILE-STATUS.
 
+           SELECT PAYSTUB-FILE
+               ASSIGN TO DYNAMIC WS-PAYSTUB-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYSTUB-STATUS.
+
+           SELECT CHART-EXPORT-FILE
+               ASSIGN TO DYNAMIC WS-CHART-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHART-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  STARTUP-FILE.
-       01  STARTUP-RECORD                 PIC X(256).
+       01  STARTUP-EMPLOYEE-RECORD.
+           COPY "employee_record.cpy".
+
+       FD  PAYSTUB-FILE.
+       01  PAYSTUB-LINE                   PIC X(256).
+
+       FD  CHART-EXPORT-FILE.
+       01  CHART-EXPORT-LINE              PIC X(256).
 
        WORKING-STORAGE SECTION.
        01  WS-EMPLOYEE-RECORD.
@@ -28,7 +47,7 @@
        77  WS-EXIT-MENU                   PIC X VALUE "N".
        77  WS-HAVE-PENDING-OPTION         PIC X VALUE "N".
        77  WS-MENU-OPTION                 PIC X VALUE SPACE.
-       77  WS-BRACKET-RATE                PIC 9V99 VALUE 0.
+       77  WS-BRACKET-RATE                PIC 9V999 VALUE 0.
 
        77  WS-AMOUNT-DISPLAY              PIC ZZ,ZZZ,ZZ9.99.
        77  WS-HOURS-DISPLAY               PIC ZZ9.99.
@@ -36,6 +55,36 @@
        77  WS-BRACKET-PERCENT             PIC 9(3)V99 VALUE 0.
        77  WS-EFFECTIVE-PERCENT-DISPLAY   PIC Z9.99.
 
+       77  WS-PAYSTUB-PATH                PIC X(256) VALUE SPACES.
+       77  WS-PAYSTUB-STATUS              PIC XX VALUE SPACES.
+       77  WS-PAYSTUB-DIR                 PIC X(256)
+                                           VALUE "data/paystubs/".
+       77  WS-STUB-ANSWER                 PIC X VALUE SPACE.
+       77  WS-PERIOD-STAMP                PIC X(8) VALUE SPACES.
+       77  WS-EMP-ID-TEXT                 PIC 9(4).
+       77  WS-STUB-AMOUNT-EDIT             PIC ZZZZZZ9.99.
+       77  WS-STUB-AMOUNT-TEXT            PIC X(15).
+       77  WS-STUB-HOURS-EDIT              PIC ZZ9.99.
+       77  WS-STUB-HOURS-TEXT             PIC X(10).
+       77  WS-STUB-RATE-EDIT               PIC ZZ9.99.
+       77  WS-STUB-RATE-TEXT              PIC X(10).
+
+       77  WS-CHART-PATH                  PIC X(256) VALUE SPACES.
+       77  WS-CHART-STATUS                PIC XX VALUE SPACES.
+       77  WS-CHART-DIR                   PIC X(256)
+                                           VALUE "data/reports/".
+       77  WS-CHART-ANSWER                PIC X VALUE SPACE.
+       77  WS-CHART-AMOUNT-EDIT            PIC ZZZZZZ9.99.
+       77  WS-CHART-AMOUNT-TEXT           PIC X(15).
+       77  WS-CHART-PERCENT-EDIT           PIC ZZ9.99.
+       77  WS-CHART-PERCENT-TEXT          PIC X(10).
+       77  WS-CHART-NAME-QUOTED           PIC X(44) VALUE SPACES.
+
+       77  WS-CHANGE-RESULT               PIC X VALUE SPACE.
+
+       77  WS-AUDIT-EVENT-TYPE            PIC X(20) VALUE SPACES.
+       77  WS-AUDIT-DETAIL                PIC X(100) VALUE SPACES.
+
        77  ANSI-RESET                     PIC X(4) VALUE X"1B5B306D".
        77  ANSI-BASE                      PIC X(8) VALUE X"1B5B34303B39376D".
        77  ANSI-KEYWORD                   PIC X(7) VALUE X"1B5B39363B316D".
@@ -259,6 +308,12 @@
            DISPLAY ANSI-IDENT WITH NO ADVANCING
            DISPLAY " Banking console"
 
+           PERFORM DISPLAY-LEFT-PADDING
+           DISPLAY ANSI-NUMBER WITH NO ADVANCING
+           DISPLAY " 07." WITH NO ADVANCING
+           DISPLAY ANSI-IDENT WITH NO ADVANCING
+           DISPLAY " Change password"
+
            PERFORM DISPLAY-LEFT-PADDING
            DISPLAY " "
            PERFORM DISPLAY-LEFT-PADDING
@@ -269,6 +324,18 @@
            DISPLAY ANSI-BASE WITH NO ADVANCING.
 
        HANDLE-MENU-OPTION.
+           MOVE "MENU_SELECT" TO WS-AUDIT-EVENT-TYPE
+           MOVE SPACES TO WS-AUDIT-DETAIL
+           STRING "option " WS-MENU-OPTION
+             INTO WS-AUDIT-DETAIL
+           END-STRING
+           CALL "RECORD-AUDIT-EVENT"
+               USING EMP-ID OF WS-EMPLOYEE-RECORD
+                     "PAYVIEW"
+                     WS-AUDIT-EVENT-TYPE
+                     WS-AUDIT-DETAIL
+           END-CALL
+
            EVALUATE WS-MENU-OPTION
                WHEN "1"
                    PERFORM SHOW-PAY-DETAILS
@@ -288,12 +355,23 @@
                    CALL "BANKING-CONSOLE"
                        USING WS-EMPLOYEE-RECORD
                    END-CALL
+               WHEN "7"
+                   PERFORM CHANGE-MY-PASSWORD
                WHEN OTHER
                    PERFORM DISPLAY-LEFT-PADDING
                    DISPLAY ANSI-LITERAL WITH NO ADVANCING
-                   DISPLAY "Invalid option. Choose 1-6."
+                   DISPLAY "Invalid option. Choose 1-7."
            END-EVALUATE.
 
+       CHANGE-MY-PASSWORD.
+           PERFORM CLEAR-SCREEN
+           CALL "CHANGE-EMPLOYEE-PASSWORD"
+               USING WS-DATA-PATH
+                     WS-EMPLOYEE-RECORD
+                     WS-CHANGE-RESULT
+           END-CALL
+           PERFORM PROMPT-NEXT-OPTION.
+
        SHOW-PAY-DETAILS.
            PERFORM CALCULATE-PAYROLL-FIELDS
            PERFORM CLEAR-SCREEN
@@ -307,20 +385,27 @@
            PERFORM DISPLAY-LEFT-PADDING
            DISPLAY ANSI-IDENT WITH NO ADVANCING
            DISPLAY "Employee Name      : "
-               FUNCTION TRIM(EMP-FULL-NAME)
+               FUNCTION TRIM(EMP-FULL-NAME OF WS-EMPLOYEE-RECORD)
 
            PERFORM DISPLAY-LEFT-PADDING
            DISPLAY ANSI-NUMBER WITH NO ADVANCING
-           DISPLAY "Employee ID        : " EMP-ID
+           DISPLAY "Employee ID        : " EMP-ID OF WS-EMPLOYEE-RECORD
 
-           MOVE EMP-HOURLY-RATE TO WS-AMOUNT-DISPLAY
+           MOVE EMP-HOURLY-RATE OF WS-EMPLOYEE-RECORD TO WS-AMOUNT-DISPLAY
            PERFORM DISPLAY-LEFT-PADDING
            DISPLAY "Hourly Rate        : $" WS-AMOUNT-DISPLAY
 
-           MOVE EMP-HOURS-PERIOD TO WS-HOURS-DISPLAY
+           MOVE EMP-HOURS-PERIOD OF WS-EMPLOYEE-RECORD TO WS-HOURS-DISPLAY
            PERFORM DISPLAY-LEFT-PADDING
            DISPLAY "Hours This Period  : " WS-HOURS-DISPLAY
 
+           IF WS-OVERTIME-HOURS > 0
+               MOVE WS-OVERTIME-HOURS TO WS-HOURS-DISPLAY
+               PERFORM DISPLAY-LEFT-PADDING
+               DISPLAY "  incl. Overtime   : " WS-HOURS-DISPLAY
+                   " hrs @ 1.5x"
+           END-IF
+
            MOVE WS-GROSS-PAY TO WS-AMOUNT-DISPLAY
            PERFORM DISPLAY-LEFT-PADDING
            DISPLAY "Gross Pay          : $" WS-AMOUNT-DISPLAY
@@ -333,12 +418,132 @@
            PERFORM DISPLAY-LEFT-PADDING
            DISPLAY "Net Pay            : $" WS-AMOUNT-DISPLAY
 
-           MOVE EMP-YTD-WAGES TO WS-AMOUNT-DISPLAY
+           MOVE EMP-YTD-WAGES OF WS-EMPLOYEE-RECORD TO WS-AMOUNT-DISPLAY
            PERFORM DISPLAY-LEFT-PADDING
            DISPLAY "YTD Wages          : $" WS-AMOUNT-DISPLAY
 
+           PERFORM PROMPT-PRINT-PAY-STUB
            PERFORM PROMPT-NEXT-OPTION.
 
+       PROMPT-PRINT-PAY-STUB.
+           PERFORM DISPLAY-LEFT-PADDING
+           DISPLAY " "
+           PERFORM DISPLAY-LEFT-PADDING
+           DISPLAY ANSI-KEYWORD WITH NO ADVANCING
+           DISPLAY "Print pay stub to file? (Y/N) : " WITH NO ADVANCING
+           DISPLAY ANSI-INPUT WITH NO ADVANCING
+           DISPLAY "_ " WITH NO ADVANCING
+           DISPLAY ANSI-BASE WITH NO ADVANCING
+           ACCEPT WS-STUB-ANSWER
+
+           IF WS-STUB-ANSWER = "Y" OR WS-STUB-ANSWER = "y"
+               PERFORM WRITE-PAY-STUB
+           END-IF.
+
+       BUILD-PERIOD-STAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE(1:8) TO WS-PERIOD-STAMP.
+
+       WRITE-PAY-STUB.
+           PERFORM BUILD-PERIOD-STAMP
+           MOVE EMP-ID OF WS-EMPLOYEE-RECORD TO WS-EMP-ID-TEXT
+
+           STRING FUNCTION TRIM(WS-PAYSTUB-DIR)
+                  "EMP"
+                  WS-EMP-ID-TEXT
+                  "_"
+                  WS-PERIOD-STAMP
+                  ".txt"
+             INTO WS-PAYSTUB-PATH
+           END-STRING
+
+           OPEN OUTPUT PAYSTUB-FILE
+           IF WS-PAYSTUB-STATUS NOT = "00"
+               PERFORM DISPLAY-LEFT-PADDING
+               DISPLAY ANSI-LITERAL WITH NO ADVANCING
+               DISPLAY "ERROR: Unable to write pay stub ("
+                       WS-PAYSTUB-STATUS ")."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "===== Helical Pay Systems - Pay Stub =====" TO
+               PAYSTUB-LINE
+           WRITE PAYSTUB-LINE
+
+           MOVE SPACES TO PAYSTUB-LINE
+           STRING "Employee Name : " FUNCTION TRIM(EMP-FULL-NAME OF WS-EMPLOYEE-RECORD)
+             INTO PAYSTUB-LINE
+           END-STRING
+           WRITE PAYSTUB-LINE
+
+           MOVE SPACES TO PAYSTUB-LINE
+           STRING "Employee ID   : " WS-EMP-ID-TEXT
+             INTO PAYSTUB-LINE
+           END-STRING
+           WRITE PAYSTUB-LINE
+
+           MOVE SPACES TO PAYSTUB-LINE
+           STRING "Pay Period    : " WS-PERIOD-STAMP
+             INTO PAYSTUB-LINE
+           END-STRING
+           WRITE PAYSTUB-LINE
+
+           MOVE EMP-HOURLY-RATE OF WS-EMPLOYEE-RECORD TO WS-STUB-RATE-EDIT
+           MOVE WS-STUB-RATE-EDIT TO WS-STUB-RATE-TEXT
+           MOVE SPACES TO PAYSTUB-LINE
+           STRING "Hourly Rate   : $" FUNCTION TRIM(WS-STUB-RATE-TEXT)
+             INTO PAYSTUB-LINE
+           END-STRING
+           WRITE PAYSTUB-LINE
+
+           MOVE EMP-HOURS-PERIOD OF WS-EMPLOYEE-RECORD TO WS-STUB-HOURS-EDIT
+           MOVE WS-STUB-HOURS-EDIT TO WS-STUB-HOURS-TEXT
+           MOVE SPACES TO PAYSTUB-LINE
+           STRING "Hours Worked  : " FUNCTION TRIM(WS-STUB-HOURS-TEXT)
+             INTO PAYSTUB-LINE
+           END-STRING
+           WRITE PAYSTUB-LINE
+
+           MOVE WS-GROSS-PAY TO WS-STUB-AMOUNT-EDIT
+           MOVE WS-STUB-AMOUNT-EDIT TO WS-STUB-AMOUNT-TEXT
+           MOVE SPACES TO PAYSTUB-LINE
+           STRING "Gross Pay     : $" FUNCTION TRIM(WS-STUB-AMOUNT-TEXT)
+             INTO PAYSTUB-LINE
+           END-STRING
+           WRITE PAYSTUB-LINE
+
+           MOVE WS-TAX-AMOUNT TO WS-STUB-AMOUNT-EDIT
+           MOVE WS-STUB-AMOUNT-EDIT TO WS-STUB-AMOUNT-TEXT
+           MOVE SPACES TO PAYSTUB-LINE
+           STRING "Taxes         : $" FUNCTION TRIM(WS-STUB-AMOUNT-TEXT)
+             INTO PAYSTUB-LINE
+           END-STRING
+           WRITE PAYSTUB-LINE
+
+           MOVE WS-NET-PAY TO WS-STUB-AMOUNT-EDIT
+           MOVE WS-STUB-AMOUNT-EDIT TO WS-STUB-AMOUNT-TEXT
+           MOVE SPACES TO PAYSTUB-LINE
+           STRING "Net Pay       : $" FUNCTION TRIM(WS-STUB-AMOUNT-TEXT)
+             INTO PAYSTUB-LINE
+           END-STRING
+           WRITE PAYSTUB-LINE
+
+           MOVE EMP-YTD-WAGES OF WS-EMPLOYEE-RECORD TO WS-STUB-AMOUNT-EDIT
+           MOVE WS-STUB-AMOUNT-EDIT TO WS-STUB-AMOUNT-TEXT
+           MOVE SPACES TO PAYSTUB-LINE
+           STRING "YTD Wages     : $" FUNCTION TRIM(WS-STUB-AMOUNT-TEXT)
+             INTO PAYSTUB-LINE
+           END-STRING
+           WRITE PAYSTUB-LINE
+
+           CLOSE PAYSTUB-FILE
+
+           PERFORM DISPLAY-LEFT-PADDING
+           DISPLAY ANSI-COMMENT WITH NO ADVANCING
+           DISPLAY "Pay stub written to " FUNCTION TRIM(WS-PAYSTUB-PATH)
+           DISPLAY ANSI-BASE WITH NO ADVANCING.
+
        SHOW-TAX-BREAKDOWN.
            PERFORM CALCULATE-PAYROLL-FIELDS
            PERFORM CLEAR-SCREEN
@@ -389,8 +594,139 @@
                      WS-LEFT-PAD
            END-CALL
 
+           PERFORM PROMPT-EXPORT-CHART-CSV
            PERFORM PROMPT-NEXT-OPTION.
 
+       PROMPT-EXPORT-CHART-CSV.
+           PERFORM DISPLAY-LEFT-PADDING
+           DISPLAY " "
+           PERFORM DISPLAY-LEFT-PADDING
+           DISPLAY ANSI-KEYWORD WITH NO ADVANCING
+           DISPLAY "Export chart data to CSV file? (Y/N) : "
+               WITH NO ADVANCING
+           DISPLAY ANSI-INPUT WITH NO ADVANCING
+           DISPLAY "_ " WITH NO ADVANCING
+           DISPLAY ANSI-BASE WITH NO ADVANCING
+           ACCEPT WS-CHART-ANSWER
+
+           IF WS-CHART-ANSWER = "Y" OR WS-CHART-ANSWER = "y"
+               PERFORM WRITE-CHART-CSV
+           END-IF.
+
+       WRITE-CHART-CSV.
+           PERFORM BUILD-PERIOD-STAMP
+           MOVE EMP-ID OF WS-EMPLOYEE-RECORD TO WS-EMP-ID-TEXT
+
+      *> CSV-quote the name so a comma in it (e.g. "Smith, Jr.")
+      *> can't shift every later column when the file is opened
+      *> in a spreadsheet.
+           MOVE SPACES TO WS-CHART-NAME-QUOTED
+           STRING '"' DELIMITED BY SIZE
+                  FUNCTION TRIM(EMP-FULL-NAME OF WS-EMPLOYEE-RECORD) DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+             INTO WS-CHART-NAME-QUOTED
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-CHART-DIR)
+                  "EMP"
+                  WS-EMP-ID-TEXT
+                  "_"
+                  WS-PERIOD-STAMP
+                  "_chart.csv"
+             INTO WS-CHART-PATH
+           END-STRING
+
+           OPEN OUTPUT CHART-EXPORT-FILE
+           IF WS-CHART-STATUS NOT = "00"
+               PERFORM DISPLAY-LEFT-PADDING
+               DISPLAY ANSI-LITERAL WITH NO ADVANCING
+               DISPLAY "ERROR: Unable to write chart export ("
+                       WS-CHART-STATUS ")."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Employee ID,Employee Name,Pay Period,Field,Amount" TO
+               CHART-EXPORT-LINE
+           WRITE CHART-EXPORT-LINE
+
+           MOVE WS-GROSS-PAY TO WS-CHART-AMOUNT-EDIT
+           MOVE WS-CHART-AMOUNT-EDIT TO WS-CHART-AMOUNT-TEXT
+           MOVE SPACES TO CHART-EXPORT-LINE
+           STRING WS-EMP-ID-TEXT
+                  ","
+                  FUNCTION TRIM(WS-CHART-NAME-QUOTED)
+                  ","
+                  WS-PERIOD-STAMP
+                  ",Gross Pay,"
+                  FUNCTION TRIM(WS-CHART-AMOUNT-TEXT)
+             INTO CHART-EXPORT-LINE
+           END-STRING
+           WRITE CHART-EXPORT-LINE
+
+           MOVE WS-TAX-AMOUNT TO WS-CHART-AMOUNT-EDIT
+           MOVE WS-CHART-AMOUNT-EDIT TO WS-CHART-AMOUNT-TEXT
+           MOVE SPACES TO CHART-EXPORT-LINE
+           STRING WS-EMP-ID-TEXT
+                  ","
+                  FUNCTION TRIM(WS-CHART-NAME-QUOTED)
+                  ","
+                  WS-PERIOD-STAMP
+                  ",Tax,"
+                  FUNCTION TRIM(WS-CHART-AMOUNT-TEXT)
+             INTO CHART-EXPORT-LINE
+           END-STRING
+           WRITE CHART-EXPORT-LINE
+
+           MOVE WS-NET-PAY TO WS-CHART-AMOUNT-EDIT
+           MOVE WS-CHART-AMOUNT-EDIT TO WS-CHART-AMOUNT-TEXT
+           MOVE SPACES TO CHART-EXPORT-LINE
+           STRING WS-EMP-ID-TEXT
+                  ","
+                  FUNCTION TRIM(WS-CHART-NAME-QUOTED)
+                  ","
+                  WS-PERIOD-STAMP
+                  ",Net Pay,"
+                  FUNCTION TRIM(WS-CHART-AMOUNT-TEXT)
+             INTO CHART-EXPORT-LINE
+           END-STRING
+           WRITE CHART-EXPORT-LINE
+
+           MOVE EMP-YTD-WAGES OF WS-EMPLOYEE-RECORD TO WS-CHART-AMOUNT-EDIT
+           MOVE WS-CHART-AMOUNT-EDIT TO WS-CHART-AMOUNT-TEXT
+           MOVE SPACES TO CHART-EXPORT-LINE
+           STRING WS-EMP-ID-TEXT
+                  ","
+                  FUNCTION TRIM(WS-CHART-NAME-QUOTED)
+                  ","
+                  WS-PERIOD-STAMP
+                  ",YTD Wages,"
+                  FUNCTION TRIM(WS-CHART-AMOUNT-TEXT)
+             INTO CHART-EXPORT-LINE
+           END-STRING
+           WRITE CHART-EXPORT-LINE
+
+           MOVE WS-EFFECTIVE-TAX-RATE TO WS-CHART-PERCENT-EDIT
+           MOVE WS-CHART-PERCENT-EDIT TO WS-CHART-PERCENT-TEXT
+           MOVE SPACES TO CHART-EXPORT-LINE
+           STRING WS-EMP-ID-TEXT
+                  ","
+                  FUNCTION TRIM(WS-CHART-NAME-QUOTED)
+                  ","
+                  WS-PERIOD-STAMP
+                  ",Effective Tax Rate %,"
+                  FUNCTION TRIM(WS-CHART-PERCENT-TEXT)
+             INTO CHART-EXPORT-LINE
+           END-STRING
+           WRITE CHART-EXPORT-LINE
+
+           CLOSE CHART-EXPORT-FILE
+
+           PERFORM DISPLAY-LEFT-PADDING
+           DISPLAY ANSI-COMMENT WITH NO ADVANCING
+           DISPLAY "Chart data exported to " FUNCTION TRIM(WS-CHART-PATH)
+           DISPLAY ANSI-BASE WITH NO ADVANCING.
+
        PROMPT-NEXT-OPTION.
            PERFORM DISPLAY-LEFT-PADDING
            DISPLAY " "
