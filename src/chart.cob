@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENDER-PAYROLL-CHART.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-LEFT-PAD                    PIC 9(4) VALUE 0.
+       77  WS-PAD-SPACES                  PIC X(200) VALUE ALL " ".
+       77  WS-BAR-MAX                     PIC 9(4) VALUE 40.
+       77  WS-BAR-LEN                     PIC 9(4) VALUE 0.
+       77  WS-BAR-TEXT                    PIC X(40) VALUE SPACES.
+       77  WS-SCALE-BASIS                 PIC 9(7)V99 VALUE 0.
+       77  WS-BAR-VALUE                   PIC 9(7)V99 VALUE 0.
+       77  WS-AMOUNT-DISPLAY               PIC ZZ,ZZZ,ZZ9.99.
+
+       77  ANSI-RESET                     PIC X(4) VALUE X"1B5B306D".
+       77  ANSI-BASE                      PIC X(8) VALUE X"1B5B34303B39376D".
+       77  ANSI-IDENT                     PIC X(8) VALUE X"1B5B33373B316D".
+       77  ANSI-NUMBER                    PIC X(5) VALUE X"1B5B39356D".
+       77  ANSI-LITERAL                   PIC X(5) VALUE X"1B5B39336D".
+
+       LINKAGE SECTION.
+       01  LK-PAYROLL-CALC.
+           COPY "payroll_calc.cpy".
+       01  LK-LEFT-PAD                    PIC 9(4).
+
+       PROCEDURE DIVISION USING LK-PAYROLL-CALC LK-LEFT-PAD.
+       MAIN-PROCEDURE.
+           MOVE LK-LEFT-PAD TO WS-LEFT-PAD
+           MOVE WS-GROSS-PAY OF LK-PAYROLL-CALC TO WS-SCALE-BASIS
+           IF WS-SCALE-BASIS = 0
+               MOVE 1 TO WS-SCALE-BASIS
+           END-IF
+
+           PERFORM DRAW-LEFT-PADDING
+           DISPLAY ANSI-IDENT WITH NO ADVANCING
+           DISPLAY "Gross : " WITH NO ADVANCING
+           MOVE WS-GROSS-PAY OF LK-PAYROLL-CALC TO WS-BAR-VALUE
+           PERFORM DRAW-BAR
+           MOVE WS-GROSS-PAY OF LK-PAYROLL-CALC TO WS-AMOUNT-DISPLAY
+           DISPLAY " $" WS-AMOUNT-DISPLAY
+
+           PERFORM DRAW-LEFT-PADDING
+           DISPLAY ANSI-LITERAL WITH NO ADVANCING
+           DISPLAY "Tax   : " WITH NO ADVANCING
+           MOVE WS-TAX-AMOUNT OF LK-PAYROLL-CALC TO WS-BAR-VALUE
+           PERFORM DRAW-BAR
+           MOVE WS-TAX-AMOUNT OF LK-PAYROLL-CALC TO WS-AMOUNT-DISPLAY
+           DISPLAY " $" WS-AMOUNT-DISPLAY
+
+           PERFORM DRAW-LEFT-PADDING
+           DISPLAY ANSI-NUMBER WITH NO ADVANCING
+           DISPLAY "Net   : " WITH NO ADVANCING
+           MOVE WS-NET-PAY OF LK-PAYROLL-CALC TO WS-BAR-VALUE
+           PERFORM DRAW-BAR
+           MOVE WS-NET-PAY OF LK-PAYROLL-CALC TO WS-AMOUNT-DISPLAY
+           DISPLAY " $" WS-AMOUNT-DISPLAY
+
+           DISPLAY ANSI-BASE WITH NO ADVANCING
+           GOBACK.
+
+       DRAW-LEFT-PADDING.
+           IF WS-LEFT-PAD > 0
+               DISPLAY WS-PAD-SPACES(1:WS-LEFT-PAD) WITH NO ADVANCING
+           END-IF.
+
+       DRAW-BAR.
+           COMPUTE WS-BAR-LEN ROUNDED =
+               (WS-BAR-VALUE / WS-SCALE-BASIS) * WS-BAR-MAX
+           IF WS-BAR-LEN > WS-BAR-MAX
+               MOVE WS-BAR-MAX TO WS-BAR-LEN
+           END-IF
+           IF WS-BAR-LEN = 0 AND WS-BAR-VALUE > 0
+               MOVE 1 TO WS-BAR-LEN
+           END-IF
+
+           MOVE ALL "#" TO WS-BAR-TEXT
+           DISPLAY WS-BAR-TEXT(1:WS-BAR-LEN) WITH NO ADVANCING.
