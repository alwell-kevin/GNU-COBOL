@@ -0,0 +1,660 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL-REGISTER-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO DYNAMIC WS-EMPLOYEE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID OF EMPLOYEE-RECORD
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+
+           SELECT ACCOUNT-FILE
+               ASSIGN TO DYNAMIC WS-ACCOUNT-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-EMP-ID
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT LEDGER-FILE
+               ASSIGN TO DYNAMIC WS-LEDGER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT RUN-MARKER-FILE
+               ASSIGN TO DYNAMIC WS-MARKER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MARKER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD.
+           COPY "employee_record.cpy".
+
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-RECORD.
+           COPY "account_record.cpy".
+
+       FD  LEDGER-FILE.
+       01  LEDGER-LINE                    PIC X(256).
+
+       FD  RUN-MARKER-FILE.
+       01  RUN-MARKER-LINE                PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPLOYEE-RECORD.
+           COPY "employee_record.cpy".
+       01  WS-PAYROLL-CALC.
+           COPY "payroll_calc.cpy".
+
+       01  WS-EMPLOYEE-TABLE.
+           05 WS-EMP-TBL-ENTRY OCCURS 200 TIMES.
+               10 WS-EMP-TBL-ID            PIC 9(4) VALUE 0.
+               10 WS-EMP-TBL-USERNAME      PIC X(20) VALUE SPACES.
+               10 WS-EMP-TBL-PASSWORD      PIC X(20) VALUE SPACES.
+               10 WS-EMP-TBL-NAME          PIC X(40) VALUE SPACES.
+               10 WS-EMP-TBL-RATE          PIC 9(3)V99 VALUE 0.
+               10 WS-EMP-TBL-HOURS         PIC 9(3)V99 VALUE 0.
+               10 WS-EMP-TBL-YTD           PIC 9(7)V99 VALUE 0.
+               10 WS-EMP-TBL-PWD-CHANGED    PIC 9(8) VALUE 0.
+               10 WS-EMP-TBL-ACTIVE         PIC X(01) VALUE "Y".
+               10 WS-EMP-TBL-SHIFT-DIFF     PIC 9(3)V99 VALUE 0.
+
+       01  WS-ACCOUNT-TABLE.
+           05 WS-ACCOUNT-ENTRY OCCURS 200 TIMES.
+               10 WS-TBL-EMP-ID            PIC 9(4) VALUE 0.
+               10 WS-TBL-CHECKING          PIC S9(7)V99 VALUE 0.
+               10 WS-TBL-SAVINGS           PIC S9(7)V99 VALUE 0.
+               10 WS-TBL-LOAN              PIC S9(7)V99 VALUE 0.
+               10 WS-TBL-OVERDRAFT-COUNT   PIC 9(3) VALUE 0.
+               10 WS-TBL-NEG-DAYS          PIC 9(3) VALUE 0.
+
+       77  WS-EMPLOYEE-PATH               PIC X(256)
+                                           VALUE "data/employees.dat".
+       77  WS-ACCOUNT-PATH                PIC X(256)
+                                           VALUE "data/accounts.dat".
+       77  WS-LEDGER-PATH                 PIC X(256)
+                                           VALUE "data/ledger.dat".
+       77  WS-MARKER-PATH                 PIC X(256)
+                                  VALUE "data/payroll_last_run.dat".
+
+       77  WS-EMPLOYEE-STATUS             PIC XX VALUE SPACES.
+       77  WS-ACCOUNT-STATUS              PIC XX VALUE SPACES.
+       77  WS-LEDGER-STATUS               PIC XX VALUE SPACES.
+       77  WS-MARKER-STATUS               PIC XX VALUE SPACES.
+       77  WS-RUN-STAMP                   PIC X(8) VALUE SPACES.
+       77  WS-LAST-RUN-STAMP              PIC X(8) VALUE SPACES.
+       77  WS-ALREADY-RAN-TODAY           PIC X VALUE "N".
+       77  WS-ERROR-COUNT                  PIC 9(4) VALUE 0.
+
+       77  WS-EOF                         PIC X VALUE "N".
+       77  WS-OP-OK                       PIC X VALUE "Y".
+       77  WS-FIELD-COUNT                 PIC 9 VALUE 0.
+
+       77  WS-EMPLOYEE-COUNT              PIC 9(4) VALUE 0.
+       77  WS-ACCOUNT-COUNT               PIC 9(4) VALUE 0.
+       77  WS-ROW-IDX                     PIC 9(4) VALUE 0.
+       77  WS-ACCT-IDX                    PIC 9(4) VALUE 0.
+       77  WS-FOUND-IDX                   PIC 9(4) VALUE 0.
+       77  WS-BRACKET-RATE                PIC 9V999 VALUE 0.
+
+       77  WS-TX-ID-TEXT                  PIC X(12).
+       77  WS-AMOUNT-EDIT                 PIC -9999999.99.
+       77  WS-CHECKING-OUT-TEXT           PIC X(20).
+
+       77  WS-TX-ID                       PIC 9(9) VALUE 0.
+       77  WS-MAX-TX-ID                   PIC 9(9) VALUE 0.
+
+       77  WS-CURRENT-DATE                PIC X(21) VALUE SPACES.
+       77  WS-TIMESTAMP                   PIC X(19) VALUE SPACES.
+
+       77  WS-LINE-TX-ID-TEXT             PIC X(20).
+       77  WS-LINE-TS-TEXT                PIC X(30).
+       77  WS-LINE-EMP-ID-TEXT            PIC X(20).
+       77  WS-LINE-ENTRY-TYPE             PIC X(20).
+       77  WS-LINE-ACCOUNT                PIC X(30).
+       77  WS-LINE-AMOUNT-TEXT            PIC X(20).
+       77  WS-LINE-MEMO                   PIC X(80).
+       77  WS-PARSED-TX-ID                PIC 9(9) VALUE 0.
+       77  WS-PARSE-OK                    PIC X VALUE "Y".
+
+       77  WS-DEBIT-ACCOUNT               PIC X(20) VALUE SPACES.
+       77  WS-CREDIT-ACCOUNT              PIC X(20) VALUE SPACES.
+       77  WS-POST-MEMO                   PIC X(40) VALUE SPACES.
+       77  WS-POST-AMOUNT                 PIC 9(7)V99 VALUE 0.
+       77  WS-ENTRY-TYPE                  PIC X(10) VALUE SPACES.
+       77  WS-ENTRY-ACCOUNT               PIC X(20) VALUE SPACES.
+       77  WS-ENTRY-MEMO                  PIC X(40) VALUE SPACES.
+
+       77  WS-EMP-ID-TEXT                 PIC 9(4).
+       77  WS-NAME-DISPLAY                PIC X(40).
+       77  WS-GROSS-DISPLAY               PIC Z,ZZZ,ZZ9.99.
+       77  WS-TAX-DISPLAY                 PIC Z,ZZZ,ZZ9.99.
+       77  WS-NET-DISPLAY                 PIC Z,ZZZ,ZZ9.99.
+       77  WS-YTD-DISPLAY                 PIC Z,ZZZ,ZZ9.99.
+
+       77  WS-TOTAL-GROSS                 PIC 9(9)V99 VALUE 0.
+       77  WS-TOTAL-TAX                   PIC 9(9)V99 VALUE 0.
+       77  WS-TOTAL-NET                   PIC 9(9)V99 VALUE 0.
+       77  WS-TOTAL-GROSS-DISPLAY         PIC Z,ZZZ,ZZ9.99.
+       77  WS-TOTAL-TAX-DISPLAY           PIC Z,ZZZ,ZZ9.99.
+       77  WS-TOTAL-NET-DISPLAY           PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY " "
+           DISPLAY "===== Helical Pay Systems - Payroll Register ====="
+           DISPLAY " "
+
+           PERFORM BUILD-RUN-STAMP
+           PERFORM CHECK-RUN-MARKER
+           IF WS-ALREADY-RAN-TODAY = "Y"
+               DISPLAY "Payroll has already been run for "
+                   FUNCTION TRIM(WS-RUN-STAMP) " -- nothing to do."
+               GOBACK
+           END-IF
+
+           PERFORM LOAD-EMPLOYEE-TABLE
+           IF WS-OP-OK NOT = "Y"
+               GOBACK
+           END-IF
+
+           PERFORM LOAD-ACCOUNT-TABLE
+
+           DISPLAY "ID    NAME                      "
+               "GROSS PAY     TAXES         NET PAY       YTD WAGES"
+           DISPLAY "----  ------------------------  "
+               "------------  ------------  ------------  ------------"
+
+           PERFORM VARYING WS-ROW-IDX FROM 1 BY 1
+                   UNTIL WS-ROW-IDX > WS-EMPLOYEE-COUNT
+               PERFORM PROCESS-EMPLOYEE-ROW
+           END-PERFORM
+
+           DISPLAY "----  ------------------------  "
+               "------------  ------------  ------------  ------------"
+           PERFORM DISPLAY-GRAND-TOTAL
+
+      *> Only mark the day's run complete when every employee's pay
+      *> actually posted -- a partial run (one or more ledger posts
+      *> failed) must stay eligible for retry, not get locked out
+      *> for the rest of the day by its own success marker.
+           IF WS-ERROR-COUNT = 0
+               PERFORM WRITE-RUN-MARKER
+           ELSE
+               DISPLAY " "
+               DISPLAY "WARNING: " WS-ERROR-COUNT
+                   " posting error(s) -- run marker not written; "
+                   "rerun to retry the failed employee(s)."
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "Payroll register complete -- "
+               WS-EMPLOYEE-COUNT " employee(s) processed."
+
+           GOBACK.
+
+       BUILD-RUN-STAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE(1:8) TO WS-RUN-STAMP.
+
+      *> Guards against double-paying every active employee if the
+      *> batch is run twice for the same date -- data/payroll_last_
+      *> run.dat holds the stamp (YYYYMMDD, same format PAYVIEW uses
+      *> for its own period stamp) of the most recent completed run.
+       CHECK-RUN-MARKER.
+           MOVE "N" TO WS-ALREADY-RAN-TODAY
+
+           OPEN INPUT RUN-MARKER-FILE
+           IF WS-MARKER-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-MARKER-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           READ RUN-MARKER-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE RUN-MARKER-LINE TO WS-LAST-RUN-STAMP
+                   IF WS-LAST-RUN-STAMP = WS-RUN-STAMP
+                       MOVE "Y" TO WS-ALREADY-RAN-TODAY
+                   END-IF
+           END-READ
+
+           CLOSE RUN-MARKER-FILE.
+
+       WRITE-RUN-MARKER.
+           OPEN OUTPUT RUN-MARKER-FILE
+           IF WS-MARKER-STATUS = "00"
+               MOVE WS-RUN-STAMP TO RUN-MARKER-LINE
+               WRITE RUN-MARKER-LINE
+               CLOSE RUN-MARKER-FILE
+           END-IF.
+
+       LOAD-EMPLOYEE-TABLE.
+           MOVE "Y" TO WS-OP-OK
+           MOVE 0 TO WS-EMPLOYEE-COUNT
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMPLOYEE-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open employee data file."
+               MOVE "N" TO WS-OP-OK
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ EMPLOYEE-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF WS-EMPLOYEE-COUNT < 200
+                           ADD 1 TO WS-EMPLOYEE-COUNT
+                           MOVE EMP-ID OF EMPLOYEE-RECORD
+                             TO WS-EMP-TBL-ID(WS-EMPLOYEE-COUNT)
+                           MOVE EMP-USERNAME OF EMPLOYEE-RECORD
+                             TO WS-EMP-TBL-USERNAME(WS-EMPLOYEE-COUNT)
+                           MOVE EMP-PASSWORD OF EMPLOYEE-RECORD
+                             TO WS-EMP-TBL-PASSWORD(WS-EMPLOYEE-COUNT)
+                           MOVE EMP-FULL-NAME OF EMPLOYEE-RECORD
+                             TO WS-EMP-TBL-NAME(WS-EMPLOYEE-COUNT)
+                           MOVE EMP-HOURLY-RATE OF EMPLOYEE-RECORD
+                             TO WS-EMP-TBL-RATE(WS-EMPLOYEE-COUNT)
+                           MOVE EMP-HOURS-PERIOD OF EMPLOYEE-RECORD
+                             TO WS-EMP-TBL-HOURS(WS-EMPLOYEE-COUNT)
+                           MOVE EMP-YTD-WAGES OF EMPLOYEE-RECORD
+                             TO WS-EMP-TBL-YTD(WS-EMPLOYEE-COUNT)
+                           MOVE EMP-PASSWORD-CHANGED-DATE OF EMPLOYEE-RECORD
+                             TO WS-EMP-TBL-PWD-CHANGED(WS-EMPLOYEE-COUNT)
+                           IF EMP-ACTIVE OF EMPLOYEE-RECORD = "N"
+                               MOVE "N" TO WS-EMP-TBL-ACTIVE(WS-EMPLOYEE-COUNT)
+                           ELSE
+                               MOVE "Y" TO WS-EMP-TBL-ACTIVE(WS-EMPLOYEE-COUNT)
+                           END-IF
+                           MOVE EMP-SHIFT-DIFF-RATE OF EMPLOYEE-RECORD
+                             TO WS-EMP-TBL-SHIFT-DIFF(WS-EMPLOYEE-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-FILE.
+
+       LOAD-ACCOUNT-TABLE.
+           MOVE 0 TO WS-ACCOUNT-COUNT
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF WS-ACCOUNT-COUNT < 200
+                           ADD 1 TO WS-ACCOUNT-COUNT
+                           MOVE ACCT-EMP-ID
+                             TO WS-TBL-EMP-ID(WS-ACCOUNT-COUNT)
+                           MOVE ACCT-CHECKING-BAL
+                             TO WS-TBL-CHECKING(WS-ACCOUNT-COUNT)
+                           MOVE ACCT-SAVINGS-BAL
+                             TO WS-TBL-SAVINGS(WS-ACCOUNT-COUNT)
+                           MOVE ACCT-LOAN-BAL
+                             TO WS-TBL-LOAN(WS-ACCOUNT-COUNT)
+                           MOVE ACCT-OVERDRAFT-COUNT
+                             TO WS-TBL-OVERDRAFT-COUNT(WS-ACCOUNT-COUNT)
+                           MOVE ACCT-NEG-BAL-DAYS
+                             TO WS-TBL-NEG-DAYS(WS-ACCOUNT-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE.
+
+       PROCESS-EMPLOYEE-ROW.
+           IF WS-EMP-TBL-ACTIVE(WS-ROW-IDX) = "N"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-EMP-TBL-ID(WS-ROW-IDX) TO EMP-ID OF WS-EMPLOYEE-RECORD
+           MOVE WS-EMP-TBL-USERNAME(WS-ROW-IDX)
+             TO EMP-USERNAME OF WS-EMPLOYEE-RECORD
+           MOVE WS-EMP-TBL-PASSWORD(WS-ROW-IDX)
+             TO EMP-PASSWORD OF WS-EMPLOYEE-RECORD
+           MOVE WS-EMP-TBL-NAME(WS-ROW-IDX)
+             TO EMP-FULL-NAME OF WS-EMPLOYEE-RECORD
+           MOVE WS-EMP-TBL-RATE(WS-ROW-IDX)
+             TO EMP-HOURLY-RATE OF WS-EMPLOYEE-RECORD
+           MOVE WS-EMP-TBL-HOURS(WS-ROW-IDX)
+             TO EMP-HOURS-PERIOD OF WS-EMPLOYEE-RECORD
+           MOVE WS-EMP-TBL-YTD(WS-ROW-IDX)
+             TO EMP-YTD-WAGES OF WS-EMPLOYEE-RECORD
+           MOVE WS-EMP-TBL-SHIFT-DIFF(WS-ROW-IDX)
+             TO EMP-SHIFT-DIFF-RATE OF WS-EMPLOYEE-RECORD
+
+           CALL "CALCULATE-PAYROLL" USING WS-EMPLOYEE-RECORD
+               WS-PAYROLL-CALC WS-BRACKET-RATE
+
+           MOVE EMP-ID OF WS-EMPLOYEE-RECORD TO WS-EMP-ID-TEXT
+           MOVE EMP-FULL-NAME OF WS-EMPLOYEE-RECORD TO WS-NAME-DISPLAY
+           MOVE WS-GROSS-PAY TO WS-GROSS-DISPLAY
+           MOVE WS-TAX-AMOUNT TO WS-TAX-DISPLAY
+           MOVE WS-NET-PAY TO WS-NET-DISPLAY
+           MOVE WS-EMP-TBL-YTD(WS-ROW-IDX) TO WS-YTD-DISPLAY
+
+           DISPLAY WS-EMP-ID-TEXT "  " WS-NAME-DISPLAY(1:26)
+               WS-GROSS-DISPLAY "  " WS-TAX-DISPLAY "  "
+               WS-NET-DISPLAY "  " WS-YTD-DISPLAY
+
+           ADD WS-GROSS-PAY TO WS-TOTAL-GROSS
+           ADD WS-TAX-AMOUNT TO WS-TOTAL-TAX
+           ADD WS-NET-PAY TO WS-TOTAL-NET
+
+           ADD WS-GROSS-PAY TO WS-EMP-TBL-YTD(WS-ROW-IDX)
+
+           PERFORM POST-PAYROLL-LEDGER.
+
+       POST-PAYROLL-LEDGER.
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+                   OR WS-FOUND-IDX > 0
+               IF WS-TBL-EMP-ID(WS-ACCT-IDX) = EMP-ID OF WS-EMPLOYEE-RECORD
+                   MOVE WS-ACCT-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND-IDX = 0
+               DISPLAY "  WARNING: no account row for employee "
+                   WS-EMP-ID-TEXT " -- payroll not posted."
+               SUBTRACT WS-GROSS-PAY FROM WS-EMP-TBL-YTD(WS-ROW-IDX)
+               ADD 1 TO WS-ERROR-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD WS-GROSS-PAY TO WS-TBL-CHECKING(WS-FOUND-IDX)
+
+           MOVE "PAYROLL_EXPENSE" TO WS-DEBIT-ACCOUNT
+           MOVE "CHECKING" TO WS-CREDIT-ACCOUNT
+           MOVE "PAYROLL" TO WS-POST-MEMO
+           MOVE WS-GROSS-PAY TO WS-POST-AMOUNT
+           PERFORM POST-DOUBLE-ENTRY
+           IF WS-OP-OK NOT = "Y"
+               SUBTRACT WS-GROSS-PAY FROM WS-EMP-TBL-YTD(WS-ROW-IDX)
+               SUBTRACT WS-GROSS-PAY FROM WS-TBL-CHECKING(WS-FOUND-IDX)
+               DISPLAY "  WARNING: ledger post failed for employee "
+                   WS-EMP-ID-TEXT " -- payroll not posted."
+               ADD 1 TO WS-ERROR-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+      *> the ledger entry just written is now permanent -- save the
+      *> matching YTD and checking-balance changes before the next
+      *> employee is processed, so a crash here can never leave a
+      *> "PAYROLL" ledger line with no balance change behind it.
+           PERFORM SAVE-EMPLOYEE-TABLE
+           IF WS-OP-OK NOT = "Y"
+               DISPLAY "  WARNING: could not save YTD wages for employee "
+                   WS-EMP-ID-TEXT "."
+           END-IF
+
+           PERFORM SAVE-ACCOUNT-TABLE
+           IF WS-OP-OK NOT = "Y"
+               DISPLAY "  WARNING: could not save checking balance for "
+                   "employee " WS-EMP-ID-TEXT "."
+           END-IF.
+
+       POST-DOUBLE-ENTRY.
+           PERFORM GET-NEXT-TX-ID
+           IF WS-OP-OK NOT = "Y"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM BUILD-TIMESTAMP
+           PERFORM ENSURE-LEDGER-FILE
+           IF WS-OP-OK NOT = "Y"
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN EXTEND LEDGER-FILE
+           IF WS-LEDGER-STATUS NOT = "00"
+               MOVE "N" TO WS-OP-OK
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "DEBIT" TO WS-ENTRY-TYPE
+           MOVE WS-DEBIT-ACCOUNT TO WS-ENTRY-ACCOUNT
+           MOVE WS-POST-MEMO TO WS-ENTRY-MEMO
+           PERFORM WRITE-LEDGER-LINE
+
+           MOVE "CREDIT" TO WS-ENTRY-TYPE
+           MOVE WS-CREDIT-ACCOUNT TO WS-ENTRY-ACCOUNT
+           MOVE WS-POST-MEMO TO WS-ENTRY-MEMO
+           PERFORM WRITE-LEDGER-LINE
+
+           CLOSE LEDGER-FILE.
+
+       WRITE-LEDGER-LINE.
+           MOVE WS-TX-ID TO WS-TX-ID-TEXT
+           MOVE EMP-ID OF WS-EMPLOYEE-RECORD TO WS-EMP-ID-TEXT
+           MOVE WS-POST-AMOUNT TO WS-AMOUNT-EDIT
+           MOVE WS-AMOUNT-EDIT TO WS-CHECKING-OUT-TEXT
+
+           MOVE SPACES TO LEDGER-LINE
+           STRING FUNCTION TRIM(WS-TX-ID-TEXT)
+                  "|"
+                  WS-TIMESTAMP
+                  "|"
+                  FUNCTION TRIM(WS-EMP-ID-TEXT)
+                  "|"
+                  FUNCTION TRIM(WS-ENTRY-TYPE)
+                  "|"
+                  FUNCTION TRIM(WS-ENTRY-ACCOUNT)
+                  "|"
+                  FUNCTION TRIM(WS-CHECKING-OUT-TEXT)
+                  "|"
+                  FUNCTION TRIM(WS-ENTRY-MEMO)
+             INTO LEDGER-LINE
+           END-STRING
+
+           WRITE LEDGER-LINE.
+
+       GET-NEXT-TX-ID.
+           MOVE "Y" TO WS-OP-OK
+           MOVE 0 TO WS-MAX-TX-ID
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT LEDGER-FILE
+           IF WS-LEDGER-STATUS = "35"
+               MOVE 1 TO WS-TX-ID
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-LEDGER-STATUS NOT = "00"
+               MOVE "N" TO WS-OP-OK
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ LEDGER-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM PARSE-LEDGER-LINE
+                       IF WS-PARSE-OK = "Y"
+                           IF WS-PARSED-TX-ID > WS-MAX-TX-ID
+                               MOVE WS-PARSED-TX-ID TO WS-MAX-TX-ID
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE LEDGER-FILE
+           COMPUTE WS-TX-ID = WS-MAX-TX-ID + 1.
+
+       ENSURE-LEDGER-FILE.
+           MOVE "Y" TO WS-OP-OK
+
+           OPEN I-O LEDGER-FILE
+           IF WS-LEDGER-STATUS = "00"
+               CLOSE LEDGER-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-LEDGER-STATUS = "35"
+               OPEN OUTPUT LEDGER-FILE
+               IF WS-LEDGER-STATUS = "00"
+                   CLOSE LEDGER-FILE
+               ELSE
+                   MOVE "N" TO WS-OP-OK
+               END-IF
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-OP-OK.
+
+       PARSE-LEDGER-LINE.
+           MOVE "Y" TO WS-PARSE-OK
+           MOVE 0 TO WS-FIELD-COUNT
+           MOVE SPACES TO WS-LINE-TX-ID-TEXT
+                          WS-LINE-TS-TEXT
+                          WS-LINE-EMP-ID-TEXT
+                          WS-LINE-ENTRY-TYPE
+                          WS-LINE-ACCOUNT
+                          WS-LINE-AMOUNT-TEXT
+                          WS-LINE-MEMO
+
+           UNSTRING LEDGER-LINE DELIMITED BY "|"
+               INTO WS-LINE-TX-ID-TEXT
+                    WS-LINE-TS-TEXT
+                    WS-LINE-EMP-ID-TEXT
+                    WS-LINE-ENTRY-TYPE
+                    WS-LINE-ACCOUNT
+                    WS-LINE-AMOUNT-TEXT
+                    WS-LINE-MEMO
+               TALLYING IN WS-FIELD-COUNT
+           END-UNSTRING
+
+           IF WS-FIELD-COUNT NOT = 7
+               MOVE "N" TO WS-PARSE-OK
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TEST-NUMVAL(
+              FUNCTION TRIM(WS-LINE-TX-ID-TEXT)) NOT = 0
+               MOVE "N" TO WS-PARSE-OK
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-LINE-TX-ID-TEXT))
+             TO WS-PARSED-TX-ID.
+
+       BUILD-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE(1:4)
+                  "-"
+                  WS-CURRENT-DATE(5:2)
+                  "-"
+                  WS-CURRENT-DATE(7:2)
+                  " "
+                  WS-CURRENT-DATE(9:2)
+                  ":"
+                  WS-CURRENT-DATE(11:2)
+                  ":"
+                  WS-CURRENT-DATE(13:2)
+             INTO WS-TIMESTAMP
+           END-STRING.
+
+       DISPLAY-GRAND-TOTAL.
+           MOVE WS-TOTAL-GROSS TO WS-TOTAL-GROSS-DISPLAY
+           MOVE WS-TOTAL-TAX TO WS-TOTAL-TAX-DISPLAY
+           MOVE WS-TOTAL-NET TO WS-TOTAL-NET-DISPLAY
+
+           DISPLAY "GRAND TOTAL                              "
+               WS-TOTAL-GROSS-DISPLAY "  " WS-TOTAL-TAX-DISPLAY "  "
+               WS-TOTAL-NET-DISPLAY.
+
+      *> Rewrites just the employee row PROCESS-EMPLOYEE-ROW is
+      *> currently on, keyed by EMP-ID, called from POST-PAYROLL-
+      *> LEDGER right after that employee's "PAYROLL" ledger entry is
+      *> written. A single end-of-run rewrite of the whole table would
+      *> leave every already-posted ledger entry unexplained on disk
+      *> if the batch were interrupted partway through the run.
+       SAVE-EMPLOYEE-TABLE.
+           MOVE "Y" TO WS-OP-OK
+
+           OPEN I-O EMPLOYEE-FILE
+           IF WS-EMPLOYEE-STATUS NOT = "00"
+               MOVE "N" TO WS-OP-OK
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-EMP-TBL-ID(WS-ROW-IDX) TO EMP-ID OF EMPLOYEE-RECORD
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-OP-OK
+               NOT INVALID KEY
+                   MOVE WS-EMP-TBL-USERNAME(WS-ROW-IDX)
+                     TO EMP-USERNAME OF EMPLOYEE-RECORD
+                   MOVE WS-EMP-TBL-PASSWORD(WS-ROW-IDX)
+                     TO EMP-PASSWORD OF EMPLOYEE-RECORD
+                   MOVE WS-EMP-TBL-NAME(WS-ROW-IDX)
+                     TO EMP-FULL-NAME OF EMPLOYEE-RECORD
+                   MOVE WS-EMP-TBL-RATE(WS-ROW-IDX)
+                     TO EMP-HOURLY-RATE OF EMPLOYEE-RECORD
+                   MOVE WS-EMP-TBL-HOURS(WS-ROW-IDX)
+                     TO EMP-HOURS-PERIOD OF EMPLOYEE-RECORD
+                   MOVE WS-EMP-TBL-YTD(WS-ROW-IDX)
+                     TO EMP-YTD-WAGES OF EMPLOYEE-RECORD
+                   MOVE WS-EMP-TBL-PWD-CHANGED(WS-ROW-IDX)
+                     TO EMP-PASSWORD-CHANGED-DATE OF EMPLOYEE-RECORD
+                   MOVE WS-EMP-TBL-ACTIVE(WS-ROW-IDX)
+                     TO EMP-ACTIVE OF EMPLOYEE-RECORD
+                   MOVE WS-EMP-TBL-SHIFT-DIFF(WS-ROW-IDX)
+                     TO EMP-SHIFT-DIFF-RATE OF EMPLOYEE-RECORD
+                   REWRITE EMPLOYEE-RECORD
+                   IF WS-EMPLOYEE-STATUS NOT = "00"
+                       MOVE "N" TO WS-OP-OK
+                   END-IF
+           END-READ
+
+           CLOSE EMPLOYEE-FILE.
+
+      *> Rewrites just the one account row POST-PAYROLL-LEDGER found
+      *> (WS-FOUND-IDX), keyed by ACCT-EMP-ID, for the same reason
+      *> SAVE-EMPLOYEE-TABLE above was narrowed to a single row.
+       SAVE-ACCOUNT-TABLE.
+           MOVE "Y" TO WS-OP-OK
+
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = "00"
+               MOVE "N" TO WS-OP-OK
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-TBL-EMP-ID(WS-FOUND-IDX) TO ACCT-EMP-ID
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-OP-OK
+               NOT INVALID KEY
+                   MOVE WS-TBL-CHECKING(WS-FOUND-IDX) TO ACCT-CHECKING-BAL
+                   MOVE WS-TBL-SAVINGS(WS-FOUND-IDX) TO ACCT-SAVINGS-BAL
+                   MOVE WS-TBL-LOAN(WS-FOUND-IDX) TO ACCT-LOAN-BAL
+                   MOVE WS-TBL-OVERDRAFT-COUNT(WS-FOUND-IDX)
+                     TO ACCT-OVERDRAFT-COUNT
+                   MOVE WS-TBL-NEG-DAYS(WS-FOUND-IDX) TO ACCT-NEG-BAL-DAYS
+                   REWRITE ACCOUNT-RECORD
+                   IF WS-ACCOUNT-STATUS NOT = "00"
+                       MOVE "N" TO WS-OP-OK
+                   END-IF
+           END-READ
+
+           CLOSE ACCOUNT-FILE.
