@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHANGE-EMPLOYEE-PASSWORD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO DYNAMIC WS-DATA-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID OF EMPLOYEE-RECORD
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD.
+           COPY "employee_record.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  WS-DATA-PATH                   PIC X(256).
+       77  WS-FILE-STATUS                 PIC XX VALUE SPACES.
+
+       77  WS-CURRENT-PASSWORD-IN         PIC X(20).
+       77  WS-NEW-PASSWORD-IN             PIC X(20).
+       77  WS-CONFIRM-PASSWORD-IN         PIC X(20).
+
+       77  WS-CURRENT-DATE                PIC X(21) VALUE SPACES.
+       77  WS-TODAY                       PIC 9(8) VALUE 0.
+
+       77  ANSI-RESET                     PIC X(4) VALUE X"1B5B306D".
+       77  ANSI-BASE                      PIC X(8) VALUE X"1B5B34303B39376D".
+       77  ANSI-KEYWORD                   PIC X(7) VALUE X"1B5B39363B316D".
+       77  ANSI-COMMENT                   PIC X(5) VALUE X"1B5B33326D".
+       77  ANSI-LITERAL                   PIC X(5) VALUE X"1B5B39336D".
+       77  ANSI-INPUT                     PIC X(5) VALUE X"1B5B39326D".
+
+       LINKAGE SECTION.
+       01  LK-DATA-PATH                  PIC X(256).
+       01  LK-EMPLOYEE-RECORD.
+           COPY "employee_record.cpy".
+       01  LK-CHANGE-RESULT              PIC X.
+
+       PROCEDURE DIVISION USING LK-DATA-PATH LK-EMPLOYEE-RECORD
+                                LK-CHANGE-RESULT.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION TRIM(LK-DATA-PATH) TO WS-DATA-PATH
+           MOVE "N" TO LK-CHANGE-RESULT
+
+           DISPLAY ANSI-KEYWORD WITH NO ADVANCING
+           DISPLAY "Change Password"
+           DISPLAY ANSI-BASE WITH NO ADVANCING
+
+           DISPLAY ANSI-KEYWORD WITH NO ADVANCING
+           DISPLAY "Current password : " WITH NO ADVANCING
+           DISPLAY ANSI-INPUT WITH NO ADVANCING
+           DISPLAY "__ " WITH NO ADVANCING
+           DISPLAY ANSI-BASE WITH NO ADVANCING
+           ACCEPT WS-CURRENT-PASSWORD-IN
+
+           IF FUNCTION TRIM(WS-CURRENT-PASSWORD-IN) NOT =
+              FUNCTION TRIM(EMP-PASSWORD OF LK-EMPLOYEE-RECORD)
+               DISPLAY ANSI-LITERAL WITH NO ADVANCING
+               DISPLAY "Current password is incorrect. Password unchanged."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+               GOBACK
+           END-IF
+
+           DISPLAY ANSI-KEYWORD WITH NO ADVANCING
+           DISPLAY "New password     : " WITH NO ADVANCING
+           DISPLAY ANSI-INPUT WITH NO ADVANCING
+           DISPLAY "__ " WITH NO ADVANCING
+           DISPLAY ANSI-BASE WITH NO ADVANCING
+           ACCEPT WS-NEW-PASSWORD-IN
+
+           DISPLAY ANSI-KEYWORD WITH NO ADVANCING
+           DISPLAY "Confirm password : " WITH NO ADVANCING
+           DISPLAY ANSI-INPUT WITH NO ADVANCING
+           DISPLAY "__ " WITH NO ADVANCING
+           DISPLAY ANSI-BASE WITH NO ADVANCING
+           ACCEPT WS-CONFIRM-PASSWORD-IN
+
+           IF FUNCTION TRIM(WS-NEW-PASSWORD-IN) = SPACES
+               DISPLAY ANSI-LITERAL WITH NO ADVANCING
+               DISPLAY "New password cannot be blank. Password unchanged."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+               GOBACK
+           END-IF
+
+           IF FUNCTION TRIM(WS-NEW-PASSWORD-IN) NOT =
+              FUNCTION TRIM(WS-CONFIRM-PASSWORD-IN)
+               DISPLAY ANSI-LITERAL WITH NO ADVANCING
+               DISPLAY "New password and confirmation do not match."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+               GOBACK
+           END-IF
+
+           PERFORM UPDATE-EMPLOYEE-RECORD
+           IF LK-CHANGE-RESULT = "Y"
+               DISPLAY ANSI-COMMENT WITH NO ADVANCING
+               DISPLAY "Password changed successfully."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+           ELSE
+               DISPLAY ANSI-LITERAL WITH NO ADVANCING
+               DISPLAY "ERROR: Unable to save the new password."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+           END-IF
+
+           GOBACK.
+
+       UPDATE-EMPLOYEE-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE(1:8) TO WS-TODAY
+
+           MOVE EMP-ID OF LK-EMPLOYEE-RECORD TO EMP-ID OF EMPLOYEE-RECORD
+
+           OPEN I-O EMPLOYEE-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   CLOSE EMPLOYEE-FILE
+                   EXIT PARAGRAPH
+               NOT INVALID KEY
+                   MOVE FUNCTION TRIM(WS-NEW-PASSWORD-IN)
+                     TO EMP-PASSWORD OF EMPLOYEE-RECORD
+                   MOVE WS-TODAY TO EMP-PASSWORD-CHANGED-DATE OF
+                       EMPLOYEE-RECORD
+                   REWRITE EMPLOYEE-RECORD
+                   IF WS-FILE-STATUS = "00"
+                       MOVE EMPLOYEE-RECORD TO LK-EMPLOYEE-RECORD
+                       MOVE "Y" TO LK-CHANGE-RESULT
+                   END-IF
+           END-READ
+
+           CLOSE EMPLOYEE-FILE.
