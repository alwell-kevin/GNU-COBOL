@@ -6,7 +6,9 @@
        FILE-CONTROL.
            SELECT ACCOUNT-FILE
                ASSIGN TO DYNAMIC WS-ACCOUNT-PATH
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-EMP-ID
                FILE STATUS IS WS-ACCOUNT-STATUS.
 
            SELECT LEDGER-FILE
@@ -19,10 +21,16 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-ALERT-STATUS.
 
+           SELECT JOURNAL-FILE
+               ASSIGN TO DYNAMIC WS-JOURNAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNT-FILE.
-       01  ACCOUNT-LINE                   PIC X(256).
+       01  ACCOUNT-RECORD.
+           COPY "account_record.cpy".
 
        FD  LEDGER-FILE.
        01  LEDGER-LINE                    PIC X(256).
@@ -30,6 +38,9 @@
        FD  ALERT-FILE.
        01  ALERT-LINE                     PIC X(256).
 
+       FD  JOURNAL-FILE.
+       01  JOURNAL-LINE                   PIC X(256).
+
        WORKING-STORAGE SECTION.
        01  WS-ACCOUNT-TABLE.
            05 WS-ACCOUNT-ENTRY OCCURS 200 TIMES.
@@ -37,6 +48,8 @@
                10 WS-TBL-CHECKING         PIC S9(7)V99 VALUE 0.
                10 WS-TBL-SAVINGS          PIC S9(7)V99 VALUE 0.
                10 WS-TBL-LOAN             PIC S9(7)V99 VALUE 0.
+               10 WS-TBL-OVERDRAFT-COUNT  PIC 9(3) VALUE 0.
+               10 WS-TBL-NEG-DAYS         PIC 9(3) VALUE 0.
 
        01  WS-AUDIT-TABLE.
            05 WS-AUDIT-ENTRY OCCURS 300 TIMES.
@@ -49,16 +62,32 @@
        01  WS-ALERT-BUFFER.
            05 WS-ALERT-BUF-LINE OCCURS 300 TIMES PIC X(256).
 
+       77  WS-NEW-ALERT-LINE               PIC X(256).
+
        77  WS-ACCOUNT-PATH                PIC X(256)
                                            VALUE "data/accounts.dat".
        77  WS-LEDGER-PATH                 PIC X(256)
                                            VALUE "data/ledger.dat".
        77  WS-ALERT-PATH                  PIC X(256)
                                            VALUE "data/alerts.dat".
+       77  WS-JOURNAL-PATH                PIC X(256)
+                                           VALUE "data/account_journal.dat".
 
        77  WS-ACCOUNT-STATUS              PIC XX VALUE SPACES.
        77  WS-LEDGER-STATUS               PIC XX VALUE SPACES.
        77  WS-ALERT-STATUS                PIC XX VALUE SPACES.
+       77  WS-JOURNAL-STATUS              PIC XX VALUE SPACES.
+
+       77  WS-JOURNAL-EMP-ID-TEXT         PIC X(20).
+       77  WS-JOURNAL-CHECKING-TEXT       PIC X(20).
+       77  WS-JOURNAL-SAVINGS-TEXT        PIC X(20).
+       77  WS-JOURNAL-LOAN-TEXT           PIC X(20).
+       77  WS-JOURNAL-FIELD-COUNT         PIC 9 VALUE 0.
+       77  WS-JOURNAL-PARSE-OK            PIC X VALUE "Y".
+       77  WS-JOURNAL-EMP-ID              PIC 9(4) VALUE 0.
+       77  WS-JOURNAL-CHECKING            PIC S9(7)V99 VALUE 0.
+       77  WS-JOURNAL-SAVINGS             PIC S9(7)V99 VALUE 0.
+       77  WS-JOURNAL-LOAN                PIC S9(7)V99 VALUE 0.
 
        77  WS-BANKING-EXIT                PIC X VALUE "N".
        77  WS-MENU-OPTION                 PIC X VALUE SPACE.
@@ -71,24 +100,34 @@
        77  WS-PARSE-OK                    PIC X VALUE "Y".
        77  WS-FIELD-COUNT                 PIC 9 VALUE 0.
 
-       77  WS-ID-TEXT                     PIC X(20).
-       77  WS-CHECKING-TEXT               PIC X(20).
-       77  WS-SAVINGS-TEXT                PIC X(20).
-       77  WS-LOAN-TEXT                   PIC X(20).
-
        77  WS-AMOUNT-IN                   PIC X(20) VALUE SPACES.
        77  WS-TRANSFER-AMOUNT             PIC 9(7)V99 VALUE 0.
+
+       77  WS-AUDIT-EVENT-TYPE            PIC X(20) VALUE SPACES.
+       77  WS-AUDIT-DETAIL                PIC X(100) VALUE SPACES.
        77  WS-POST-AMOUNT                 PIC 9(7)V99 VALUE 0.
        77  WS-INTEREST-AMOUNT             PIC 9(7)V99 VALUE 0.
        77  WS-FEE-AMOUNT                  PIC 9(7)V99 VALUE 0.
+       77  WS-LOAN-INTEREST-AMOUNT        PIC 9(7)V99 VALUE 0.
+       77  WS-LOAN-PAYMENT-DUE            PIC 9(7)V99 VALUE 0.
        77  WS-NET-POSITION                PIC S9(7)V99 VALUE 0.
 
        77  WS-OLD-CHECKING                PIC S9(7)V99 VALUE 0.
        77  WS-OLD-SAVINGS                 PIC S9(7)V99 VALUE 0.
+       77  WS-OLD-LOAN                    PIC S9(7)V99 VALUE 0.
 
        77  WS-HIGH-VALUE-THRESHOLD        PIC 9(7)V99 VALUE 3000.00.
        77  WS-OVERDRAFT-FEE               PIC 9(3)V99 VALUE 35.00.
        77  WS-DAILY-INTEREST-RATE         PIC 9V9999 VALUE 0.0010.
+       77  WS-LOAN-DAILY-INTEREST-RATE    PIC 9V9999 VALUE 0.0015.
+       77  WS-LOAN-PAYMENT-AMOUNT         PIC 9(5)V99 VALUE 150.00.
+
+       77  WS-OVERDRAFT-ALERT-THRESHOLD   PIC 9(3) VALUE 3.
+       77  WS-NEG-DAYS-ALERT-THRESHOLD    PIC 9(3) VALUE 5.
+       77  WS-RAPID-XFER-THRESHOLD        PIC 9(3) VALUE 3.
+       77  WS-LAST-TRANSFER-TS            PIC X(19) VALUE SPACES.
+       77  WS-TRANSFER-STREAK-COUNT       PIC 9(3) VALUE 0.
+       77  WS-ALERT-NUM-EDIT              PIC ZZ9.
 
        77  WS-TX-ID                       PIC 9(9) VALUE 0.
        77  WS-MAX-TX-ID                   PIC 9(9) VALUE 0.
@@ -118,6 +157,9 @@
        77  WS-AUDIT-FOUND-IDX             PIC 9(4) VALUE 0.
        77  WS-TX-COUNT                    PIC 9(4) VALUE 0.
        77  WS-IMBALANCED-COUNT            PIC 9(4) VALUE 0.
+       77  WS-LOAN-POST-COUNT             PIC 9(4) VALUE 0.
+       77  WS-LOAN-DEBIT-TOTAL            PIC 9(9)V99 VALUE 0.
+       77  WS-LOAN-CREDIT-TOTAL           PIC 9(9)V99 VALUE 0.
 
        77  WS-DEBIT-ACCOUNT               PIC X(20) VALUE SPACES.
        77  WS-CREDIT-ACCOUNT              PIC X(20) VALUE SPACES.
@@ -130,15 +172,24 @@
        77  WS-DUMMY                       PIC X VALUE SPACE.
        77  WS-NOISE                       PIC X VALUE SPACE.
        77  WS-ALERT-WRITTEN               PIC X VALUE "N".
+       77  WS-ALERT-TYPE                  PIC X(24) VALUE SPACES.
+       77  WS-ALERT-SEVERITY              PIC X(8) VALUE SPACES.
+       77  WS-ALERT-DETAIL                PIC X(80) VALUE SPACES.
+
+       77  WS-ALERT-LINE-TS-TEXT          PIC X(19).
+       77  WS-ALERT-LINE-EMP-TEXT         PIC X(20).
+       77  WS-ALERT-LINE-TYPE-TEXT        PIC X(24).
+       77  WS-ALERT-LINE-SEV-TEXT         PIC X(8).
+       77  WS-ALERT-LINE-FIELD4-TEXT      PIC X(20).
+       77  WS-ALERT-LINE-DETAIL-TEXT      PIC X(80).
+       77  WS-ALERT-LINE-FIELD-COUNT      PIC 9 VALUE 0.
+       77  WS-ALERT-DISPLAY-COUNT         PIC 9(4) VALUE 0.
+       77  WS-SEVERITY-FILTER             PIC X(8) VALUE SPACES.
 
-       77  WS-ID-OUT-TEXT                 PIC X(12).
        77  WS-TX-ID-TEXT                  PIC X(12).
        77  WS-EMP-ID-TEXT                 PIC X(12).
        77  WS-AMOUNT-EDIT                 PIC -9999999.99.
        77  WS-AMOUNT-TEXT                 PIC X(20).
-       77  WS-CHECKING-OUT-TEXT           PIC X(20).
-       77  WS-SAVINGS-OUT-TEXT            PIC X(20).
-       77  WS-LOAN-OUT-TEXT               PIC X(20).
 
        77  WS-AMOUNT-DISPLAY              PIC -ZZ,ZZZ,ZZ9.99.
 
@@ -160,6 +211,7 @@
 
        PROCEDURE DIVISION USING LK-EMPLOYEE-RECORD.
        MAIN-PROCEDURE.
+           PERFORM RECOVER-FROM-JOURNAL
            PERFORM LOAD-ACCOUNT-TABLE
            IF WS-OP-OK NOT = "Y"
                PERFORM CLEAR-SCREEN
@@ -239,6 +291,11 @@
            DISPLAY ANSI-NUMBER WITH NO ADVANCING
            DISPLAY " 07." WITH NO ADVANCING
            DISPLAY ANSI-IDENT WITH NO ADVANCING
+           DISPLAY " View risk alerts by severity"
+
+           DISPLAY ANSI-NUMBER WITH NO ADVANCING
+           DISPLAY " 08." WITH NO ADVANCING
+           DISPLAY ANSI-IDENT WITH NO ADVANCING
            DISPLAY " Return to payroll menu"
 
            DISPLAY " "
@@ -249,6 +306,13 @@
            DISPLAY ANSI-BASE WITH NO ADVANCING.
 
        HANDLE-BANKING-OPTION.
+           MOVE "MENU_SELECT" TO WS-AUDIT-EVENT-TYPE
+           MOVE SPACES TO WS-AUDIT-DETAIL
+           STRING "option " WS-MENU-OPTION
+             INTO WS-AUDIT-DETAIL
+           END-STRING
+           PERFORM RECORD-BANKING-AUDIT
+
            EVALUATE WS-MENU-OPTION
                WHEN "1"
                    PERFORM SHOW-ACCOUNT-SUMMARY
@@ -263,14 +327,24 @@
                WHEN "6"
                    PERFORM RUN-LEDGER-AUDIT
                WHEN "7"
+                   PERFORM VIEW-RISK-ALERTS
+               WHEN "8"
                    MOVE "Y" TO WS-BANKING-EXIT
                WHEN OTHER
                    DISPLAY ANSI-LITERAL WITH NO ADVANCING
-                   DISPLAY "Invalid option. Choose 1-7."
+                   DISPLAY "Invalid option. Choose 1-8."
                    DISPLAY ANSI-BASE WITH NO ADVANCING
                    PERFORM WAIT-FOR-ENTER
            END-EVALUATE.
 
+       RECORD-BANKING-AUDIT.
+           CALL "RECORD-AUDIT-EVENT"
+               USING EMP-ID OF LK-EMPLOYEE-RECORD
+                     "BANKING-CONSOLE"
+                     WS-AUDIT-EVENT-TYPE
+                     WS-AUDIT-DETAIL
+           END-CALL.
+
        SHOW-ACCOUNT-SUMMARY.
            PERFORM CLEAR-SCREEN
 
@@ -318,12 +392,20 @@
                DISPLAY ANSI-LITERAL WITH NO ADVANCING
                DISPLAY "Insufficient funds in checking."
                DISPLAY ANSI-BASE WITH NO ADVANCING
+               MOVE "TRANSFER_REJECTED" TO WS-AUDIT-EVENT-TYPE
+               MOVE SPACES TO WS-AUDIT-DETAIL
+               STRING "checking->savings insufficient funds, requested "
+                      FUNCTION TRIM(WS-AMOUNT-IN)
+                 INTO WS-AUDIT-DETAIL
+               END-STRING
+               PERFORM RECORD-BANKING-AUDIT
                PERFORM WAIT-FOR-ENTER
                EXIT PARAGRAPH
            END-IF
 
            MOVE WS-TBL-CHECKING(WS-USER-IDX) TO WS-OLD-CHECKING
            MOVE WS-TBL-SAVINGS(WS-USER-IDX) TO WS-OLD-SAVINGS
+           MOVE WS-TBL-LOAN(WS-USER-IDX) TO WS-OLD-LOAN
 
            COMPUTE WS-TBL-CHECKING(WS-USER-IDX) =
                WS-TBL-CHECKING(WS-USER-IDX) - WS-TRANSFER-AMOUNT
@@ -346,9 +428,24 @@
                        DISPLAY "Risk alert recorded for compliance review."
                    END-IF
                END-IF
+               PERFORM CHECK-RAPID-TRANSFERS
                DISPLAY ANSI-COMMENT WITH NO ADVANCING
                DISPLAY "Transfer posted and journaled."
                DISPLAY ANSI-BASE WITH NO ADVANCING
+               MOVE "TRANSFER_SUCCESS" TO WS-AUDIT-EVENT-TYPE
+               MOVE SPACES TO WS-AUDIT-DETAIL
+               STRING "checking->savings " FUNCTION TRIM(WS-AMOUNT-IN)
+                 INTO WS-AUDIT-DETAIL
+               END-STRING
+               PERFORM RECORD-BANKING-AUDIT
+           ELSE
+               MOVE "TRANSFER_FAILED" TO WS-AUDIT-EVENT-TYPE
+               MOVE SPACES TO WS-AUDIT-DETAIL
+               STRING "checking->savings ledger post failed, requested "
+                      FUNCTION TRIM(WS-AMOUNT-IN)
+                 INTO WS-AUDIT-DETAIL
+               END-STRING
+               PERFORM RECORD-BANKING-AUDIT
            END-IF
 
            PERFORM WAIT-FOR-ENTER.
@@ -371,12 +468,20 @@
                DISPLAY ANSI-LITERAL WITH NO ADVANCING
                DISPLAY "Insufficient funds in savings."
                DISPLAY ANSI-BASE WITH NO ADVANCING
+               MOVE "TRANSFER_REJECTED" TO WS-AUDIT-EVENT-TYPE
+               MOVE SPACES TO WS-AUDIT-DETAIL
+               STRING "savings->checking insufficient funds, requested "
+                      FUNCTION TRIM(WS-AMOUNT-IN)
+                 INTO WS-AUDIT-DETAIL
+               END-STRING
+               PERFORM RECORD-BANKING-AUDIT
                PERFORM WAIT-FOR-ENTER
                EXIT PARAGRAPH
            END-IF
 
            MOVE WS-TBL-CHECKING(WS-USER-IDX) TO WS-OLD-CHECKING
            MOVE WS-TBL-SAVINGS(WS-USER-IDX) TO WS-OLD-SAVINGS
+           MOVE WS-TBL-LOAN(WS-USER-IDX) TO WS-OLD-LOAN
 
            COMPUTE WS-TBL-SAVINGS(WS-USER-IDX) =
                WS-TBL-SAVINGS(WS-USER-IDX) - WS-TRANSFER-AMOUNT
@@ -399,9 +504,24 @@
                        DISPLAY "Risk alert recorded for compliance review."
                    END-IF
                END-IF
+               PERFORM CHECK-RAPID-TRANSFERS
                DISPLAY ANSI-COMMENT WITH NO ADVANCING
                DISPLAY "Transfer posted and journaled."
                DISPLAY ANSI-BASE WITH NO ADVANCING
+               MOVE "TRANSFER_SUCCESS" TO WS-AUDIT-EVENT-TYPE
+               MOVE SPACES TO WS-AUDIT-DETAIL
+               STRING "savings->checking " FUNCTION TRIM(WS-AMOUNT-IN)
+                 INTO WS-AUDIT-DETAIL
+               END-STRING
+               PERFORM RECORD-BANKING-AUDIT
+           ELSE
+               MOVE "TRANSFER_FAILED" TO WS-AUDIT-EVENT-TYPE
+               MOVE SPACES TO WS-AUDIT-DETAIL
+               STRING "savings->checking ledger post failed, requested "
+                      FUNCTION TRIM(WS-AMOUNT-IN)
+                 INTO WS-AUDIT-DETAIL
+               END-STRING
+               PERFORM RECORD-BANKING-AUDIT
            END-IF
 
            PERFORM WAIT-FOR-ENTER.
@@ -439,8 +559,11 @@
        COMMIT-WITH-LEDGER.
            MOVE "Y" TO WS-OP-OK
 
+           PERFORM WRITE-JOURNAL-ENTRY
+
            PERFORM SAVE-ACCOUNT-TABLE
            IF WS-OP-OK NOT = "Y"
+               PERFORM CLEAR-JOURNAL
                DISPLAY ANSI-LITERAL WITH NO ADVANCING
                DISPLAY "Unable to save account balances."
                DISPLAY ANSI-BASE WITH NO ADVANCING
@@ -451,12 +574,78 @@
            IF WS-OP-OK NOT = "Y"
                MOVE WS-OLD-CHECKING TO WS-TBL-CHECKING(WS-USER-IDX)
                MOVE WS-OLD-SAVINGS TO WS-TBL-SAVINGS(WS-USER-IDX)
+               MOVE WS-OLD-LOAN TO WS-TBL-LOAN(WS-USER-IDX)
                PERFORM SAVE-ACCOUNT-TABLE
+               PERFORM CLEAR-JOURNAL
                DISPLAY ANSI-LITERAL WITH NO ADVANCING
                DISPLAY "Ledger post failed. Balances rolled back."
                DISPLAY ANSI-BASE WITH NO ADVANCING
                EXIT PARAGRAPH
-           END-IF.
+           END-IF
+
+           PERFORM CLEAR-JOURNAL.
+
+      *> A loan payment moves money two ways at once -- LOAN goes
+      *> down and CHECKING goes down -- so it is recorded as two
+      *> ledger legs (LOAN/LOAN_PAY_INCOME, then CHECKING/LOAN_PAY_
+      *> INCOME) against the one balance change computed by the
+      *> caller. Both legs are posted under the same journal/save/
+      *> rollback umbrella as COMMIT-WITH-LEDGER so a crash between
+      *> the two legs cannot leave the balance change on disk with
+      *> only half the ledger story ever written.
+       COMMIT-LOAN-PAYMENT-LEDGER.
+           MOVE "Y" TO WS-OP-OK
+
+           PERFORM WRITE-JOURNAL-ENTRY
+
+           PERFORM SAVE-ACCOUNT-TABLE
+           IF WS-OP-OK NOT = "Y"
+               PERFORM CLEAR-JOURNAL
+               DISPLAY ANSI-LITERAL WITH NO ADVANCING
+               DISPLAY "Unable to save account balances."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "LOAN" TO WS-DEBIT-ACCOUNT
+           MOVE "LOAN_PAY_INCOME" TO WS-CREDIT-ACCOUNT
+           MOVE "EOD_LOAN_PAYMENT" TO WS-POST-MEMO
+           MOVE WS-LOAN-PAYMENT-DUE TO WS-POST-AMOUNT
+           PERFORM POST-DOUBLE-ENTRY
+
+      *> The LOAN leg has not reached the ledger yet, so a failure
+      *> here can still be undone cleanly -- roll the balances back
+      *> to what was saved above and stop.
+           IF WS-OP-OK NOT = "Y"
+               MOVE WS-OLD-CHECKING TO WS-TBL-CHECKING(WS-USER-IDX)
+               MOVE WS-OLD-SAVINGS TO WS-TBL-SAVINGS(WS-USER-IDX)
+               MOVE WS-OLD-LOAN TO WS-TBL-LOAN(WS-USER-IDX)
+               PERFORM SAVE-ACCOUNT-TABLE
+               PERFORM CLEAR-JOURNAL
+               DISPLAY ANSI-LITERAL WITH NO ADVANCING
+               DISPLAY "Ledger post failed. Balances rolled back."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "CHECKING" TO WS-DEBIT-ACCOUNT
+           MOVE "LOAN_PAY_INCOME" TO WS-CREDIT-ACCOUNT
+           MOVE "EOD_LOAN_PAYMENT_CASH" TO WS-POST-MEMO
+           MOVE WS-LOAN-PAYMENT-DUE TO WS-POST-AMOUNT
+           PERFORM POST-DOUBLE-ENTRY
+
+      *> The LOAN leg is already permanently on the ledger by this
+      *> point, so the balance change can no longer be rolled back
+      *> without leaving that entry orphaned -- the balances stand
+      *> and only the missing cash-explanation leg is reported.
+           IF WS-OP-OK NOT = "Y"
+               DISPLAY ANSI-LITERAL WITH NO ADVANCING
+               DISPLAY "Cash-leg ledger post failed; loan balance "
+                   "change stands."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+           END-IF
+
+           PERFORM CLEAR-JOURNAL.
 
        SHOW-RECENT-LEDGER.
            PERFORM CLEAR-SCREEN
@@ -532,6 +721,120 @@
                MOVE FUNCTION TRIM(LEDGER-LINE) TO WS-RECENT-LINE(8)
            END-IF.
 
+       VIEW-RISK-ALERTS.
+           PERFORM CLEAR-SCREEN
+           MOVE 0 TO WS-ALERT-COUNT
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT ALERT-FILE
+           IF WS-ALERT-STATUS = "35"
+               DISPLAY ANSI-COMMENT WITH NO ADVANCING
+               DISPLAY "No risk alerts on file."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+               PERFORM WAIT-FOR-ENTER
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-ALERT-STATUS NOT = "00"
+               DISPLAY ANSI-LITERAL WITH NO ADVANCING
+               DISPLAY "Cannot read alert file."
+               DISPLAY ANSI-BASE WITH NO ADVANCING
+               PERFORM WAIT-FOR-ENTER
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ALERT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF WS-ALERT-COUNT < 300
+                           ADD 1 TO WS-ALERT-COUNT
+                           MOVE ALERT-LINE TO WS-ALERT-BUF-LINE(WS-ALERT-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ALERT-FILE
+
+           DISPLAY ANSI-KEYWORD WITH NO ADVANCING
+           DISPLAY "Risk Alerts (by severity)"
+           DISPLAY ANSI-COMMENT WITH NO ADVANCING
+           DISPLAY "----------------------------------------------"
+
+           MOVE 0 TO WS-ALERT-DISPLAY-COUNT
+           MOVE "HIGH" TO WS-SEVERITY-FILTER
+           PERFORM SHOW-ALERTS-FOR-SEVERITY
+
+           MOVE "MEDIUM" TO WS-SEVERITY-FILTER
+           PERFORM SHOW-ALERTS-FOR-SEVERITY
+
+           MOVE "LOW" TO WS-SEVERITY-FILTER
+           PERFORM SHOW-ALERTS-FOR-SEVERITY
+
+           IF WS-ALERT-DISPLAY-COUNT = 0
+               DISPLAY "No alerts recorded."
+           END-IF
+
+           DISPLAY ANSI-BASE WITH NO ADVANCING
+           PERFORM WAIT-FOR-ENTER.
+
+       SHOW-ALERTS-FOR-SEVERITY.
+           PERFORM VARYING WS-ALERT-IDX FROM 1 BY 1
+                   UNTIL WS-ALERT-IDX > WS-ALERT-COUNT
+               MOVE WS-ALERT-BUF-LINE(WS-ALERT-IDX) TO ALERT-LINE
+               PERFORM PARSE-ALERT-LINE
+               IF WS-ALERT-LINE-SEV-TEXT = WS-SEVERITY-FILTER
+                   ADD 1 TO WS-ALERT-DISPLAY-COUNT
+                   DISPLAY FUNCTION TRIM(WS-ALERT-LINE-SEV-TEXT)
+                       " | " FUNCTION TRIM(WS-ALERT-LINE-TS-TEXT)
+                       " | emp " FUNCTION TRIM(WS-ALERT-LINE-EMP-TEXT)
+                       " | " FUNCTION TRIM(WS-ALERT-LINE-TYPE-TEXT)
+                       " | " FUNCTION TRIM(WS-ALERT-LINE-DETAIL-TEXT)
+               END-IF
+           END-PERFORM.
+
+       PARSE-ALERT-LINE.
+           MOVE 0 TO WS-ALERT-LINE-FIELD-COUNT
+           MOVE SPACES TO WS-ALERT-LINE-TS-TEXT
+                          WS-ALERT-LINE-EMP-TEXT
+                          WS-ALERT-LINE-TYPE-TEXT
+                          WS-ALERT-LINE-FIELD4-TEXT
+                          WS-ALERT-LINE-DETAIL-TEXT
+
+      *> the 4th field is unstrung into a PIC X(20) scratch item,
+      *> wide enough to hold either a severity tier or the longest
+      *> legacy dollar amount, so the amount can't be truncated
+      *> before the format check below ever runs.
+           UNSTRING ALERT-LINE DELIMITED BY "|"
+               INTO WS-ALERT-LINE-TS-TEXT
+                    WS-ALERT-LINE-EMP-TEXT
+                    WS-ALERT-LINE-TYPE-TEXT
+                    WS-ALERT-LINE-FIELD4-TEXT
+                    WS-ALERT-LINE-DETAIL-TEXT
+               TALLYING IN WS-ALERT-LINE-FIELD-COUNT
+           END-UNSTRING
+
+           IF FUNCTION TRIM(WS-ALERT-LINE-FIELD4-TEXT) = "HIGH"
+              OR FUNCTION TRIM(WS-ALERT-LINE-FIELD4-TEXT) = "MEDIUM"
+              OR FUNCTION TRIM(WS-ALERT-LINE-FIELD4-TEXT) = "LOW"
+               MOVE WS-ALERT-LINE-FIELD4-TEXT TO WS-ALERT-LINE-SEV-TEXT
+           ELSE
+      *> pre-existing lines from before severity tiers were added
+      *> have no severity field -- the 4th field is the transfer
+      *> amount and the 5th is the memo, so fold both into the
+      *> detail text and default the tier to HIGH, since the only
+      *> alert type that could have produced them is the
+      *> high-value-transfer alert.
+               MOVE SPACES TO WS-ALERT-DETAIL
+               STRING "amount=" FUNCTION TRIM(WS-ALERT-LINE-FIELD4-TEXT)
+                      " memo=" FUNCTION TRIM(WS-ALERT-LINE-DETAIL-TEXT)
+                 INTO WS-ALERT-DETAIL
+               END-STRING
+               MOVE WS-ALERT-DETAIL TO WS-ALERT-LINE-DETAIL-TEXT
+               MOVE "HIGH" TO WS-ALERT-LINE-SEV-TEXT
+           END-IF.
+
        RUN-END-OF-DAY-BATCH.
            PERFORM CLEAR-SCREEN
 
@@ -540,8 +843,10 @@
            DISPLAY ANSI-COMMENT WITH NO ADVANCING
            DISPLAY "- Apply savings interest"
            DISPLAY "- Apply overdraft fee when checking is negative"
+           DISPLAY "- Accrue loan interest and post the scheduled payment"
 
            MOVE 0 TO WS-INTEREST-AMOUNT WS-FEE-AMOUNT
+                     WS-LOAN-INTEREST-AMOUNT WS-LOAN-PAYMENT-DUE
 
            IF WS-TBL-SAVINGS(WS-USER-IDX) > 0
                COMPUTE WS-INTEREST-AMOUNT ROUNDED =
@@ -550,6 +855,7 @@
                IF WS-INTEREST-AMOUNT > 0
                    MOVE WS-TBL-CHECKING(WS-USER-IDX) TO WS-OLD-CHECKING
                    MOVE WS-TBL-SAVINGS(WS-USER-IDX) TO WS-OLD-SAVINGS
+                   MOVE WS-TBL-LOAN(WS-USER-IDX) TO WS-OLD-LOAN
 
                    COMPUTE WS-TBL-SAVINGS(WS-USER-IDX) =
                        WS-TBL-SAVINGS(WS-USER-IDX) + WS-INTEREST-AMOUNT
@@ -569,6 +875,7 @@
 
                MOVE WS-TBL-CHECKING(WS-USER-IDX) TO WS-OLD-CHECKING
                MOVE WS-TBL-SAVINGS(WS-USER-IDX) TO WS-OLD-SAVINGS
+               MOVE WS-TBL-LOAN(WS-USER-IDX) TO WS-OLD-LOAN
 
                COMPUTE WS-TBL-CHECKING(WS-USER-IDX) =
                    WS-TBL-CHECKING(WS-USER-IDX) - WS-FEE-AMOUNT
@@ -581,6 +888,56 @@
                PERFORM COMMIT-WITH-LEDGER
            END-IF
 
+           IF WS-TBL-CHECKING(WS-USER-IDX) < 0
+               ADD 1 TO WS-TBL-OVERDRAFT-COUNT(WS-USER-IDX)
+               ADD 1 TO WS-TBL-NEG-DAYS(WS-USER-IDX)
+           ELSE
+               MOVE 0 TO WS-TBL-NEG-DAYS(WS-USER-IDX)
+               MOVE 0 TO WS-TBL-OVERDRAFT-COUNT(WS-USER-IDX)
+           END-IF
+           PERFORM CHECK-OVERDRAFT-ALERTS
+
+           IF WS-OP-OK = "Y"
+              AND WS-TBL-LOAN(WS-USER-IDX) > 0
+               COMPUTE WS-LOAN-INTEREST-AMOUNT ROUNDED =
+                   WS-TBL-LOAN(WS-USER-IDX) * WS-LOAN-DAILY-INTEREST-RATE
+
+               IF WS-LOAN-INTEREST-AMOUNT > 0
+                   MOVE WS-TBL-CHECKING(WS-USER-IDX) TO WS-OLD-CHECKING
+                   MOVE WS-TBL-SAVINGS(WS-USER-IDX) TO WS-OLD-SAVINGS
+                   MOVE WS-TBL-LOAN(WS-USER-IDX) TO WS-OLD-LOAN
+
+                   COMPUTE WS-TBL-LOAN(WS-USER-IDX) =
+                       WS-TBL-LOAN(WS-USER-IDX) + WS-LOAN-INTEREST-AMOUNT
+
+                   MOVE "LOAN_INT_INCOME" TO WS-DEBIT-ACCOUNT
+                   MOVE "LOAN" TO WS-CREDIT-ACCOUNT
+                   MOVE "EOD_LOAN_INTEREST" TO WS-POST-MEMO
+                   MOVE WS-LOAN-INTEREST-AMOUNT TO WS-POST-AMOUNT
+
+                   PERFORM COMMIT-WITH-LEDGER
+               END-IF
+           END-IF
+
+           IF WS-OP-OK = "Y"
+              AND WS-TBL-LOAN(WS-USER-IDX) > 0
+               MOVE WS-LOAN-PAYMENT-AMOUNT TO WS-LOAN-PAYMENT-DUE
+               IF WS-LOAN-PAYMENT-DUE > WS-TBL-LOAN(WS-USER-IDX)
+                   MOVE WS-TBL-LOAN(WS-USER-IDX) TO WS-LOAN-PAYMENT-DUE
+               END-IF
+
+               MOVE WS-TBL-CHECKING(WS-USER-IDX) TO WS-OLD-CHECKING
+               MOVE WS-TBL-SAVINGS(WS-USER-IDX) TO WS-OLD-SAVINGS
+               MOVE WS-TBL-LOAN(WS-USER-IDX) TO WS-OLD-LOAN
+
+               COMPUTE WS-TBL-CHECKING(WS-USER-IDX) =
+                   WS-TBL-CHECKING(WS-USER-IDX) - WS-LOAN-PAYMENT-DUE
+               COMPUTE WS-TBL-LOAN(WS-USER-IDX) =
+                   WS-TBL-LOAN(WS-USER-IDX) - WS-LOAN-PAYMENT-DUE
+
+               PERFORM COMMIT-LOAN-PAYMENT-LEDGER
+           END-IF
+
            IF WS-OP-OK = "Y"
                DISPLAY ANSI-COMMENT WITH NO ADVANCING
                DISPLAY "EOD batch completed."
@@ -595,12 +952,21 @@
            MOVE WS-FEE-AMOUNT TO WS-AMOUNT-DISPLAY
            DISPLAY "Overdraft Fee   : $" WS-AMOUNT-DISPLAY
 
+           MOVE WS-LOAN-INTEREST-AMOUNT TO WS-AMOUNT-DISPLAY
+           DISPLAY "Loan Interest   : $" WS-AMOUNT-DISPLAY
+
+           MOVE WS-LOAN-PAYMENT-DUE TO WS-AMOUNT-DISPLAY
+           DISPLAY "Loan Payment    : $" WS-AMOUNT-DISPLAY
+
            MOVE WS-TBL-CHECKING(WS-USER-IDX) TO WS-AMOUNT-DISPLAY
            DISPLAY "Checking        : $" WS-AMOUNT-DISPLAY
 
            MOVE WS-TBL-SAVINGS(WS-USER-IDX) TO WS-AMOUNT-DISPLAY
            DISPLAY "Savings         : $" WS-AMOUNT-DISPLAY
 
+           MOVE WS-TBL-LOAN(WS-USER-IDX) TO WS-AMOUNT-DISPLAY
+           DISPLAY "Loan Balance    : $" WS-AMOUNT-DISPLAY
+
            DISPLAY ANSI-BASE WITH NO ADVANCING
            PERFORM WAIT-FOR-ENTER.
 
@@ -610,6 +976,8 @@
            DISPLAY "Ledger Balance Audit"
 
            MOVE 0 TO WS-AUDIT-COUNT WS-TX-COUNT WS-IMBALANCED-COUNT
+           MOVE 0 TO WS-LOAN-POST-COUNT WS-LOAN-DEBIT-TOTAL
+                     WS-LOAN-CREDIT-TOTAL
            MOVE "N" TO WS-EOF
 
            PERFORM VARYING WS-AUDIT-IDX FROM 1 BY 1
@@ -662,6 +1030,19 @@
                                        END-IF
                                    END-IF
                                END-IF
+
+                               IF FUNCTION TRIM(WS-LINE-ACCOUNT) = "LOAN"
+                                   ADD 1 TO WS-LOAN-POST-COUNT
+                                   IF FUNCTION UPPER-CASE(
+                                      FUNCTION TRIM(WS-LINE-ENTRY-TYPE)) =
+                                      "DEBIT"
+                                       ADD WS-PARSED-AMOUNT TO
+                                           WS-LOAN-DEBIT-TOTAL
+                                   ELSE
+                                       ADD WS-PARSED-AMOUNT TO
+                                           WS-LOAN-CREDIT-TOTAL
+                                   END-IF
+                               END-IF
                            END-IF
                        END-IF
                END-READ
@@ -684,6 +1065,13 @@
            DISPLAY "Transactions audited : " WS-TX-COUNT
            DISPLAY "Imbalanced txns      : " WS-IMBALANCED-COUNT
 
+           MOVE WS-LOAN-CREDIT-TOTAL TO WS-AMOUNT-DISPLAY
+           DISPLAY "Loan postings        : " WS-LOAN-POST-COUNT
+               " (accrued $" FUNCTION TRIM(WS-AMOUNT-DISPLAY)
+               WITH NO ADVANCING
+           MOVE WS-LOAN-DEBIT-TOTAL TO WS-AMOUNT-DISPLAY
+           DISPLAY ", repaid $" FUNCTION TRIM(WS-AMOUNT-DISPLAY) ")"
+
            IF WS-IMBALANCED-COUNT = 0
                DISPLAY ANSI-COMMENT WITH NO ADVANCING
                DISPLAY "Result: balanced double-entry ledger."
@@ -731,7 +1119,7 @@
            END-IF
 
            PERFORM UNTIL WS-EOF = "Y"
-               READ ACCOUNT-FILE
+               READ ACCOUNT-FILE NEXT RECORD
                    AT END
                        MOVE "Y" TO WS-EOF
                    NOT AT END
@@ -739,65 +1127,23 @@
                            MOVE "Y" TO WS-EOF
                        ELSE
                            ADD 1 TO WS-ACCOUNT-COUNT
-                           PERFORM PARSE-ACCOUNT-LINE
-                           IF WS-PARSE-OK NOT = "Y"
-                               MOVE "N" TO WS-OP-OK
-                               MOVE "Y" TO WS-EOF
-                           END-IF
+                           MOVE ACCT-EMP-ID TO WS-TBL-EMP-ID(WS-ACCOUNT-COUNT)
+                           MOVE ACCT-CHECKING-BAL
+                             TO WS-TBL-CHECKING(WS-ACCOUNT-COUNT)
+                           MOVE ACCT-SAVINGS-BAL
+                             TO WS-TBL-SAVINGS(WS-ACCOUNT-COUNT)
+                           MOVE ACCT-LOAN-BAL
+                             TO WS-TBL-LOAN(WS-ACCOUNT-COUNT)
+                           MOVE ACCT-OVERDRAFT-COUNT
+                             TO WS-TBL-OVERDRAFT-COUNT(WS-ACCOUNT-COUNT)
+                           MOVE ACCT-NEG-BAL-DAYS
+                             TO WS-TBL-NEG-DAYS(WS-ACCOUNT-COUNT)
                        END-IF
                END-READ
            END-PERFORM
 
            CLOSE ACCOUNT-FILE.
 
-       PARSE-ACCOUNT-LINE.
-           MOVE "Y" TO WS-PARSE-OK
-           MOVE 0 TO WS-FIELD-COUNT
-           MOVE SPACES TO WS-ID-TEXT WS-CHECKING-TEXT
-                          WS-SAVINGS-TEXT WS-LOAN-TEXT
-
-           UNSTRING ACCOUNT-LINE DELIMITED BY "|"
-               INTO WS-ID-TEXT
-                    WS-CHECKING-TEXT
-                    WS-SAVINGS-TEXT
-                    WS-LOAN-TEXT
-               TALLYING IN WS-FIELD-COUNT
-           END-UNSTRING
-
-           IF WS-FIELD-COUNT NOT = 4
-               MOVE "N" TO WS-PARSE-OK
-               EXIT PARAGRAPH
-           END-IF
-
-           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-ID-TEXT)) NOT = 0
-               MOVE "N" TO WS-PARSE-OK
-               EXIT PARAGRAPH
-           END-IF
-
-           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-CHECKING-TEXT)) NOT = 0
-               MOVE "N" TO WS-PARSE-OK
-               EXIT PARAGRAPH
-           END-IF
-
-           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-SAVINGS-TEXT)) NOT = 0
-               MOVE "N" TO WS-PARSE-OK
-               EXIT PARAGRAPH
-           END-IF
-
-           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-LOAN-TEXT)) NOT = 0
-               MOVE "N" TO WS-PARSE-OK
-               EXIT PARAGRAPH
-           END-IF
-
-           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-ID-TEXT))
-             TO WS-TBL-EMP-ID(WS-ACCOUNT-COUNT)
-           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CHECKING-TEXT))
-             TO WS-TBL-CHECKING(WS-ACCOUNT-COUNT)
-           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-SAVINGS-TEXT))
-             TO WS-TBL-SAVINGS(WS-ACCOUNT-COUNT)
-           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-LOAN-TEXT))
-             TO WS-TBL-LOAN(WS-ACCOUNT-COUNT).
-
        LOCATE-CURRENT-ACCOUNT.
            MOVE 0 TO WS-USER-IDX
            PERFORM VARYING WS-ROW-IDX FROM 1 BY 1
@@ -811,37 +1157,28 @@
        SAVE-ACCOUNT-TABLE.
            MOVE "Y" TO WS-OP-OK
 
-           OPEN OUTPUT ACCOUNT-FILE
+           OPEN I-O ACCOUNT-FILE
            IF WS-ACCOUNT-STATUS NOT = "00"
                MOVE "N" TO WS-OP-OK
                EXIT PARAGRAPH
            END-IF
 
-           PERFORM VARYING WS-ROW-IDX FROM 1 BY 1
-                   UNTIL WS-ROW-IDX > WS-ACCOUNT-COUNT
-               MOVE WS-TBL-EMP-ID(WS-ROW-IDX) TO WS-ID-OUT-TEXT
-
-               MOVE WS-TBL-CHECKING(WS-ROW-IDX) TO WS-AMOUNT-EDIT
-               MOVE WS-AMOUNT-EDIT TO WS-CHECKING-OUT-TEXT
-
-               MOVE WS-TBL-SAVINGS(WS-ROW-IDX) TO WS-AMOUNT-EDIT
-               MOVE WS-AMOUNT-EDIT TO WS-SAVINGS-OUT-TEXT
-
-               MOVE WS-TBL-LOAN(WS-ROW-IDX) TO WS-AMOUNT-EDIT
-               MOVE WS-AMOUNT-EDIT TO WS-LOAN-OUT-TEXT
-
-               STRING FUNCTION TRIM(WS-ID-OUT-TEXT)
-                      "|"
-                      FUNCTION TRIM(WS-CHECKING-OUT-TEXT)
-                      "|"
-                      FUNCTION TRIM(WS-SAVINGS-OUT-TEXT)
-                      "|"
-                      FUNCTION TRIM(WS-LOAN-OUT-TEXT)
-                 INTO ACCOUNT-LINE
-               END-STRING
-
-               WRITE ACCOUNT-LINE
-           END-PERFORM
+           MOVE WS-TBL-EMP-ID(WS-USER-IDX) TO ACCT-EMP-ID
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-OP-OK
+               NOT INVALID KEY
+                   MOVE WS-TBL-CHECKING(WS-USER-IDX) TO ACCT-CHECKING-BAL
+                   MOVE WS-TBL-SAVINGS(WS-USER-IDX) TO ACCT-SAVINGS-BAL
+                   MOVE WS-TBL-LOAN(WS-USER-IDX) TO ACCT-LOAN-BAL
+                   MOVE WS-TBL-OVERDRAFT-COUNT(WS-USER-IDX)
+                     TO ACCT-OVERDRAFT-COUNT
+                   MOVE WS-TBL-NEG-DAYS(WS-USER-IDX) TO ACCT-NEG-BAL-DAYS
+                   REWRITE ACCOUNT-RECORD
+                   IF WS-ACCOUNT-STATUS NOT = "00"
+                       MOVE "N" TO WS-OP-OK
+                   END-IF
+           END-READ
 
            CLOSE ACCOUNT-FILE.
 
@@ -955,22 +1292,198 @@
 
            MOVE "N" TO WS-OP-OK.
 
-       APPEND-HIGH-VALUE-ALERT.
-           MOVE "N" TO WS-ALERT-WRITTEN
-           PERFORM BUILD-TIMESTAMP
+       WRITE-JOURNAL-ENTRY.
+           MOVE EMP-ID OF LK-EMPLOYEE-RECORD TO WS-JOURNAL-EMP-ID-TEXT
+           MOVE WS-OLD-CHECKING TO WS-AMOUNT-EDIT
+           MOVE WS-AMOUNT-EDIT TO WS-JOURNAL-CHECKING-TEXT
+           MOVE WS-OLD-SAVINGS TO WS-AMOUNT-EDIT
+           MOVE WS-AMOUNT-EDIT TO WS-JOURNAL-SAVINGS-TEXT
+           MOVE WS-OLD-LOAN TO WS-AMOUNT-EDIT
+           MOVE WS-AMOUNT-EDIT TO WS-JOURNAL-LOAN-TEXT
+
+           MOVE SPACES TO JOURNAL-LINE
+           STRING FUNCTION TRIM(WS-JOURNAL-EMP-ID-TEXT)
+                  "|"
+                  FUNCTION TRIM(WS-JOURNAL-CHECKING-TEXT)
+                  "|"
+                  FUNCTION TRIM(WS-JOURNAL-SAVINGS-TEXT)
+                  "|"
+                  FUNCTION TRIM(WS-JOURNAL-LOAN-TEXT)
+             INTO JOURNAL-LINE
+           END-STRING
+
+           OPEN OUTPUT JOURNAL-FILE
+           IF WS-JOURNAL-STATUS = "00"
+               WRITE JOURNAL-LINE
+               CLOSE JOURNAL-FILE
+           END-IF.
+
+       CLEAR-JOURNAL.
+           OPEN OUTPUT JOURNAL-FILE
+           IF WS-JOURNAL-STATUS = "00"
+               CLOSE JOURNAL-FILE
+           END-IF.
+
+       RECOVER-FROM-JOURNAL.
+           OPEN INPUT JOURNAL-FILE
+           IF WS-JOURNAL-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-JOURNAL-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-JOURNAL-PARSE-OK
+           READ JOURNAL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM PARSE-JOURNAL-LINE
+           END-READ
+           CLOSE JOURNAL-FILE
+
+           IF WS-JOURNAL-PARSE-OK NOT = "Y"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-JOURNAL-EMP-ID TO ACCT-EMP-ID
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE WS-JOURNAL-CHECKING TO ACCT-CHECKING-BAL
+                   MOVE WS-JOURNAL-SAVINGS TO ACCT-SAVINGS-BAL
+                   MOVE WS-JOURNAL-LOAN TO ACCT-LOAN-BAL
+                   REWRITE ACCOUNT-RECORD
+
+                   DISPLAY ANSI-LITERAL WITH NO ADVANCING
+                   DISPLAY "Recovered an interrupted posting for employee "
+                       WS-JOURNAL-EMP-ID
+                       " -- balances rolled back to their pre-commit state."
+                   DISPLAY ANSI-BASE WITH NO ADVANCING
+           END-READ
+
+           CLOSE ACCOUNT-FILE
+           PERFORM CLEAR-JOURNAL.
+
+       PARSE-JOURNAL-LINE.
+           MOVE "Y" TO WS-JOURNAL-PARSE-OK
+           MOVE 0 TO WS-JOURNAL-FIELD-COUNT
+           MOVE SPACES TO WS-JOURNAL-EMP-ID-TEXT
+                          WS-JOURNAL-CHECKING-TEXT
+                          WS-JOURNAL-SAVINGS-TEXT
+                          WS-JOURNAL-LOAN-TEXT
+
+           UNSTRING JOURNAL-LINE DELIMITED BY "|"
+               INTO WS-JOURNAL-EMP-ID-TEXT
+                    WS-JOURNAL-CHECKING-TEXT
+                    WS-JOURNAL-SAVINGS-TEXT
+                    WS-JOURNAL-LOAN-TEXT
+               TALLYING IN WS-JOURNAL-FIELD-COUNT
+           END-UNSTRING
+
+           IF WS-JOURNAL-FIELD-COUNT NOT = 4
+               MOVE "N" TO WS-JOURNAL-PARSE-OK
+               EXIT PARAGRAPH
+           END-IF
 
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-JOURNAL-EMP-ID-TEXT))
+             TO WS-JOURNAL-EMP-ID
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-JOURNAL-CHECKING-TEXT))
+             TO WS-JOURNAL-CHECKING
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-JOURNAL-SAVINGS-TEXT))
+             TO WS-JOURNAL-SAVINGS
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-JOURNAL-LOAN-TEXT))
+             TO WS-JOURNAL-LOAN.
+
+       APPEND-HIGH-VALUE-ALERT.
            MOVE EMP-ID OF LK-EMPLOYEE-RECORD TO WS-EMP-ID-TEXT
            MOVE WS-POST-AMOUNT TO WS-AMOUNT-EDIT
            MOVE WS-AMOUNT-EDIT TO WS-AMOUNT-TEXT
 
+           MOVE "HIGH_VALUE_TRANSFER" TO WS-ALERT-TYPE
+           MOVE "HIGH" TO WS-ALERT-SEVERITY
+           MOVE SPACES TO WS-ALERT-DETAIL
+           STRING "amount=" FUNCTION TRIM(WS-AMOUNT-TEXT)
+                  " memo=" FUNCTION TRIM(WS-POST-MEMO)
+             INTO WS-ALERT-DETAIL
+           END-STRING
+
+           PERFORM APPEND-ALERT-RECORD.
+
+       CHECK-OVERDRAFT-ALERTS.
+           MOVE EMP-ID OF LK-EMPLOYEE-RECORD TO WS-EMP-ID-TEXT
+
+           IF WS-TBL-OVERDRAFT-COUNT(WS-USER-IDX)
+              >= WS-OVERDRAFT-ALERT-THRESHOLD
+               MOVE WS-TBL-OVERDRAFT-COUNT(WS-USER-IDX) TO WS-ALERT-NUM-EDIT
+               MOVE "REPEATED_OVERDRAFT_FEE" TO WS-ALERT-TYPE
+               MOVE "MEDIUM" TO WS-ALERT-SEVERITY
+               MOVE SPACES TO WS-ALERT-DETAIL
+               STRING "count=" FUNCTION TRIM(WS-ALERT-NUM-EDIT)
+                      " fee=" FUNCTION TRIM(WS-AMOUNT-TEXT)
+                 INTO WS-ALERT-DETAIL
+               END-STRING
+               PERFORM APPEND-ALERT-RECORD
+           END-IF
+
+           IF WS-TBL-NEG-DAYS(WS-USER-IDX) >= WS-NEG-DAYS-ALERT-THRESHOLD
+               MOVE WS-TBL-NEG-DAYS(WS-USER-IDX) TO WS-ALERT-NUM-EDIT
+               MOVE WS-TBL-CHECKING(WS-USER-IDX) TO WS-AMOUNT-EDIT
+               MOVE WS-AMOUNT-EDIT TO WS-AMOUNT-TEXT
+               MOVE "NEGATIVE_BALANCE_STREAK" TO WS-ALERT-TYPE
+               MOVE "HIGH" TO WS-ALERT-SEVERITY
+               MOVE SPACES TO WS-ALERT-DETAIL
+               STRING "days=" FUNCTION TRIM(WS-ALERT-NUM-EDIT)
+                      " balance=" FUNCTION TRIM(WS-AMOUNT-TEXT)
+                 INTO WS-ALERT-DETAIL
+               END-STRING
+               PERFORM APPEND-ALERT-RECORD
+           END-IF.
+
+       CHECK-RAPID-TRANSFERS.
+           PERFORM BUILD-TIMESTAMP
+
+           IF WS-LAST-TRANSFER-TS(1:16) = WS-TIMESTAMP(1:16)
+               ADD 1 TO WS-TRANSFER-STREAK-COUNT
+           ELSE
+               MOVE 1 TO WS-TRANSFER-STREAK-COUNT
+           END-IF
+           MOVE WS-TIMESTAMP TO WS-LAST-TRANSFER-TS
+
+           IF WS-TRANSFER-STREAK-COUNT >= WS-RAPID-XFER-THRESHOLD
+               MOVE EMP-ID OF LK-EMPLOYEE-RECORD TO WS-EMP-ID-TEXT
+               MOVE WS-TRANSFER-STREAK-COUNT TO WS-ALERT-NUM-EDIT
+               MOVE "RAPID_TRANSFERS" TO WS-ALERT-TYPE
+               MOVE "LOW" TO WS-ALERT-SEVERITY
+               MOVE SPACES TO WS-ALERT-DETAIL
+               STRING "count=" FUNCTION TRIM(WS-ALERT-NUM-EDIT)
+                      " within same minute"
+                 INTO WS-ALERT-DETAIL
+               END-STRING
+               PERFORM APPEND-ALERT-RECORD
+           END-IF.
+
+       APPEND-ALERT-RECORD.
+           MOVE "N" TO WS-ALERT-WRITTEN
+           PERFORM BUILD-TIMESTAMP
+
            STRING WS-TIMESTAMP
                   "|"
                   FUNCTION TRIM(WS-EMP-ID-TEXT)
-                  "|HIGH_VALUE_TRANSFER|"
-                  FUNCTION TRIM(WS-AMOUNT-TEXT)
                   "|"
-                  FUNCTION TRIM(WS-POST-MEMO)
-             INTO ALERT-LINE
+                  FUNCTION TRIM(WS-ALERT-TYPE)
+                  "|"
+                  FUNCTION TRIM(WS-ALERT-SEVERITY)
+                  "|"
+                  FUNCTION TRIM(WS-ALERT-DETAIL)
+             INTO WS-NEW-ALERT-LINE
            END-STRING
 
            MOVE 0 TO WS-ALERT-COUNT
@@ -1008,6 +1521,7 @@
                WRITE ALERT-LINE
            END-PERFORM
 
+           MOVE WS-NEW-ALERT-LINE TO ALERT-LINE
            WRITE ALERT-LINE
            IF WS-ALERT-STATUS = "00"
                MOVE "Y" TO WS-ALERT-WRITTEN
