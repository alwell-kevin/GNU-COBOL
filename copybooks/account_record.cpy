@@ -0,0 +1,16 @@
+      *> ACCOUNT_RECORD.CPY
+      *> Canonical account master record layout. COPY this under an
+      *> 01-level item wherever an account row is held (BANKING-CONSOLE's
+      *> in-memory account table, PAYROLL-REGISTER-BATCH's posting pass).
+      *> ACCT-EMP-ID is the indexed master file's record key.
+           05  ACCT-EMP-ID                 PIC 9(4).
+           05  ACCT-CHECKING-BAL           PIC S9(7)V99.
+           05  ACCT-SAVINGS-BAL            PIC S9(7)V99.
+           05  ACCT-LOAN-BAL               PIC S9(7)V99.
+      *> consecutive overdraft fees charged and consecutive end-of-day
+      *> closes with a negative checking balance -- both reset to
+      *> zero as soon as the checking balance closes non-negative, and
+      *> both feed the risk-alert thresholds. Start at zero for rows
+      *> written before these columns existed.
+           05  ACCT-OVERDRAFT-COUNT        PIC 9(3).
+           05  ACCT-NEG-BAL-DAYS           PIC 9(3).
