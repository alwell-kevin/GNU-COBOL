@@ -0,0 +1,15 @@
+      *> EMPLOYEE_RECORD.CPY
+      *> Canonical employee master record layout. COPY this under an
+      *> 01-level item wherever an employee row is held (PAYVIEW's
+      *> WS-EMPLOYEE-RECORD, AUTHENTICATE-EMPLOYEE's parsed row and
+      *> LK-EMPLOYEE-RECORD, BANKING-CONSOLE's LK-EMPLOYEE-RECORD).
+           05  EMP-ID                      PIC 9(4).
+           05  EMP-USERNAME                PIC X(20).
+           05  EMP-PASSWORD                PIC X(20).
+           05  EMP-FULL-NAME               PIC X(40).
+           05  EMP-HOURLY-RATE             PIC 9(3)V99.
+           05  EMP-HOURS-PERIOD            PIC 9(3)V99.
+           05  EMP-YTD-WAGES               PIC 9(7)V99.
+           05  EMP-PASSWORD-CHANGED-DATE    PIC 9(8).
+           05  EMP-ACTIVE                  PIC X(01).
+           05  EMP-SHIFT-DIFF-RATE         PIC 9(3)V99.
