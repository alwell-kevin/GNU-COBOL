@@ -0,0 +1,11 @@
+      *> PAYROLL_CALC.CPY
+      *> Result record populated by the CALCULATE-PAYROLL subprogram
+      *> and consumed by PAYVIEW's pay/tax/chart screens.
+           05  WS-GROSS-PAY                PIC 9(7)V99.
+           05  WS-TAX-AMOUNT                PIC 9(7)V99.
+           05  WS-NET-PAY                   PIC 9(7)V99.
+           05  WS-EFFECTIVE-TAX-RATE        PIC 9(3)V99.
+           05  WS-REGULAR-HOURS              PIC 9(3)V99.
+           05  WS-OVERTIME-HOURS             PIC 9(3)V99.
+           05  WS-OVERTIME-PAY               PIC 9(7)V99.
+           05  WS-SHIFT-DIFF-PAY             PIC 9(7)V99.
